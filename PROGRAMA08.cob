@@ -2,15 +2,23 @@
        PROGRAM-ID. PROGRAMA08.
       *=================================================================
       *==  AUTOR: Gabriel           EMPRESA: XPTO
-      *==  OBJETIVO: EXEMPLO DE OPERACAO SOMA (ADD)
+      *==  OBJETIVO: CALCULADORA DE FATURA (SOMA, SUBTRACAO,
+      *==            MULTIPLICACAO E COMPUTE ENCADEADOS)
       *==  DATA:
       *==  OBSERVACOES:
       *==  - obs01: "TO" ACUMULA AO VALOR ANTERIOR DA VARIAVEL
       *==  - obs02: "GIVING" ATRIBUI UM VALOR NOVO PARA VARIAVEL,
       *==    DESCONSIDERANDO O ANTERIOR.
-      *==  - obs03: SUBTRAI O NUM2 PELO NUM1
-      *==  - obs04: EM CASO DE MULTIPLICACAO POR 0, ELE MOSTRA A
-      *==    MENSAGEM DE ERRO
+      *==  - obs03: SUBTRAI O DESCONTO DO SUBTOTAL
+      *==  - obs04: MULTIPLICA O VALOR LIQUIDO PELO FATOR DE IMPOSTO
+      *==    (1 + PERCENTUAL/100) PARA CHEGAR NO TOTAL DA FATURA
+      *=================================================================
+      *==  ALTERACOES
+      *==  13/03/2025 GC: PROGRAMA DEIXA DE SER SO DEMONSTRACAO DE ADD/
+      *==               SUBTRACT/MULTIPLY/DIVIDE E PASSA A CALCULAR UMA
+      *==               FATURA DE VERDADE: SUBTOTAL DE 3 ITENS, DESCONTO
+      *==               PERCENTUAL E IMPOSTO POR CIMA, PARA CONFERENCIA
+      *==               MANUAL RAPIDA DE FATURA
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -19,36 +27,54 @@
 
        DATA DIVISION.
        WORKING-STORAGE       SECTION.
-       77  WRK-NUM1          PIC 9(04)      VALUE ZEROS.
-       77  WRK-NUM2          PIC 9(04)      VALUE ZEROS.
-       77  WRK-RESULTADO     PIC S9(08)V99  VALUE ZEROS.
-       77  WRK-RESULTADO-ED  PIC -ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WRK-ITEM1            PIC 9(06)V99      VALUE ZEROS.
+       77  WRK-ITEM2            PIC 9(06)V99      VALUE ZEROS.
+       77  WRK-ITEM3            PIC 9(06)V99      VALUE ZEROS.
+       77  WRK-SUBTOTAL         PIC 9(08)V99      VALUE ZEROS.
+
+       77  WRK-DESCONTO-PERC    PIC 9(03)V99      VALUE ZEROS.
+       77  WRK-DESCONTO-VALOR   PIC 9(08)V99      VALUE ZEROS.
+       77  WRK-LIQUIDO          PIC 9(08)V99      VALUE ZEROS.
 
+       77  WRK-IMPOSTO-PERC     PIC 9(03)V99      VALUE ZEROS.
+       77  WRK-FATOR-IMPOSTO    PIC 9(03)V9(0004) VALUE ZEROS.
+
+       77  WRK-RESULTADO        PIC S9(08)V99     VALUE ZEROS.
+       77  WRK-RESULTADO-ED     PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
 
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
-           DISPLAY "DIGITE NUMERO 1: ".
-           ACCEPT WRK-NUM1.
-           DISPLAY "DIGITE NUMERO 2: ".
-           ACCEPT WRK-NUM2.
+           DISPLAY "ITEM 1: ".
+           ACCEPT WRK-ITEM1.
+           DISPLAY "ITEM 2: ".
+           ACCEPT WRK-ITEM2.
+           DISPLAY "ITEM 3: ".
+           ACCEPT WRK-ITEM3.
+           DISPLAY "DESCONTO (% SOBRE O SUBTOTAL, 0 SE NAO HOUVER): ".
+           ACCEPT WRK-DESCONTO-PERC.
+           DISPLAY "IMPOSTO (% SOBRE O VALOR COM DESCONTO): ".
+           ACCEPT WRK-IMPOSTO-PERC.
 
        0150-PROCESSA         SECTION.
       *--------------- ADD
-obs01 *    ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO WRK-RESULTADO2.
-obs02 *    ADD 1 GIVING WRK-RESULTADO.
+      *    SOMA OS 3 ITENS DA FATURA NO SUBTOTAL
+           ADD WRK-ITEM1 WRK-ITEM2 WRK-ITEM3 GIVING WRK-SUBTOTAL.
+
+      *--------------- COMPUTE
+      *    CALCULA O VALOR DO DESCONTO SOBRE O SUBTOTAL
+           COMPUTE WRK-DESCONTO-VALOR =
+               WRK-SUBTOTAL * (WRK-DESCONTO-PERC / 100).
+
       *--------------- SUBTRACT
-obs03 *     SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULTADO.
+obs03 *    TIRA O DESCONTO DO SUBTOTAL, CHEGANDO NO VALOR LIQUIDO
+           SUBTRACT WRK-DESCONTO-VALOR FROM WRK-SUBTOTAL
+               GIVING WRK-LIQUIDO.
+
       *--------------- MULTIPLY
-      *    MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO.
-      *
-      *--------------- DIVIDE
-      *    DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
-obs04 *            ON SIZE ERROR
-      *                DISPLAY "ERRO: DIVISAO POR 0".
-      *--------------- COMPUTE
-      *    ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESULTADO
-      *    DIVIDE WRK-RESULTADO BY 2 GIVING WRK-RESULTADO
-           COMPUTE WRK-RESULTADO = (WRK-NUM1 + WRK-NUM2) / 2
+obs04 *    APLICA O IMPOSTO POR CIMA DO VALOR LIQUIDO
+           COMPUTE WRK-FATOR-IMPOSTO = 1 + (WRK-IMPOSTO-PERC / 100).
+           MULTIPLY WRK-LIQUIDO BY WRK-FATOR-IMPOSTO
+               GIVING WRK-RESULTADO.
 
            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
        0200-MOSTRA           SECTION.
