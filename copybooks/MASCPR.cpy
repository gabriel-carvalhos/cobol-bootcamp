@@ -0,0 +1,28 @@
+      *=================================================================
+      *==  COPYBOOK: MASCPR
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: PARAGRAFO QUE MASCARA WRK-MASC-ENTRADA, DEIXANDO
+      *==            VISIVEIS SO OS ULTIMOS WRK-MASC-QTD-VISIVEL
+      *==            CARACTERES; USA OS CAMPOS DO COPYBOOK MASCWS
+      *==  DATA: 13/03/2025
+      *==  OBSERVACOES: SE MASCARA-DESATIVADA, DEVOLVE O VALOR CHEIO
+      *=================================================================
+       9050-MASCARAR-VALOR   SECTION.
+           MOVE SPACES TO WRK-MASC-SAIDA.
+
+           IF MASCARA-DESATIVADA
+               MOVE WRK-MASC-ENTRADA TO WRK-MASC-SAIDA
+           ELSE
+               IF WRK-MASC-TAM-TOTAL GREATER WRK-MASC-QTD-VISIVEL
+                   MOVE ALL "*" TO
+                       WRK-MASC-SAIDA(1:WRK-MASC-TAM-TOTAL)
+                   MOVE WRK-MASC-ENTRADA(WRK-MASC-TAM-TOTAL -
+                           WRK-MASC-QTD-VISIVEL + 1:
+                           WRK-MASC-QTD-VISIVEL)
+                     TO WRK-MASC-SAIDA(WRK-MASC-TAM-TOTAL -
+                           WRK-MASC-QTD-VISIVEL + 1:
+                           WRK-MASC-QTD-VISIVEL)
+               ELSE
+                   MOVE WRK-MASC-ENTRADA TO WRK-MASC-SAIDA
+               END-IF
+           END-IF.
