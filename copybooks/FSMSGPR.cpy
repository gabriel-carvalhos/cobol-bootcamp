@@ -0,0 +1,23 @@
+      *=================================================================
+      *==  COPYBOOK: FSMSGPR
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: PARAGRAFO QUE TRADUZ UM CODIGO DE FILE STATUS
+      *==            PARA A MENSAGEM CORRESPONDENTE, USANDO A TABELA
+      *==            DO COPYBOOK FSMSGWS
+      *==  DATA: 09/03/2025
+      *==  OBSERVACOES: ANTES DE PERFORM 9010-BUSCAR-MSG-ERRO, MOVER O
+      *==               CODIGO DE STATUS PARA WRK-FS-COD-BUSCA. A
+      *==               MENSAGEM VOLTA EM WRK-MSG-ERRO
+      *=================================================================
+       9010-BUSCAR-MSG-ERRO  SECTION.
+           MOVE SPACES TO WRK-MSG-ERRO.
+           PERFORM VARYING WRK-FS-MSG-IND FROM 1 BY 1
+                     UNTIL WRK-FS-MSG-IND GREATER WRK-FS-MSG-QTD
+               IF WRK-FS-COD-BUSCA EQUAL WRK-FS-MSG-COD(WRK-FS-MSG-IND)
+                   MOVE WRK-FS-MSG-TXT(WRK-FS-MSG-IND) TO WRK-MSG-ERRO
+               END-IF
+           END-PERFORM.
+
+           IF WRK-MSG-ERRO EQUAL SPACES
+               MOVE "STATUS DE ARQUIVO DESCONHECIDO" TO WRK-MSG-ERRO
+           END-IF.
