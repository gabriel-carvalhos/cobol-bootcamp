@@ -0,0 +1,22 @@
+      *=================================================================
+      *==  COPYBOOK: AUDITLOG
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: LAYOUT COMPARTILHADO DO REGISTRO DE CLIENTES.LOG,
+      *==            GRAVADO POR ARQ004 (CARGA) E ARQ007 (INCLUSAO) A
+      *==            CADA WRITE EM CLIENTES.DAT, PARA RASTREAR QUEM
+      *==            ALTEROU O ARQUIVO, QUANDO E POR QUAL PROGRAMA
+      *==  DATA: 12/03/2025
+      *==  OBSERVACOES: ARQUIVO SO CRESCE (LINE SEQUENTIAL, ABERTO EM
+      *==               EXTEND), NUNCA E TRUNCADO POR NENHUM DOS DOIS
+      *==               PROGRAMAS, NEM MESMO NUMA CARGA NOVA DO ARQ004
+      *=================================================================
+       01  REG-AUDITORIA.
+           05  AUD-DATA               PIC 9(008).
+           05  AUD-SEP-1              PIC X(001).
+           05  AUD-HORA               PIC 9(008).
+           05  AUD-SEP-2              PIC X(001).
+           05  AUD-PROGRAMA           PIC X(007).
+           05  AUD-SEP-3              PIC X(001).
+           05  AUD-OPERACAO           PIC X(010).
+           05  AUD-SEP-4              PIC X(001).
+           05  AUD-REG-ID             PIC 9(004).
