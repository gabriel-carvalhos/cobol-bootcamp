@@ -0,0 +1,23 @@
+      *=================================================================
+      *==  COPYBOOK: MASCWS
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: CAMPOS DE TRABALHO PARA MASCARAR NA TELA DADOS
+      *==            SENSIVEIS DE CLIENTES.DAT (TELEFONE, ID), DEIXANDO
+      *==            VISIVEIS SO OS ULTIMOS DIGITOS
+      *==  DATA: 13/03/2025
+      *==  OBSERVACOES: ANTES DE PERFORM 9050-MASCARAR-VALOR (COPYBOOK
+      *==               MASCPR), PREENCHER WRK-MASC-ENTRADA,
+      *==               WRK-MASC-TAM-TOTAL E WRK-MASC-QTD-VISIVEL COM O
+      *==               VALOR, O TAMANHO DELE E QUANTOS DIGITOS FINAIS
+      *==               DEVEM FICAR VISIVEIS. O RESULTADO VOLTA EM
+      *==               WRK-MASC-SAIDA, JA COM OS "*" DE MASCARA QUANDO
+      *==               MASCARA-DESATIVADA FOR "N"
+      *=================================================================
+       77  WRK-MASC-ENTRADA      PIC X(020) VALUE SPACES.
+       77  WRK-MASC-SAIDA        PIC X(020) VALUE SPACES.
+       77  WRK-MASC-TAM-TOTAL    PIC 9(002) VALUE ZEROS.
+       77  WRK-MASC-QTD-VISIVEL  PIC 9(002) VALUE 4.
+
+      *=== "S" MOSTRA O VALOR CHEIO; "N" (PADRAO) MOSTRA MASCARADO
+       77  WRK-MASC-MODO         PIC X(001) VALUE "N".
+           88  MASCARA-DESATIVADA          VALUE "S".
