@@ -0,0 +1,34 @@
+      *=================================================================
+      *==  COPYBOOK: FSMSGWS
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: TABELA DE MENSAGENS POR CODIGO DE FILE STATUS,
+      *==            COMPARTILHADA PELOS PROGRAMAS QUE MANIPULAM
+      *==            O ARQUIVO CLIENTES.DAT
+      *==  DATA: 09/03/2025
+      *==  OBSERVACOES: USAR JUNTO COM O COPYBOOK FSMSGPR NA PROCEDURE
+      *==               DIVISION (VER 9010-BUSCAR-MSG-ERRO)
+      *==  ALTERACOES
+      *==  13/03/2025 GC: ACRESCENTADO O CODIGO 22 (CHAVE DUPLICADA),
+      *==               USADO PELOS PROGRAMAS QUE GRAVAM EM CLIENTES.DAT
+      *==               INDEXADO POR REG-ID
+      *=================================================================
+       01  WRK-TAB-FS-MSG.
+           05  FILLER      PIC X(032) VALUE
+               "00MSG NAO SE APLICA (SUCESSO)".
+           05  FILLER      PIC X(032) VALUE "10FIM DE ARQUIVO".
+           05  FILLER      PIC X(032) VALUE "22CHAVE DUPLICADA".
+           05  FILLER      PIC X(032) VALUE
+               "30CAMINHO NAO RESOLVIDO".
+           05  FILLER      PIC X(032) VALUE "34DISCO CHEIO".
+           05  FILLER      PIC X(032) VALUE
+               "35ARQUIVO NAO FOI ABERTO".
+           05  FILLER      PIC X(032) VALUE "42ARQUIVO CORROMPIDO".
+
+       01  WRK-TAB-FS-MSG-R REDEFINES WRK-TAB-FS-MSG.
+           05  WRK-FS-MSG-ITEM OCCURS 7 TIMES.
+               10  WRK-FS-MSG-COD   PIC X(002).
+               10  WRK-FS-MSG-TXT   PIC X(030).
+
+       77  WRK-FS-MSG-QTD      PIC 9(002) VALUE 7.
+       77  WRK-FS-MSG-IND      PIC 9(002) VALUE ZEROS.
+       77  WRK-FS-COD-BUSCA    PIC X(002) VALUE SPACES.
