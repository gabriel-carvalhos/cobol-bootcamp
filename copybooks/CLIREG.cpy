@@ -0,0 +1,18 @@
+      *=================================================================
+      *==  COPYBOOK: CLIREG
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: LAYOUT COMPARTILHADO DO REGISTRO DE CLIENTES.DAT,
+      *==            USADO NO FD DE TODOS OS PROGRAMAS QUE ABREM ESSE
+      *==            ARQUIVO (VER COPY DENTRO DO FD CLIENTES)
+      *==  DATA: 09/03/2025
+      *==  OBSERVACOES: LAYOUT AMPLIADO COM EMAIL, ENDERECO E DATA DE
+      *==               CADASTRO. REGISTROS GRAVADOS ANTES DESSA DATA
+      *==               PRECISAM PASSAR PELO ARQ006 (CONVERSAO DE LAYOUT)
+      *=================================================================
+       01  REG-CLIENTES.
+           05  REG-ID                 PIC 9(004).
+           05  REG-NOME               PIC X(020).
+           05  REG-TELEFONE           PIC X(011).
+           05  REG-EMAIL              PIC X(040).
+           05  REG-ENDERECO           PIC X(040).
+           05  REG-DATA-CADASTRO      PIC 9(008).
