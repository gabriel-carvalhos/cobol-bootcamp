@@ -0,0 +1,18 @@
+      *=================================================================
+      *==  COPYBOOK: CTLTOT
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: LAYOUT COMPARTILHADO DO REGISTRO DE CONTROLE.DAT,
+      *==            OS TOTAIS DE CONTROLE ATUALIZADOS POR ARQ003
+      *==            (LISTAGEM), ARQ005 (PROCURA) E ARQ007 (INCLUSAO)
+      *==            PARA PERMITIR O BALANCEAMENTO DE CLIENTES.DAT
+      *==  DATA: 11/03/2025
+      *==  OBSERVACOES: ARQUIVO DE 1 REGISTRO SO, RELIDO E REGRAVADO POR
+      *==               INTEIRO A CADA ATUALIZACAO (MESMA TECNICA JA
+      *==               USADA NO CHECKPOINT DE ARQ004)
+      *=================================================================
+       01  REG-CONTROLE.
+           05  CTL-TOTAL-CLIENTES     PIC 9(006).
+           05  CTL-TOTAL-INCLUSOES    PIC 9(006).
+           05  CTL-TOTAL-BUSCAS       PIC 9(006).
+           05  CTL-TOTAL-ACHADOS      PIC 9(006).
+           05  CTL-DATA-ATUALIZACAO   PIC 9(008).
