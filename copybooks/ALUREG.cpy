@@ -0,0 +1,16 @@
+      *=================================================================
+      *==  COPYBOOK: ALUREG
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: LAYOUT COMPARTILHADO DO REGISTRO DE ALUNOS.DAT,
+      *==            USADO NO FD DE TODOS OS PROGRAMAS QUE ABREM ESSE
+      *==            ARQUIVO (VER COPY DENTRO DO FD ALUNOS)
+      *==  DATA: 11/03/2025
+      *==  OBSERVACOES:
+      *=================================================================
+       01  REG-ALUNO.
+           05  REG-ALUNO-ID           PIC 9(004).
+           05  REG-ALUNO-NOME         PIC X(020).
+           05  REG-ALUNO-NOTA1        PIC 99V99.
+           05  REG-ALUNO-NOTA2        PIC 99V99.
+           05  REG-ALUNO-MEDIA        PIC 99V99.
+           05  REG-ALUNO-RESULTADO    PIC X(011).
