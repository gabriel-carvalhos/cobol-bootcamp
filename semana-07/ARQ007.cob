@@ -5,7 +5,44 @@
       *==  EMPRESA: XPTO
       *==  OBJETIVO: APPEND DE REGISTRO DO ARQUIVO CLIENTES.DAT
       *==  DATA: 05/03/2025
-      *==  OBSERVACOES: 
+      *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  06/03/2025 GC: PASSA A RECUSAR O APPEND QUANDO O REG-ID
+      *==               DIGITADO JA EXISTE NO ARQUIVO
+      *==  09/03/2025 GC: MENSAGEM DE FILE STATUS PASSA A VIR DA
+      *==               TABELA COMPARTILHADA (COPYBOOKS FSMSGWS/FSMSGPR)
+      *==  09/03/2025 GC: LAYOUT DE REG-CLIENTES PASSA A VIR DO
+      *==               COPYBOOK CLIREG (EMAIL/ENDERECO/DATA-CADASTRO),
+      *==               DATA DE CADASTRO GRAVADA COM A DATA DO SISTEMA
+      *==  10/03/2025 GC: CLIENTES.DAT PASSA A SER INDEXADO POR REG-ID,
+      *==               APPEND PASSA A ABRIR O ARQUIVO EM I-O (EXTEND
+      *==               NAO SE APLICA A ARQUIVO INDEXADO)
+      *==  11/03/2025 GC: STOP RUN TROCADO POR GOBACK PARA PERMITIR SER
+      *==               CHAMADO PELO MENU ARQMENU
+      *==  11/03/2025 GC: PASSA A ATUALIZAR O TOTAL DE INCLUSOES NO
+      *==               ARQUIVO DE CONTROLE COMPARTILHADO COM ARQ003
+      *==               E ARQ005, PARA BALANCEAR CLIENTES.DAT
+      *==  12/03/2025 GC: PASSA A VALIDAR O FORMATO DDD+NUMERO DO
+      *==               TELEFONE DIGITADO (11 DIGITOS NUMERICOS, DDD
+      *==               DIFERENTE DE 00), REPETINDO A PERGUNTA ATE
+      *==               VIR UM VALOR VALIDO, PARA NAO PASSAR LIXO PARA
+      *==               O FILTRO DE DDD DO ARQ004
+      *==  12/03/2025 GC: WRK-NOME PASSA A SER GRAVADO EM CAIXA ALTA E
+      *==               SEM ESPACOS SOBRANDO NAS PONTAS, PARA A PROCURA
+      *==               EXATA POR NOME NO ARQ005 NAO DEPENDER DE COMO O
+      *==               OPERADOR DIGITOU
+      *==  12/03/2025 GC: PASSA A GRAVAR 1 LINHA EM CLIENTES.LOG A CADA
+      *==               APPEND EM CLIENTES.DAT, COMPARTILHADO COM O
+      *==               ARQ004, PARA RASTREAR SE UM REGISTRO VEIO DA
+      *==               CARGA OU DE UM APPEND AVULSO
+      *==  13/03/2025 GC: PASSA A RECUSAR O APPEND QUANDO CLIENTES.DAT
+      *==               JA ESTA NO LIMITE MAXIMO DE REGISTROS, EM VEZ
+      *==               DE DEIXAR O ARQUIVO CRESCER SEM CONTROLE
+      *==  13/03/2025 GC: O LIMITE MAXIMO DEIXA DE SER FIXO NO CODIGO E
+      *==               PASSA A VIR DO ARQUIVO DE CONTROLE LIMITE.CTL,
+      *==               LIDO EM 0100-INICIALIZAR - MESMA IDEIA JA USADA
+      *==               NO ARQ004 PARA A LISTA DE DDDS ACEITOS (DDD.CTL)
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -16,27 +53,78 @@
        FILE-CONTROL.
       *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
       *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
-           SELECT CLIENTES ASSIGN 
+           SELECT CLIENTES ASSIGN
            TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+      *=== TOTAIS DE CONTROLE COMPARTILHADOS COM ARQ003 E ARQ005, PARA
+      *=== BALANCEAR O NUMERO DE REGISTROS DE CLIENTES.DAT
+           SELECT CONTROLE ASSIGN
+           TO "..\dados\CONTROLE.DAT"
+               FILE STATUS IS FS-CONTROLE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== TRILHA DE AUDITORIA DE TODO WRITE EM CLIENTES.DAT, COMPARTI-
+      *=== LHADA COM O ARQ004; NUNCA E TRUNCADA, SO CRESCE
+           SELECT AUDITORIA ASSIGN
+           TO "..\dados\CLIENTES.LOG"
+               FILE STATUS IS FS-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== ARQUIVO DE CONTROLE COM O LIMITE MAXIMO DE REGISTROS
+      *=== ACEITO EM CLIENTES.DAT, 1 LINHA SO
+           SELECT LIMITECTL ASSIGN
+           TO "..\dados\LIMITE.CTL"
+               FILE STATUS IS FS-LIMITE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *=== DEFINE O LAYOUT DO ARQUIVO
        FILE                  SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05  REG-ID           PIC 9(004).
-           05  REG-NOME         PIC X(020).
-           05  REG-TELEFONE     PIC X(011).
+           COPY "CLIREG.cpy".
+
+       FD  CONTROLE.
+           COPY "CTLTOT.cpy".
+
+       FD  AUDITORIA.
+           COPY "AUDITLOG.cpy".
+
+       FD  LIMITECTL.
+       01  REG-LIMITE           PIC 9(006).
 
        WORKING-STORAGE       SECTION.
        77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
+       77  FS-CONTROLE          PIC 9(002) VALUE ZEROS.
+       77  FS-AUDITORIA         PIC 9(002) VALUE ZEROS.
+       77  FS-LIMITE            PIC 9(002) VALUE ZEROS.
        77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
-      
+       COPY "FSMSGWS.cpy".
+
       *=== VARIAVEIS DE ENTRADA
        77  WRK-ID               PIC 9(004) VALUE ZEROS.
        77  WRK-NOME             PIC X(030) VALUE SPACES.
        77  WRK-TELEFONE         PIC X(011) VALUE SPACES.
+       77  WRK-EMAIL            PIC X(040) VALUE SPACES.
+       77  WRK-ENDERECO         PIC X(040) VALUE SPACES.
+       77  WRK-DATA-CADASTRO    PIC 9(008) VALUE ZEROS.
+
+      *=== CONTROLE DE ID DUPLICADO
+       77  WRK-DUPLICADO        PIC X(001) VALUE "N".
+           88  ID-DUPLICADO                VALUE "S".
+
+      *=== CONTROLE DE VALIDACAO DO TELEFONE DIGITADO
+       77  WRK-TELEFONE-OK      PIC X(001) VALUE "N".
+           88  TELEFONE-VALIDO             VALUE "S".
+
+      *=== LIMITE MAXIMO DE REGISTROS ACEITO EM CLIENTES.DAT, LIDO DE
+      *=== LIMITE.CTL EM 0100-INICIALIZAR (VER 0106-LER-LIMITE)
+       77  WRK-MAX-CLIENTES     PIC 9(006) VALUE ZEROS.
+       77  WRK-LIMITE           PIC X(001) VALUE "N".
+           88  CLIENTES-NO-LIMITE          VALUE "S".
 
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
@@ -44,42 +132,202 @@
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
-           
+           GOBACK.
+
        0100-INICIALIZAR      SECTION.
-      *=== ABRE O ARQUIVO NO MODO GRAVACAO, O 'EXTEND' DEFINE QUE O
-      *=== NOVO CONTEUDO SERA ADICIONADO AO FINAL DO ARQUIVO
-           OPEN EXTEND CLIENTES.
-      
+           PERFORM 0106-LER-LIMITE.
+           PERFORM 0110-RECEBER-DADOS.
+           PERFORM 0120-VERIFICAR-DUPLICADO.
+
+           IF ID-DUPLICADO
+               MOVE "ID JA CADASTRADO, APPEND RECUSADO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           PERFORM 0125-VERIFICAR-CAPACIDADE.
+
+           IF CLIENTES-NO-LIMITE
+               MOVE "CLIENTES.DAT NO LIMITE, APPEND RECUSADO"
+                   TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== ABRE O ARQUIVO EM I-O PARA GRAVAR O NOVO REGISTRO; COMO O
+      *=== ARQUIVO E INDEXADO, O WRITE POSICIONA PELA CHAVE (REG-ID),
+      *=== NAO HA MODO EXTEND PARA ARQUIVO INDEXADO
+           OPEN I-O CLIENTES.
+
       *=== VERIFICA SE O ARQUIVO NAO PODE SER ABERTO
            IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== ABRE A TRILHA DE AUDITORIA; NUNCA E TRUNCADA, ENTAO SEMPRE
+      *=== TENTA EXTEND PRIMEIRO, CRIANDO O ARQUIVO SO NA 1A EXECUCAO
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUDITORIA EQUAL 35
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           IF FS-AUDITORIA NOT EQUAL 00
+               MOVE FS-AUDITORIA TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== CARREGA O LIMITE MAXIMO DE REGISTROS PARA WRK-MAX-CLIENTES,
+      *=== DO ARQUIVO DE CONTROLE LIMITE.CTL (1 LINHA SO)
+       0106-LER-LIMITE       SECTION.
+           OPEN INPUT LIMITECTL.
+           IF FS-LIMITE EQUAL 00
+               READ LIMITECTL
+               MOVE REG-LIMITE TO WRK-MAX-CLIENTES
+               CLOSE LIMITECTL
+           ELSE
+               MOVE "LIMITE.CTL NAO FOI ABERTO" TO WRK-MSG-ERRO
                PERFORM 9000-TRATA-ERRO
            END-IF.
-           PERFORM 0110-RECEBER-DADOS.
 
        0110-RECEBER-DADOS    SECTION.
-           
+
            DISPLAY "DIGITE O ID........"
            ACCEPT WRK-ID.
 
            DISPLAY "DIGITE O NOME......"
            ACCEPT WRK-NOME.
 
-           DISPLAY "DIGITE O TELEFONE.."
-           ACCEPT WRK-TELEFONE.
+           MOVE "N" TO WRK-TELEFONE-OK.
+           PERFORM UNTIL TELEFONE-VALIDO
+               DISPLAY "DIGITE O TELEFONE (DDD+NUMERO, 11 DIGITOS).."
+               ACCEPT WRK-TELEFONE
+               PERFORM 0115-VALIDAR-TELEFONE
+           END-PERFORM.
+
+           DISPLAY "DIGITE O EMAIL....."
+           ACCEPT WRK-EMAIL.
+
+           DISPLAY "DIGITE O ENDERECO.."
+           ACCEPT WRK-ENDERECO.
+
+      *=== A DATA DE CADASTRO E SEMPRE A DATA DO SISTEMA NO MOMENTO
+      *=== DO APPEND, NAO E DIGITADA PELO OPERADOR
+           ACCEPT WRK-DATA-CADASTRO FROM DATE YYYYMMDD.
+
+      *=== VALIDA O FORMATO DDD+NUMERO DO TELEFONE DIGITADO: TEM QUE
+      *=== VIR COM AS 11 POSICOES PREENCHIDAS, TODAS NUMERICAS, E O
+      *=== DDD (2 PRIMEIRAS POSICOES) NAO PODE SER 00
+       0115-VALIDAR-TELEFONE SECTION.
+           MOVE "S" TO WRK-TELEFONE-OK.
+
+           EVALUATE TRUE
+               WHEN WRK-TELEFONE NOT NUMERIC
+                   MOVE "N" TO WRK-TELEFONE-OK
+                   DISPLAY "TELEFONE INVALIDO - USE 11 DIGITOS "
+                           "NUMERICOS (DDD+NUMERO)"
+               WHEN WRK-TELEFONE(1:2) EQUAL "00"
+                   MOVE "N" TO WRK-TELEFONE-OK
+                   DISPLAY "TELEFONE INVALIDO - DDD NAO PODE SER 00"
+           END-EVALUATE.
+
+      *=== PROCURA O ID DIGITADO NO ARQUIVO ANTES DE GRAVAR (COMO O
+      *=== ARQ005 JA FAZ PARA A PROCURA POR ID)
+       0120-VERIFICAR-DUPLICADO SECTION.
+           MOVE "N" TO WRK-DUPLICADO.
+
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 00
+               READ CLIENTES
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   IF REG-ID EQUAL WRK-ID
+                       MOVE "S" TO WRK-DUPLICADO
+                   END-IF
+                   READ CLIENTES
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF.
+
+      *=== CONFERE O TOTAL DE CLIENTES JA CADASTRADO NO ARQUIVO DE
+      *=== CONTROLE COMPARTILHADO CONTRA O LIMITE MAXIMO CONFIGURADO
+      *=== EM WRK-MAX-CLIENTES, ANTES DE ABRIR CLIENTES.DAT PARA GRAVAR
+       0125-VERIFICAR-CAPACIDADE SECTION.
+           MOVE "N" TO WRK-LIMITE.
+           PERFORM 9020-LER-CONTROLE.
+           IF CTL-TOTAL-CLIENTES GREATER THAN OR EQUAL WRK-MAX-CLIENTES
+               MOVE "S" TO WRK-LIMITE
+           END-IF.
 
        0200-PROCESSAR        SECTION.
            MOVE WRK-ID                   TO REG-ID.
-           MOVE WRK-NOME                 TO REG-NOME.
+      *=== CAIXA ALTA E SEM ESPACOS NAS PONTAS, PARA A PROCURA EXATA
+      *=== POR NOME NO ARQ005 SER CONSISTENTE NAO IMPORTA QUEM DIGITOU
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-NOME))
+                                         TO REG-NOME.
            MOVE WRK-TELEFONE             TO REG-TELEFONE.
+           MOVE WRK-EMAIL                TO REG-EMAIL.
+           MOVE WRK-ENDERECO             TO REG-ENDERECO.
+           MOVE WRK-DATA-CADASTRO        TO REG-DATA-CADASTRO.
            WRITE REG-CLIENTES.
+           PERFORM 0240-GRAVAR-AUDITORIA.
+
+      *=== GRAVA 1 LINHA EM CLIENTES.LOG PARA O REGISTRO QUE ACABOU DE
+      *=== SER GRAVADO EM CLIENTES.DAT
+       0240-GRAVAR-AUDITORIA SECTION.
+           MOVE SPACE TO AUD-SEP-1 AUD-SEP-2 AUD-SEP-3 AUD-SEP-4.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "ARQ007"   TO AUD-PROGRAMA.
+           MOVE "INCLUSAO" TO AUD-OPERACAO.
+           MOVE REG-ID     TO AUD-REG-ID.
+           WRITE REG-AUDITORIA.
 
        0300-FINALIZAR        SECTION.
            DISPLAY "FIM DE PROGRAMA".
       *=== FECHA O ARQUIVO
-           CLOSE CLIENTES.
-       
+           CLOSE CLIENTES
+                 AUDITORIA.
+
+      *=== ESTE APPEND GRAVOU 1 CLIENTE A MAIS EM CLIENTES.DAT
+           PERFORM 9020-LER-CONTROLE.
+           ADD 1 TO CTL-TOTAL-INCLUSOES.
+           ADD 1 TO CTL-TOTAL-CLIENTES.
+           PERFORM 9030-GRAVAR-CONTROLE.
+           PERFORM 9040-MOSTRAR-CONTROLE.
+
+      *=== LE OS TOTAIS DE CONTROLE ATUAIS DE CONTROLE.DAT; SE O
+      *=== ARQUIVO AINDA NAO EXISTE, PARTE DE TODOS OS TOTAIS EM ZERO
+       9020-LER-CONTROLE     SECTION.
+           OPEN INPUT CONTROLE.
+           IF FS-CONTROLE EQUAL 00
+               READ CONTROLE
+               CLOSE CONTROLE
+           ELSE
+               MOVE ZEROS TO CTL-TOTAL-CLIENTES
+                             CTL-TOTAL-INCLUSOES
+                             CTL-TOTAL-BUSCAS
+                             CTL-TOTAL-ACHADOS
+                             CTL-DATA-ATUALIZACAO
+           END-IF.
+
+      *=== REGRAVA CONTROLE.DAT POR INTEIRO COM OS TOTAIS ATUALIZADOS
+       9030-GRAVAR-CONTROLE  SECTION.
+           ACCEPT CTL-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           OPEN OUTPUT CONTROLE.
+           WRITE REG-CONTROLE.
+           CLOSE CONTROLE.
+
+      *=== MOSTRA OS TOTAIS DE CONTROLE COMPARTILHADOS, PARA CONFERENCIA
+       9040-MOSTRAR-CONTROLE SECTION.
+           DISPLAY "==== TOTAIS DE CONTROLE (CONTROLE.DAT) ====".
+           DISPLAY "TOTAL DE CLIENTES......... " CTL-TOTAL-CLIENTES.
+           DISPLAY "TOTAL DE INCLUSOES......... " CTL-TOTAL-INCLUSOES.
+           DISPLAY "TOTAL DE BUSCAS (ARQ005)... " CTL-TOTAL-BUSCAS.
+           DISPLAY "TOTAL ACHADOS (ARQ005)..... " CTL-TOTAL-ACHADOS.
+           DISPLAY "ATUALIZADO EM.............. " CTL-DATA-ATUALIZACAO.
+
        9000-TRATA-ERRO       SECTION.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
+
+       COPY "FSMSGPR.cpy".
