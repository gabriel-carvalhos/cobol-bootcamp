@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ009.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: RELATORIO DE RECONCILIACAO DO ARQUIVO CLIENTES.DAT,
+      *==            LISTANDO REG-ID OU REG-TELEFONE QUE SE REPETEM
+      *==  DATA: 10/03/2025
+      *==  OBSERVACOES: COM CLIENTES.DAT INDEXADO POR REG-ID (VER
+      *==               ARQ005/ARQ006), REG-ID JA NAO PODE SE REPETIR,
+      *==               MAS A CHECAGEM FICA AQUI CASO O ARQUIVO AINDA
+      *==               TENHA REGISTROS DE ANTES DA REORGANIZACAO
+      *==
+      *==  ALTERACOES:
+      *==  13/03/2025 GC: WRK-TAB-ITEM PASSA DE 9999 PARA 10000
+      *==               POSICOES, PARA ACOMPANHAR O LIMITE MAXIMO DE
+      *==               CLIENTES.DAT CONFIGURADO NO ARQ007 (LIMITE.CTL);
+      *==               A CARGA EM 0100-INICIALIZAR AGORA CHECA A
+      *==               CAPACIDADE DA TABELA A CADA REGISTRO E PARA COM
+      *==               UM AVISO EM VEZ DE ESTOURAR WRK-TAB-ITEM SE
+      *==               O ARQUIVO TIVER MAIS REGISTROS DO QUE A TABELA
+      *==               COMPORTA
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
+      *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
+           SELECT CLIENTES ASSIGN
+           TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+      *=== DEFINE O LAYOUT DO ARQUIVO
+       FILE                  SECTION.
+       FD  CLIENTES.
+           COPY "CLIREG.cpy".
+
+       WORKING-STORAGE       SECTION.
+       77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
+       77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
+       COPY "FSMSGWS.cpy".
+
+      *=== TABELA COM TODOS OS REGISTROS LIDOS, PARA COMPARACAO CRUZADA.
+      *=== OCCURS DO TAMANHO DO LIMITE MAXIMO CONFIGURADO PARA
+      *=== CLIENTES.DAT (VER WRK-MAX-CLIENTES/LIMITE.CTL NO ARQ007);
+      *=== WRK-TAB-MAX/0105-VERIFICAR-CAPACIDADE-TABELA PARAM A CARGA
+      *=== ANTES DE ESTOURAR A TABELA, CASO O LIMITE SEJA AUMENTADO
+       01  WRK-TAB-CLIENTES.
+           05  WRK-TAB-ITEM     OCCURS 10000 TIMES.
+               10  WRK-TAB-ID        PIC 9(004).
+               10  WRK-TAB-TEL       PIC X(011).
+       77  WRK-TAB-MAX          PIC 9(005) VALUE 10000.
+       77  WRK-QTD-REGS         PIC 9(005) VALUE ZEROS.
+       77  WRK-TAB-CHEIA        PIC X(001) VALUE "N".
+           88  TABELA-CHEIA                VALUE "S".
+       77  WRK-IND-I            PIC 9(005) VALUE ZEROS.
+       77  WRK-IND-J            PIC 9(005) VALUE ZEROS.
+       77  WRK-CONT-OCORR       PIC 9(005) VALUE ZEROS.
+       77  WRK-IND-PRIMEIRA     PIC 9(005) VALUE ZEROS.
+
+      *=== TOTAIS DO RELATORIO
+       77  WRK-TOTAL-ID-DUP     PIC 9(004) VALUE ZEROS.
+       77  WRK-TOTAL-TEL-DUP    PIC 9(004) VALUE ZEROS.
+
+       PROCEDURE             DIVISION.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR      SECTION.
+      *=== ABRE O ARQUIVO NO MODO LEITURA
+           OPEN INPUT CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== CARREGA TODOS OS REGISTROS PARA A TABELA EM MEMORIA. PARA
+      *=== ANTES DE ESTOURAR WRK-TAB-ITEM CASO CLIENTES.DAT TENHA MAIS
+      *=== REGISTROS DO QUE A TABELA COMPORTA (VER WRK-TAB-MAX)
+           READ CLIENTES.
+           IF FS-CLIENTES EQUAL 00
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                         OR TABELA-CHEIA
+                   PERFORM 0105-VERIFICAR-CAPACIDADE-TABELA
+                   IF NOT TABELA-CHEIA
+                       ADD 1 TO WRK-QTD-REGS
+                       MOVE REG-ID       TO WRK-TAB-ID(WRK-QTD-REGS)
+                       MOVE REG-TELEFONE TO WRK-TAB-TEL(WRK-QTD-REGS)
+                       READ CLIENTES
+                   END-IF
+               END-PERFORM
+           ELSE
+               DISPLAY "ARQUIVO VAZIO"
+           END-IF.
+
+           CLOSE CLIENTES.
+
+      *=== SINALIZA WRK-TAB-CHEIA QUANDO A TABELA JA ESTA NO LIMITE,
+      *=== PARA A CARGA PARAR SEM ESTOURAR WRK-TAB-ITEM(WRK-QTD-REGS)
+       0105-VERIFICAR-CAPACIDADE-TABELA SECTION.
+           IF WRK-QTD-REGS GREATER OR EQUAL WRK-TAB-MAX
+               MOVE "S" TO WRK-TAB-CHEIA
+               DISPLAY "ATENCAO: CLIENTES.DAT TEM MAIS DE "
+                       WRK-TAB-MAX " REGISTROS - RECONCILIACAO "
+                       "LIMITADA A ESSA QUANTIDADE"
+           END-IF.
+
+       0200-PROCESSAR        SECTION.
+           DISPLAY "RELATORIO DE RECONCILIACAO - CLIENTES.DAT".
+           DISPLAY "==========================================".
+           PERFORM 0210-DETECTAR-ID-DUPLICADO.
+           PERFORM 0220-DETECTAR-TEL-DUPLICADO.
+
+      *=== LISTA CADA REG-ID QUE APARECE MAIS DE UMA VEZ NA TABELA,
+      *=== UMA UNICA VEZ POR GRUPO DE DUPLICADOS
+       0210-DETECTAR-ID-DUPLICADO SECTION.
+           PERFORM VARYING WRK-IND-I FROM 1 BY 1
+                     UNTIL WRK-IND-I GREATER WRK-QTD-REGS
+               MOVE 0 TO WRK-CONT-OCORR
+               MOVE 0 TO WRK-IND-PRIMEIRA
+               PERFORM VARYING WRK-IND-J FROM 1 BY 1
+                         UNTIL WRK-IND-J GREATER WRK-QTD-REGS
+                   IF WRK-TAB-ID(WRK-IND-J) EQUAL WRK-TAB-ID(WRK-IND-I)
+                       ADD 1 TO WRK-CONT-OCORR
+                       IF WRK-IND-PRIMEIRA EQUAL 0
+                           MOVE WRK-IND-J TO WRK-IND-PRIMEIRA
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF WRK-CONT-OCORR GREATER 1
+                   AND WRK-IND-PRIMEIRA EQUAL WRK-IND-I
+                   DISPLAY "ID DUPLICADO... " WRK-TAB-ID(WRK-IND-I)
+                           " (" WRK-CONT-OCORR " OCORRENCIAS)"
+                   ADD 1 TO WRK-TOTAL-ID-DUP
+               END-IF
+           END-PERFORM.
+
+      *=== LISTA CADA REG-TELEFONE QUE APARECE MAIS DE UMA VEZ NA
+      *=== TABELA, UMA UNICA VEZ POR GRUPO DE DUPLICADOS
+       0220-DETECTAR-TEL-DUPLICADO SECTION.
+           PERFORM VARYING WRK-IND-I FROM 1 BY 1
+                     UNTIL WRK-IND-I GREATER WRK-QTD-REGS
+               MOVE 0 TO WRK-CONT-OCORR
+               MOVE 0 TO WRK-IND-PRIMEIRA
+               PERFORM VARYING WRK-IND-J FROM 1 BY 1
+                         UNTIL WRK-IND-J GREATER WRK-QTD-REGS
+                   IF WRK-TAB-TEL(WRK-IND-J)
+                       EQUAL WRK-TAB-TEL(WRK-IND-I)
+                       ADD 1 TO WRK-CONT-OCORR
+                       IF WRK-IND-PRIMEIRA EQUAL 0
+                           MOVE WRK-IND-J TO WRK-IND-PRIMEIRA
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF WRK-CONT-OCORR GREATER 1
+                   AND WRK-IND-PRIMEIRA EQUAL WRK-IND-I
+                   DISPLAY "TELEFONE DUPLICADO... "
+                           WRK-TAB-TEL(WRK-IND-I)
+                           " (" WRK-CONT-OCORR " OCORRENCIAS)"
+                   ADD 1 TO WRK-TOTAL-TEL-DUP
+               END-IF
+           END-PERFORM.
+
+       0300-FINALIZAR        SECTION.
+           DISPLAY "==========================================".
+           DISPLAY "REGISTROS LIDOS......... " WRK-QTD-REGS.
+           DISPLAY "GRUPOS DE ID DUPLICADO.. " WRK-TOTAL-ID-DUP.
+           DISPLAY "GRUPOS DE TEL DUPLICADO. " WRK-TOTAL-TEL-DUP.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO       SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+       COPY "FSMSGPR.cpy".
