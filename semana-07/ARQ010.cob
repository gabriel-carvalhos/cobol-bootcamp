@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ010.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: EXPORTACAO NOTURNA DE CLIENTES.DAT NO LAYOUT DE
+      *==            LARGURA FIXA PEDIDO PELO CRM, PARA CLIENTES
+      *==            INCLUIDOS PELO ARQ007 (OU CARREGADOS PELO ARQ004)
+      *==            CHEGAREM LA SEM RE-DIGITACAO MANUAL
+      *==  DATA: 13/03/2025
+      *==  OBSERVACOES: RODAR TODA NOITE (JOB AGENDADO), DEPOIS DO
+      *==               EXPEDIENTE, PARA O ARQUIVO IR PRO CRM JA COM
+      *==               O MOVIMENTO DO DIA. CADA EXECUCAO REGRAVA O
+      *==               ARQUIVO POR INTEIRO (FOTO ATUAL DE CLIENTES.DAT,
+      *==               NAO UM ACUMULADO)
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
+      *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
+           SELECT CLIENTES ASSIGN
+           TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+      *=== FEED DE LARGURA FIXA CONSUMIDO PELO CRM
+           SELECT CRMFEED ASSIGN
+           TO "..\dados\CLIENTES_CRM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CRMFEED.
+
+       DATA DIVISION.
+      *=== DEFINE O LAYOUT DO ARQUIVO
+       FILE                  SECTION.
+       FD  CLIENTES.
+           COPY "CLIREG.cpy".
+
+      *=== LAYOUT DE LARGURA FIXA DO CRM: ID(4) NOME(20) TELEFONE(11)
+      *=== EMAIL(40) ENDERECO(40) DATA-CADASTRO(8), SEM SEPARADOR ENTRE
+      *=== AS COLUNAS, CADA UMA SEMPRE COM SEU TAMANHO CHEIO
+       FD  CRMFEED.
+       01  REG-CRMFEED.
+           05  REG-CRM-ID              PIC 9(004).
+           05  REG-CRM-NOME            PIC X(020).
+           05  REG-CRM-TELEFONE        PIC X(011).
+           05  REG-CRM-EMAIL           PIC X(040).
+           05  REG-CRM-ENDERECO        PIC X(040).
+           05  REG-CRM-DATA-CADASTRO   PIC 9(008).
+
+       WORKING-STORAGE       SECTION.
+       77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
+       77  FS-CRMFEED           PIC 9(002) VALUE ZEROS.
+       77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
+       COPY "FSMSGWS.cpy".
+
+       77  WRK-TOTAL-EXPORTADOS PIC 9(004) VALUE ZEROS.
+
+       PROCEDURE             DIVISION.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR      SECTION.
+      *=== ABRE O ARQUIVO NO MODO LEITURA
+           OPEN INPUT CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== ABRE O FEED DO CRM, REGRAVANDO POR INTEIRO A CADA EXECUCAO
+           OPEN OUTPUT CRMFEED.
+           IF FS-CRMFEED NOT EQUAL 00
+               MOVE FS-CRMFEED TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0200-PROCESSAR        SECTION.
+      *=== LE UM REGISTRO DO ARQUIVO, E CASO ESTAVA VAZIO, ATRIBUI O
+      *=== VALOR 10 PARA FS-CLIENTES
+           READ CLIENTES.
+           IF FS-CLIENTES EQUAL 00
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   PERFORM 0210-EXPORTAR-DETALHE
+                   READ CLIENTES
+               END-PERFORM
+           ELSE
+               DISPLAY "ARQUIVO VAZIO"
+           END-IF.
+
+      *=== MONTA E GRAVA 1 LINHA DO FEED PARA O REGISTRO ATUAL
+       0210-EXPORTAR-DETALHE SECTION.
+           MOVE REG-ID              TO REG-CRM-ID.
+           MOVE REG-NOME            TO REG-CRM-NOME.
+           MOVE REG-TELEFONE        TO REG-CRM-TELEFONE.
+           MOVE REG-EMAIL           TO REG-CRM-EMAIL.
+           MOVE REG-ENDERECO        TO REG-CRM-ENDERECO.
+           MOVE REG-DATA-CADASTRO   TO REG-CRM-DATA-CADASTRO.
+           WRITE REG-CRMFEED.
+           ADD 1 TO WRK-TOTAL-EXPORTADOS.
+
+       0300-FINALIZAR        SECTION.
+      *=== FECHA OS ARQUIVOS
+           CLOSE CLIENTES
+                 CRMFEED.
+
+           DISPLAY "REGISTROS EXPORTADOS..... " WRK-TOTAL-EXPORTADOS.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO       SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+       COPY "FSMSGPR.cpy".
