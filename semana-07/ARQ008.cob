@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ008.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: MANUTENCAO (ALTERACAO OU EXCLUSAO) DE 1 REGISTRO
+      *==            DO ARQUIVO CLIENTES.DAT, LOCALIZADO PELO REG-ID
+      *==  DATA: 10/03/2025
+      *==  OBSERVACOES: SO FUNCIONA COM CLIENTES.DAT INDEXADO POR
+      *==               REG-ID (VER ARQ005/ARQ006), JA QUE FAZ REWRITE
+      *==               E DELETE PELA CHAVE
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
+      *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
+           SELECT CLIENTES ASSIGN
+           TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+      *=== DEFINE O LAYOUT DO ARQUIVO
+       FILE                  SECTION.
+       FD  CLIENTES.
+           COPY "CLIREG.cpy".
+
+       WORKING-STORAGE       SECTION.
+       77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
+       77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
+       COPY "FSMSGWS.cpy".
+
+      *=== VARIAVEIS DE ENTRADA
+       77  WRK-ID               PIC 9(004) VALUE ZEROS.
+
+      *=== OPCAO DE MANUTENCAO: 1-ALTERAR / 2-EXCLUIR
+       77  WRK-OPCAO            PIC X(001) VALUE SPACES.
+           88  OPCAO-ALTERAR                VALUE "1".
+           88  OPCAO-EXCLUIR                VALUE "2".
+
+      *=== NOVOS VALORES DE NOME/TELEFONE (BRANCO MANTEM O ATUAL)
+       77  WRK-NOVO-NOME        PIC X(020) VALUE SPACES.
+       77  WRK-NOVO-TELEFONE    PIC X(011) VALUE SPACES.
+
+       PROCEDURE             DIVISION.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR      SECTION.
+      *=== ABRE O ARQUIVO EM I-O, JA QUE PODE PRECISAR REESCREVER OU
+      *=== EXCLUIR O REGISTRO LOCALIZADO
+           OPEN I-O CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           DISPLAY "DIGITE O ID DO CLIENTE: ".
+           ACCEPT WRK-ID.
+
+      *=== LOCALIZA O REGISTRO PELA CHAVE ANTES DE PERGUNTAR O QUE
+      *=== FAZER COM ELE
+           MOVE WRK-ID TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "REGISTRO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-READ.
+
+       0200-PROCESSAR        SECTION.
+           DISPLAY "ID.......... " REG-ID.
+           DISPLAY "NOME........ " REG-NOME.
+           DISPLAY "TELEFONE.... " REG-TELEFONE.
+
+           DISPLAY "1-ALTERAR NOME/TELEFONE  2-EXCLUIR REGISTRO: ".
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE TRUE
+               WHEN OPCAO-ALTERAR
+                   PERFORM 0210-ALTERAR
+               WHEN OPCAO-EXCLUIR
+                   PERFORM 0220-EXCLUIR
+               WHEN OTHER
+                   MOVE "OPCAO INVALIDA" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+      *=== ALTERA NOME E/OU TELEFONE, MANTENDO O VALOR ATUAL QUANDO O
+      *=== OPERADOR DEIXA O CAMPO EM BRANCO
+       0210-ALTERAR          SECTION.
+           DISPLAY "NOVO NOME (EM BRANCO MANTEM O ATUAL): ".
+           ACCEPT WRK-NOVO-NOME.
+           IF WRK-NOVO-NOME NOT EQUAL SPACES
+               MOVE WRK-NOVO-NOME TO REG-NOME
+           END-IF.
+
+           DISPLAY "NOVO TELEFONE (EM BRANCO MANTEM O ATUAL): ".
+           ACCEPT WRK-NOVO-TELEFONE.
+           IF WRK-NOVO-TELEFONE NOT EQUAL SPACES
+               MOVE WRK-NOVO-TELEFONE TO REG-TELEFONE
+           END-IF.
+
+           REWRITE REG-CLIENTES
+               INVALID KEY
+                   MOVE "FALHA AO REESCREVER O REGISTRO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-REWRITE.
+
+           DISPLAY "REGISTRO ALTERADO COM SUCESSO".
+
+      *=== EXCLUI O REGISTRO LOCALIZADO
+       0220-EXCLUIR          SECTION.
+           DELETE CLIENTES RECORD
+               INVALID KEY
+                   MOVE "FALHA AO EXCLUIR O REGISTRO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-DELETE.
+
+           DISPLAY "REGISTRO EXCLUIDO COM SUCESSO".
+
+       0300-FINALIZAR        SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+      *=== FECHA O ARQUIVO
+           CLOSE CLIENTES.
+
+       9000-TRATA-ERRO       SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+       COPY "FSMSGPR.cpy".
