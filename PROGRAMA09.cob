@@ -5,20 +5,47 @@
       *==  OBJETIVO: TESTAR MEDIA ALUNO
       *==  DATA: 09/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  10/03/2025 GC: PASSA A GRAVAR CADA RESULTADO EM ALUNOS.DAT,
+      *==               EM VEZ DE SO MOSTRAR NA TELA
+      *==  11/03/2025 GC: LAYOUT DE REG-ALUNO PASSA A VIR DO COPYBOOK
+      *==               ALUREG, COMPARTILHADO COM O NOVO RELATORIO
+      *==               DE TURMA (PROG015)
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== ARQUIVO MESTRE DE ALUNOS, 1 REGISTRO POR EXECUCAO DO PROGRAMA
+           SELECT ALUNOS ASSIGN
+           TO "dados\ALUNOS.DAT"
+               FILE STATUS IS FS-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  ALUNOS.
+           COPY "ALUREG.cpy".
+
        WORKING-STORAGE       SECTION.
+       77  FS-ALUNOS       PIC 9(002) VALUE ZEROS.
+       77  WRK-ID          PIC 9(004) VALUE ZEROS.
+       77  WRK-NOME        PIC X(020) VALUE SPACES.
        77  WRK-NOTA1       PIC 99V99  VALUE ZEROS.
        77  WRK-NOTA2       PIC 99V99  VALUE ZEROS.
        77  WRK-MEDIA       PIC 99V99  VALUE ZEROS.
+       77  WRK-RESULTADO   PIC X(011) VALUE SPACES.
 
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
+           DISPLAY "ID DO ALUNO: ".
+           ACCEPT WRK-ID.
+           DISPLAY "NOME DO ALUNO: ".
+           ACCEPT WRK-NOME.
            DISPLAY "NOTA 1: ".
            ACCEPT WRK-NOTA1.
            DISPLAY "NOTA 2: ".
@@ -31,12 +58,34 @@
            DISPLAY "MEDIA " WRK-MEDIA.
 
            IF WRK-MEDIA GREATER 7
+               MOVE "APROVADO" TO WRK-RESULTADO
                DISPLAY "APROVADO"
            ELSE IF WRK-MEDIA GREATER 2
+               MOVE "RECUPERACAO" TO WRK-RESULTADO
                DISPLAY "RECUPERACAO"
            ELSE
+               MOVE "REPROVADO" TO WRK-RESULTADO
                DISPLAY "REPROVADO"
            END-IF.
 
+      *=== GRAVA O RESULTADO DESTE ALUNO EM ALUNOS.DAT, CRIANDO O
+      *=== ARQUIVO NA PRIMEIRA EXECUCAO (OPEN EXTEND FALHA SE O
+      *=== ARQUIVO AINDA NAO EXISTE)
+       0250-GRAVAR-ALUNO     SECTION.
+           OPEN EXTEND ALUNOS.
+           IF FS-ALUNOS EQUAL 35
+               OPEN OUTPUT ALUNOS
+           END-IF.
+
+           MOVE WRK-ID        TO REG-ALUNO-ID.
+           MOVE WRK-NOME      TO REG-ALUNO-NOME.
+           MOVE WRK-NOTA1     TO REG-ALUNO-NOTA1.
+           MOVE WRK-NOTA2     TO REG-ALUNO-NOTA2.
+           MOVE WRK-MEDIA     TO REG-ALUNO-MEDIA.
+           MOVE WRK-RESULTADO TO REG-ALUNO-RESULTADO.
+           WRITE REG-ALUNO.
+
+           CLOSE ALUNOS.
+
        0300-FINALIZAR        SECTION.
            STOP RUN.
