@@ -5,6 +5,12 @@
       *==  OBJETIVO: VARIAVEL DE NIVEL (ESTRUTURAL) - FILLER
       *==  DATA: 09/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  13/03/2025 GC: REFORMATACAO DA DATA PASSA A SER FEITA PELO
+      *==               MODULO DATAFMT, EM VEZ DE REPETIR AQUI O ACCEPT
+      *==               FROM DATE E O MOVE CORR, PARA OUTROS PROGRAMAS
+      *==               PODEREM REAPROVEITAR A MESMA LOGICA
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -13,11 +19,6 @@
 
        DATA DIVISION.
        WORKING-STORAGE       SECTION.
-       01  WRK-DATA.
-           05  WRK-ANO     PIC X(4)   VALUE SPACES.
-           05  WRK-MES     PIC X(2)   VALUE SPACES.
-           05  WRK-DIA     PIC X(2)   VALUE SPACES.
-
        01  WRK-DATA2.
            05  WRK-DIA     PIC X(2)   VALUE SPACES.
            05  FILLER      PIC X(1)   VALUE "/".
@@ -27,8 +28,7 @@
 
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           MOVE CORR WRK-DATA TO WRK-DATA2.
+           CALL "DATAFMT" USING WRK-DATA2.
 
        0200-MOSTRA           SECTION.
            DISPLAY "DATA " WRK-DATA2.
