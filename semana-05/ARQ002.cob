@@ -4,7 +4,19 @@
       *==  AUTOR: Gabriel           EMPRESA: XPTO
       *==  OBJETIVO: LEITURA DE 1 REGISTRO DO ARQUIVO CLIENTES.DAT
       *==  DATA: 05/03/2025
-      *==  OBSERVACOES: 
+      *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  09/03/2025 GC: MENSAGEM DE FILE STATUS PASSA A VIR DA
+      *==               TABELA COMPARTILHADA (COPYBOOKS FSMSGWS/FSMSGPR)
+      *==  09/03/2025 GC: LAYOUT DE REG-CLIENTES PASSA A VIR DO
+      *==               COPYBOOK CLIREG (EMAIL/ENDERECO/DATA-CADASTRO)
+      *==  10/03/2025 GC: CLIENTES.DAT PASSA A SER INDEXADO POR REG-ID
+      *==  10/03/2025 GC: PASSA A PERCORRER O ARQUIVO REGISTRO A
+      *==               REGISTRO, PARA FRENTE E PARA TRAS, EM VEZ DE
+      *==               MOSTRAR SO O PRIMEIRO REGISTRO
+      *==  11/03/2025 GC: STOP RUN TROCADO POR GOBACK PARA PERMITIR SER
+      *==               CHAMADO PELO MENU ARQMENU
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -15,22 +27,29 @@
        FILE-CONTROL.
       *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
       *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
-           SELECT CLIENTES ASSIGN 
+           SELECT CLIENTES ASSIGN
            TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
        DATA DIVISION.
       *=== DEFINE O LAYOUT DO ARQUIVO
        FILE                  SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05  REG-ID           PIC 9(004).
-           05  REG-NOME         PIC X(020).
-           05  REG-TELEFONE     PIC X(011).
+           COPY "CLIREG.cpy".
 
        WORKING-STORAGE       SECTION.
        77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
        77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
+       COPY "FSMSGWS.cpy".
+
+      *=== OPCAO DE NAVEGACAO: N-PROXIMO / P-ANTERIOR / S-SAIR
+       77  WRK-OPCAO            PIC X(001) VALUE SPACES.
+           88  OPCAO-PROXIMO                VALUE "N" "n".
+           88  OPCAO-ANTERIOR               VALUE "P" "p".
+           88  OPCAO-SAIR                   VALUE "S" "s".
 
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
@@ -38,30 +57,71 @@
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
-           
+           GOBACK.
+
        0100-INICIALIZAR      SECTION.
       *=== ABRE O ARQUIVO NO MODO LEITURA
            OPEN INPUT CLIENTES.
-      
+
       *=== VERIFICA SE O ARQUIVO NAO PODE SER ABERTO
            IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
                PERFORM 9000-TRATA-ERRO
            END-IF.
 
+      *=== POSICIONA NO INICIO DO ARQUIVO ANTES DA PRIMEIRA LEITURA
+           MOVE ZEROS TO REG-ID.
+           START CLIENTES KEY IS NOT LESS THAN REG-ID
+               INVALID KEY DISPLAY "ARQUIVO VAZIO"
+           END-START.
+
        0200-PROCESSAR        SECTION.
-      *=== LE UM REGISTRO DO ARQUIVO, E CASO ESTAVA VAZIO, ATRIBUI O
-      *=== VALOR 10 PARA FS-CLIENTES    
-           READ CLIENTES.
-           IF FS-CLIENTES EQUAL 10
-               DISPLAY "ARQUIVO VAZIO"
-           ELSE
-               DISPLAY "ID.......... " REG-ID
-               DISPLAY "NOME........ " REG-NOME
-               DISPLAY "TELEFONE.... " REG-TELEFONE
+      *=== PERCORRE O ARQUIVO REGISTRO A REGISTRO, DEIXANDO O OPERADOR
+      *=== ANDAR PARA FRENTE (N) OU PARA TRAS (P) ATE DIGITAR S (SAIR)
+           IF FS-CLIENTES EQUAL 00
+               READ CLIENTES NEXT RECORD
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                         OR OPCAO-SAIR
+                   PERFORM 0210-MOSTRAR-REGISTRO
+                   PERFORM 0220-PERGUNTAR-OPCAO
+
+                   EVALUATE TRUE
+                       WHEN OPCAO-PROXIMO
+                           READ CLIENTES NEXT RECORD
+                               AT END
+                                   DISPLAY "FIM DO ARQUIVO - "
+                                       "ESTE E O ULTIMO REGISTRO"
+                                   MOVE 00 TO FS-CLIENTES
+                           END-READ
+                       WHEN OPCAO-ANTERIOR
+                           READ CLIENTES PREVIOUS RECORD
+                               AT END
+                                   DISPLAY "INICIO DO ARQUIVO - "
+                                       "ESTE E O PRIMEIRO REGISTRO"
+                                   MOVE 00 TO FS-CLIENTES
+                           END-READ
+                       WHEN OPCAO-SAIR
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "OPCAO INVALIDA"
+                   END-EVALUATE
+               END-PERFORM
            END-IF.
 
+       0210-MOSTRAR-REGISTRO SECTION.
+           DISPLAY "==========================".
+           DISPLAY "ID.......... " REG-ID.
+           DISPLAY "NOME........ " REG-NOME.
+           DISPLAY "TELEFONE.... " REG-TELEFONE.
+           DISPLAY "EMAIL....... " REG-EMAIL.
+           DISPLAY "ENDERECO.... " REG-ENDERECO.
+           DISPLAY "CADASTRO.... " REG-DATA-CADASTRO.
+
+       0220-PERGUNTAR-OPCAO  SECTION.
+           DISPLAY "N-PROXIMO  P-ANTERIOR  S-SAIR: ".
+           ACCEPT WRK-OPCAO.
+
        0300-FINALIZAR        SECTION.
            DISPLAY "FIM DE PROGRAMA".
       *=== FECHA O ARQUIVO
@@ -70,3 +130,5 @@
        9000-TRATA-ERRO       SECTION.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
+
+       COPY "FSMSGPR.cpy".
