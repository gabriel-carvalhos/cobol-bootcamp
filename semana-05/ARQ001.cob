@@ -4,7 +4,16 @@
       *==  AUTOR: Gabriel           EMPRESA: XPTO
       *==  OBJETIVO: ABERTURA DE ARQUIVO CLIENTES.DAT
       *==  DATA: 05/03/2025
-      *==  OBSERVACOES: 
+      *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  09/03/2025 GC: MENSAGEM DE FILE STATUS PASSA A VIR DA
+      *==               TABELA COMPARTILHADA (COPYBOOKS FSMSGWS/FSMSGPR)
+      *==  09/03/2025 GC: LAYOUT DE REG-CLIENTES PASSA A VIR DO
+      *==               COPYBOOK CLIREG (EMAIL/ENDERECO/DATA-CADASTRO)
+      *==  10/03/2025 GC: CLIENTES.DAT PASSA A SER INDEXADO POR REG-ID
+      *==  11/03/2025 GC: STOP RUN TROCADO POR GOBACK PARA PERMITIR SER
+      *==               CHAMADO PELO MENU ARQMENU
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -15,35 +24,39 @@
        FILE-CONTROL.
       *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
       *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
-           SELECT CLIENTES ASSIGN 
+           SELECT CLIENTES ASSIGN
            TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
        DATA DIVISION.
       *=== DEFINE O LAYOUT DO ARQUIVO
        FILE                  SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05  REG-ID           PIC 9(004).
-           05  REG-NOME         PIC X(020).
-           05  REG-TELEFONE     PIC X(004).
+           COPY "CLIREG.cpy".
 
        WORKING-STORAGE       SECTION.
        77  FS-CLIENTES          PIC 9(002).
+       77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
+       COPY "FSMSGWS.cpy".
 
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
-           
+           GOBACK.
+
        0100-INICIALIZAR      SECTION.
       *=== ABRE O ARQUIVO NO MODO LEITURA
            OPEN INPUT CLIENTES.
-      
+
       *=== VERIFICA SE O ARQUIVO PODE SER ABERTO, E EXIBE UMA MENSAGEM
+           MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA.
+           PERFORM 9010-BUSCAR-MSG-ERRO.
            IF FS-CLIENTES EQUAL 35
-               DISPLAY "ARQUIVO NAO FOI ABERTO"
+               DISPLAY WRK-MSG-ERRO
            ELSE
                DISPLAY "ARQUIVO OK"
            END-IF
@@ -55,3 +68,5 @@
            DISPLAY "FIM DE PROGRAMA".
       *    FECHA O ARQUIVO
            CLOSE CLIENTES.
+
+       COPY "FSMSGPR.cpy".
