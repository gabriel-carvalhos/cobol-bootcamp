@@ -4,7 +4,33 @@
       *==  AUTOR: Gabriel           EMPRESA: XPTO
       *==  OBJETIVO: LEITURA DE TODOS REGISTRO DO ARQUIVO CLIENTES.DAT
       *==  DATA: 05/03/2025
-      *==  OBSERVACOES: 
+      *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  08/03/2025 GC: PASSA A GERAR TAMBEM UM RELATORIO IMPRESSO,
+      *==               PAGINADO E COM NUMERACAO DE LINHA E TOTAL
+      *==  09/03/2025 GC: MENSAGEM DE FILE STATUS PASSA A VIR DA
+      *==               TABELA COMPARTILHADA (COPYBOOKS FSMSGWS/FSMSGPR)
+      *==  09/03/2025 GC: LAYOUT DE REG-CLIENTES PASSA A VIR DO
+      *==               COPYBOOK CLIREG (EMAIL/ENDERECO/DATA-CADASTRO)
+      *==  10/03/2025 GC: CLIENTES.DAT PASSA A SER INDEXADO POR REG-ID
+      *==  11/03/2025 GC: STOP RUN TROCADO POR GOBACK PARA PERMITIR SER
+      *==               CHAMADO PELO MENU ARQMENU
+      *==  11/03/2025 GC: PASSA A ATUALIZAR O TOTAL DE CLIENTES NO
+      *==               ARQUIVO DE CONTROLE COMPARTILHADO COM ARQ005
+      *==               E ARQ007, PARA BALANCEAR CLIENTES.DAT
+      *==  13/03/2025 GC: PASSA A PERGUNTAR SE A LISTAGEM TAMBEM DEVE
+      *==               SER EXPORTADA EM CLIENTES.CSV, PARA O PESSOAL
+      *==               DO FINANCEIRO ABRIR DIRETO NO EXCEL
+      *==  13/03/2025 GC: TELEFONE E ID PASSAM A SER EXIBIDOS NA TELA
+      *==               MASCARADOS POR PADRAO (LGPD), SO MOSTRANDO
+      *==               CHEIOS SE O OPERADOR PEDIR EXPLICITAMENTE
+      *==  13/03/2025 GC: WRK-TOTAL-CLIENTES E WRK-NUM-LINHA PASSAM A
+      *==               SER ZERADOS NO INICIO DE 0100-INICIALIZAR; UM
+      *==               CALL REPETIDO PELO ARQMENU NAO REINICIALIZA O
+      *==               WORKING-STORAGE, ENTAO UMA 2A LISTAGEM NA MESMA
+      *==               SESSAO ESTAVA CONTANDO EM DOBRO E GRAVANDO O
+      *==               TOTAL DE CLIENTES ERRADO EM CONTROLE.DAT
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -15,18 +41,48 @@
        FILE-CONTROL.
       *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
       *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
-           SELECT CLIENTES ASSIGN 
+           SELECT CLIENTES ASSIGN
            TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+      *=== ARQUIVO DE SAIDA COM O RELATORIO IMPRESSO DE CLIENTES
+           SELECT RELATORIO ASSIGN
+           TO "..\dados\CLIENTES.LST"
+               FILE STATUS IS FS-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== TOTAIS DE CONTROLE COMPARTILHADOS COM ARQ005 E ARQ007, PARA
+      *=== BALANCEAR O NUMERO DE REGISTROS DE CLIENTES.DAT
+           SELECT CONTROLE ASSIGN
+           TO "..\dados\CONTROLE.DAT"
+               FILE STATUS IS FS-CONTROLE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== EXPORTACAO OPCIONAL DA LISTAGEM EM FORMATO CSV, PARA ABRIR
+      *=== DIRETO NUMA PLANILHA
+           SELECT CSV ASSIGN
+           TO "..\dados\CLIENTES.CSV"
+               FILE STATUS IS FS-CSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *=== DEFINE O LAYOUT DO ARQUIVO
        FILE                  SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05  REG-ID           PIC 9(004).
-           05  REG-NOME         PIC X(020).
-           05  REG-TELEFONE     PIC X(011).
+           COPY "CLIREG.cpy".
+
+       FD  RELATORIO.
+       01  REG-RELATORIO        PIC X(080).
+
+       FD  CONTROLE.
+           COPY "CTLTOT.cpy".
+
+      *=== LINHA CSV: ID,NOME,TELEFONE,EMAIL,ENDERECO,DATA-CADASTRO
+       FD  CSV.
+       01  REG-CSV              PIC X(120).
 
        WORKING-STORAGE       SECTION.
        01  WRK-CLIENTES.
@@ -35,50 +91,249 @@
            05  WRK-TELEFONE     PIC 9(004).
 
        77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
+       77  FS-RELATORIO         PIC 9(002) VALUE ZEROS.
+       77  FS-CONTROLE          PIC 9(002) VALUE ZEROS.
+       77  FS-CSV               PIC 9(002) VALUE ZEROS.
        77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
+       COPY "FSMSGWS.cpy".
+       COPY "MASCWS.cpy".
+
+      *=== CONTROLE DA EXPORTACAO OPCIONAL EM CSV
+       77  WRK-EXPORTAR-CSV     PIC X(001) VALUE "N".
+           88  EXPORTAR-CSV                VALUE "S".
+       77  WRK-CSV-DETALHE      PIC X(120) VALUE SPACES.
+
+      *=== LINHAS DO RELATORIO
+       01  WRK-CAB-01.
+           05  FILLER           PIC X(030) VALUE
+               "RELATORIO DE CLIENTES - XPTO".
+           05  FILLER           PIC X(050) VALUE SPACES.
+
+       01  WRK-CAB-02.
+           05  FILLER           PIC X(007) VALUE "LINHA  ".
+           05  FILLER           PIC X(006) VALUE "ID    ".
+           05  FILLER           PIC X(022) VALUE "NOME".
+           05  FILLER           PIC X(011) VALUE "TELEFONE".
+           05  FILLER           PIC X(010) VALUE "CADASTRO".
+           05  FILLER           PIC X(024) VALUE SPACES.
+
+       01  WRK-DET.
+           05  WRK-DET-LINHA    PIC ZZZ9.
+           05  FILLER           PIC X(003) VALUE SPACES.
+           05  WRK-DET-ID       PIC 9(004).
+           05  FILLER           PIC X(002) VALUE SPACES.
+           05  WRK-DET-NOME     PIC X(020).
+           05  FILLER           PIC X(002) VALUE SPACES.
+           05  WRK-DET-TEL      PIC X(011).
+           05  FILLER           PIC X(002) VALUE SPACES.
+           05  WRK-DET-CAD      PIC 9(008).
+           05  FILLER           PIC X(024) VALUE SPACES.
+
+       01  WRK-ROD.
+           05  FILLER           PIC X(020) VALUE "TOTAL DE CLIENTES: ".
+           05  WRK-ROD-TOTAL    PIC ZZZ9.
+           05  FILLER           PIC X(056) VALUE SPACES.
+
+      *=== LINHA DE CABECALHO E DETALHE DO ARQUIVO CSV
+       01  WRK-CSV-CAB          PIC X(050) VALUE
+           "ID,NOME,TELEFONE,EMAIL,ENDERECO,DATA-CADASTRO".
+
+      *=== CONTROLE DE PAGINACAO DO RELATORIO
+       77  WRK-MAX-LINHAS       PIC 9(002) VALUE 20.
+       77  WRK-LINHA-PAG        PIC 9(002) VALUE ZEROS.
+       77  WRK-NUM-LINHA        PIC 9(004) VALUE ZEROS.
+       77  WRK-TOTAL-CLIENTES   PIC 9(004) VALUE ZEROS.
 
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
-           
+           GOBACK.
+
        0100-INICIALIZAR      SECTION.
+      *=== ZERA OS CONTADORES DESTA EXECUCAO; NECESSARIO PORQUE O
+      *=== VALUE ZEROS DO WORKING-STORAGE SO VALE NA 1A CHAMADA - UM
+      *=== CALL REPETIDO (VIA ARQMENU) MANTEM O VALOR ANTERIOR
+           MOVE ZEROS TO WRK-TOTAL-CLIENTES.
+           MOVE ZEROS TO WRK-NUM-LINHA.
+
       *=== ABRE O ARQUIVO NO MODO LEITURA
            OPEN INPUT CLIENTES.
-      
+
       *=== VERIFICA SE O ARQUIVO NAO PODE SER ABERTO
            IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
                PERFORM 9000-TRATA-ERRO
            END-IF.
 
+      *=== ABRE O RELATORIO IMPRESSO E EMITE O PRIMEIRO CABECALHO
+           OPEN OUTPUT RELATORIO.
+           PERFORM 0110-IMPRIMIR-CABECALHO.
+
+      *=== PERGUNTA SE A LISTAGEM TAMBEM DEVE SER EXPORTADA EM CSV
+           DISPLAY "EXPORTAR TAMBEM PARA CLIENTES.CSV (S/N)? ".
+           ACCEPT WRK-EXPORTAR-CSV.
+
+      *=== POR PADRAO, TELEFONE E ID SO APARECEM MASCARADOS NA TELA
+           DISPLAY "MOSTRAR TELEFONE/ID SEM MASCARA NA TELA (S/N)? ".
+           ACCEPT WRK-MASC-MODO.
+
+           IF EXPORTAR-CSV
+               OPEN OUTPUT CSV
+               IF FS-CSV NOT EQUAL 00
+                   MOVE FS-CSV TO WRK-FS-COD-BUSCA
+                   PERFORM 9010-BUSCAR-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               END-IF
+               MOVE WRK-CSV-CAB TO REG-CSV
+               WRITE REG-CSV
+           END-IF.
+
        0200-PROCESSAR        SECTION.
       *=== LE UM REGISTRO DO ARQUIVO, E CASO ESTAVA VAZIO, ATRIBUI O
-      *=== VALOR 10 PARA FS-CLIENTES    
+      *=== VALOR 10 PARA FS-CLIENTES
            READ CLIENTES.
            IF FS-CLIENTES EQUAL 0
                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
                    MOVE REG-ID       TO WRK-ID
                    MOVE REG-NOME     TO WRK-NOME
                    MOVE REG-TELEFONE TO WRK-TELEFONE
-                   DISPLAY "ID.......... " REG-ID
+
+                   MOVE REG-ID  TO WRK-MASC-ENTRADA
+                   MOVE 4       TO WRK-MASC-TAM-TOTAL
+                   MOVE 2       TO WRK-MASC-QTD-VISIVEL
+                   PERFORM 9050-MASCARAR-VALOR
+                   DISPLAY "ID.......... " WRK-MASC-SAIDA(1:4)
+
                    DISPLAY "NOME........ " REG-NOME
-                   DISPLAY "TELEFONE.... " REG-TELEFONE
+
+                   MOVE REG-TELEFONE TO WRK-MASC-ENTRADA
+                   MOVE 11           TO WRK-MASC-TAM-TOTAL
+                   MOVE 4            TO WRK-MASC-QTD-VISIVEL
+                   PERFORM 9050-MASCARAR-VALOR
+                   DISPLAY "TELEFONE.... " WRK-MASC-SAIDA(1:11)
+
+                   DISPLAY "EMAIL....... " REG-EMAIL
+                   DISPLAY "ENDERECO.... " REG-ENDERECO
+                   DISPLAY "CADASTRO.... " REG-DATA-CADASTRO
+
+                   PERFORM 0120-IMPRIMIR-DETALHE
+
+                   IF EXPORTAR-CSV
+                       PERFORM 0125-EXPORTAR-CSV-DETALHE
+                   END-IF
 
                    READ CLIENTES
                END-PERFORM
            ELSE
                DISPLAY "ARQUIVO VAZIO"
            END-IF.
-           
+
+      *=== EMITE O CABECALHO DE UMA NOVA PAGINA DO RELATORIO
+       0110-IMPRIMIR-CABECALHO SECTION.
+           MOVE 0 TO WRK-LINHA-PAG.
+           MOVE WRK-CAB-01 TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-CAB-02 TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *=== EMITE UMA LINHA DE DETALHE DO RELATORIO, QUEBRANDO PAGINA
+      *=== QUANDO O LIMITE DE LINHAS POR PAGINA E ATINGIDO
+       0120-IMPRIMIR-DETALHE SECTION.
+           ADD 1 TO WRK-NUM-LINHA.
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+           ADD 1 TO WRK-LINHA-PAG.
+
+           IF WRK-LINHA-PAG GREATER WRK-MAX-LINHAS
+               PERFORM 0110-IMPRIMIR-CABECALHO
+           END-IF.
+
+           MOVE WRK-NUM-LINHA      TO WRK-DET-LINHA.
+           MOVE REG-ID             TO WRK-DET-ID.
+           MOVE REG-NOME           TO WRK-DET-NOME.
+           MOVE REG-TELEFONE       TO WRK-DET-TEL.
+           MOVE REG-DATA-CADASTRO  TO WRK-DET-CAD.
+           MOVE WRK-DET       TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *=== MONTA E GRAVA 1 LINHA DO ARQUIVO CSV PARA O REGISTRO ATUAL
+       0125-EXPORTAR-CSV-DETALHE SECTION.
+           STRING REG-ID                        DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(REG-NOME)        DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  REG-TELEFONE                   DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(REG-EMAIL)       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(REG-ENDERECO)    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  REG-DATA-CADASTRO              DELIMITED BY SIZE
+                  INTO WRK-CSV-DETALHE
+           END-STRING.
+           MOVE WRK-CSV-DETALHE TO REG-CSV.
+           WRITE REG-CSV.
+
+      *=== EMITE A LINHA FINAL COM O TOTAL DE CLIENTES DO RELATORIO
+       0130-IMPRIMIR-RODAPE  SECTION.
+           MOVE WRK-TOTAL-CLIENTES TO WRK-ROD-TOTAL.
+           MOVE WRK-ROD            TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
 
        0300-FINALIZAR        SECTION.
+           PERFORM 0130-IMPRIMIR-RODAPE.
            DISPLAY "FIM DE PROGRAMA".
-      *=== FECHA O ARQUIVO
-           CLOSE CLIENTES.
-       
+      *=== FECHA OS ARQUIVOS
+           CLOSE CLIENTES
+                 RELATORIO.
+
+           IF EXPORTAR-CSV
+               CLOSE CSV
+           END-IF.
+
+      *=== ESTA LISTAGEM PERCORREU CLIENTES.DAT DO INICIO AO FIM, ENTAO
+      *=== WRK-TOTAL-CLIENTES E O TOTAL ATUAL DE REGISTROS NO ARQUIVO
+           PERFORM 9020-LER-CONTROLE.
+           MOVE WRK-TOTAL-CLIENTES TO CTL-TOTAL-CLIENTES.
+           PERFORM 9030-GRAVAR-CONTROLE.
+           PERFORM 9040-MOSTRAR-CONTROLE.
+
+      *=== LE OS TOTAIS DE CONTROLE ATUAIS DE CONTROLE.DAT; SE O
+      *=== ARQUIVO AINDA NAO EXISTE, PARTE DE TODOS OS TOTAIS EM ZERO
+       9020-LER-CONTROLE     SECTION.
+           OPEN INPUT CONTROLE.
+           IF FS-CONTROLE EQUAL 00
+               READ CONTROLE
+               CLOSE CONTROLE
+           ELSE
+               MOVE ZEROS TO CTL-TOTAL-CLIENTES
+                             CTL-TOTAL-INCLUSOES
+                             CTL-TOTAL-BUSCAS
+                             CTL-TOTAL-ACHADOS
+                             CTL-DATA-ATUALIZACAO
+           END-IF.
+
+      *=== REGRAVA CONTROLE.DAT POR INTEIRO COM OS TOTAIS ATUALIZADOS
+       9030-GRAVAR-CONTROLE  SECTION.
+           ACCEPT CTL-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           OPEN OUTPUT CONTROLE.
+           WRITE REG-CONTROLE.
+           CLOSE CONTROLE.
+
+      *=== MOSTRA OS TOTAIS DE CONTROLE COMPARTILHADOS, PARA CONFERENCIA
+       9040-MOSTRAR-CONTROLE SECTION.
+           DISPLAY "==== TOTAIS DE CONTROLE (CONTROLE.DAT) ====".
+           DISPLAY "TOTAL DE CLIENTES........ " CTL-TOTAL-CLIENTES.
+           DISPLAY "TOTAL DE INCLUSOES (ARQ007) " CTL-TOTAL-INCLUSOES.
+           DISPLAY "TOTAL DE BUSCAS (ARQ005).. " CTL-TOTAL-BUSCAS.
+           DISPLAY "TOTAL ACHADOS (ARQ005).... " CTL-TOTAL-ACHADOS.
+           DISPLAY "ATUALIZADO EM............. " CTL-DATA-ATUALIZACAO.
+
        9000-TRATA-ERRO       SECTION.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
+
+       COPY "FSMSGPR.cpy".
+       COPY "MASCPR.cpy".
