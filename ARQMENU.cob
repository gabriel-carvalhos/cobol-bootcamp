@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQMENU.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: MENU PRINCIPAL DO CADASTRO DE CLIENTES, CHAMANDO
+      *==            ARQ001/002/003/004/005/007 COMO SUBPROGRAMAS PARA
+      *==            EVITAR TER QUE RODAR CADA UM SEPARADO
+      *==  DATA: 11/03/2025
+      *==  OBSERVACOES:
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE       SECTION.
+       77  WRK-OPCAO            PIC 9(001) VALUE ZEROS.
+       77  WRK-CONTINUA         PIC X(001) VALUE "S".
+           88  MENU-CONTINUA               VALUE "S".
+           88  MENU-ENCERRA                VALUE "N".
+
+       PROCEDURE             DIVISION.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-EXIBIR-MENU UNTIL MENU-ENCERRA.
+           DISPLAY "FIM DE PROGRAMA".
+           GOBACK.
+
+       0100-EXIBIR-MENU      SECTION.
+           DISPLAY "=========================================".
+           DISPLAY "  CADASTRO DE CLIENTES - MENU PRINCIPAL".
+           DISPLAY "=========================================".
+           DISPLAY "  1 - ABRIR/VERIFICAR CLIENTES.DAT (ARQ001)".
+           DISPLAY "  2 - LER 1 REGISTRO (ARQ002)".
+           DISPLAY "  3 - LISTAR TODOS OS REGISTROS (ARQ003)".
+           DISPLAY "  4 - CARGA DE ENTRADA.TXT (ARQ004)".
+           DISPLAY "  5 - PROCURAR REGISTRO (ARQ005)".
+           DISPLAY "  6 - INCLUIR REGISTRO (ARQ007)".
+           DISPLAY "  0 - ENCERRAR".
+           DISPLAY "=========================================".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL "ARQ001"
+               WHEN 2
+                   CALL "ARQ002"
+               WHEN 3
+                   CALL "ARQ003"
+               WHEN 4
+                   CALL "ARQ004"
+               WHEN 5
+                   CALL "ARQ005"
+               WHEN 6
+                   CALL "ARQ007"
+               WHEN 0
+                   MOVE "N" TO WRK-CONTINUA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
