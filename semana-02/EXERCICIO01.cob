@@ -5,6 +5,13 @@
       *==  OBJETIVO: CALCULAR IMPOSTO DE RENDA DE UM SALARIO
       *==  DATA: 09/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: WRK-IR PASSA A SER CALCULADO PELA TABELA DE
+      *==               FAIXAS WRK-TAB-FAIXA-IR (ALIQUOTA E PARCELA A
+      *==               DEDUZIR POR FAIXA), EM VEZ DAS 2 FAIXAS FIXAS
+      *==               NO IF/ELSE; A TABELA PODE SER ATUALIZADA A CADA
+      *==               ANO SEM MEXER NA 0150-PROCESSA
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -23,24 +30,52 @@
        77   WRK-IR-ED         PIC ZZ.ZZ9,99  VALUE ZEROS.
        77   WRK-FINAL-ED      PIC ZZ.ZZ9,99  VALUE ZEROS.
 
+      *=== TABELA DE FAIXAS DO IMPOSTO DE RENDA: TETO DA FAIXA (EM
+      *=== REAIS), ALIQUOTA E PARCELA A DEDUZIR. A ULTIMA FAIXA USA
+      *=== 99999 COMO TETO PARA REPRESENTAR "SEM LIMITE SUPERIOR"
+       01  WRK-TAB-FAIXA-IR.
+           05  FILLER          PIC X(016) VALUE "0100000000000000".
+           05  FILLER          PIC X(016) VALUE "0200010000010000".
+           05  FILLER          PIC X(016) VALUE "0300015000020000".
+           05  FILLER          PIC X(016) VALUE "9999920000035000".
+
+       01  WRK-TAB-FAIXA-IR-R REDEFINES WRK-TAB-FAIXA-IR.
+           05  WRK-FAIXA-ITEM OCCURS 4 TIMES.
+               10  WRK-FAIXA-TETO      PIC 9(005).
+               10  WRK-FAIXA-ALIQUOTA  PIC 9(002)V99.
+               10  WRK-FAIXA-DEDUCAO   PIC 9(005)V99.
+
+       77  WRK-FAIXA-QTD       PIC 9(002) VALUE 4.
+       77  WRK-FAIXA-IND       PIC 9(002) VALUE ZEROS.
+
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
            DISPLAY "DIGITE O SALARIO.. ".
            ACCEPT WRK-SALARIO.
            MOVE WRK-SALARIO TO WRK-SALARIO-ED.
 
-       0150-PROCESSA         SECTION.
-           IF WRK-SALARIO GREATER THAN OR EQUAL 1000
-               COMPUTE WRK-IR = 15/100
-           ELSE
-               COMPUTE WRK-IR = 10/100
+      *=== PROCURA A PRIMEIRA FAIXA CUJO TETO COMPORTA O SALARIO E
+      *=== CALCULA O IMPOSTO PELA ALIQUOTA E PARCELA A DEDUZIR DELA
+       0140-BUSCAR-FAIXA-IR  SECTION.
+           MOVE 1 TO WRK-FAIXA-IND.
+           PERFORM VARYING WRK-FAIXA-IND FROM 1 BY 1
+                     UNTIL WRK-FAIXA-IND GREATER WRK-FAIXA-QTD
+                        OR WRK-SALARIO NOT GREATER
+                           WRK-FAIXA-TETO(WRK-FAIXA-IND)
+           END-PERFORM.
+
+           IF WRK-FAIXA-IND GREATER WRK-FAIXA-QTD
+               MOVE WRK-FAIXA-QTD TO WRK-FAIXA-IND
            END-IF.
 
-           COMPUTE WRK-IR = WRK-SALARIO * WRK-IR.
-           COMPUTE WRK-FINAL = WRK-SALARIO - WRK-IR.
+           COMPUTE WRK-IR =
+               (WRK-SALARIO * WRK-FAIXA-ALIQUOTA(WRK-FAIXA-IND) / 100)
+               - WRK-FAIXA-DEDUCAO(WRK-FAIXA-IND).
 
-      *    MULTIPLY WRK-SALARIO BY WRK-IR GIVING WRK-IR.
-      *    SUBTRACT WRK-IR FROM WRK-SALARIO GIVING WRK-FINAL.
+       0150-PROCESSA         SECTION.
+           PERFORM 0140-BUSCAR-FAIXA-IR.
+
+           COMPUTE WRK-FINAL = WRK-SALARIO - WRK-IR.
 
            MOVE WRK-IR TO WRK-IR-ED.
            MOVE WRK-FINAL TO WRK-FINAL-ED.
