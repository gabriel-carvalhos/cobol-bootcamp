@@ -5,22 +5,53 @@
       *==  OBJETIVO:
       *==  DATA: 10/02/2024
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: VALOR BASE DE CADA DESTINO PASSA A VIR DE
+      *==               CIDADES.DAT, EM VEZ DO EVALUATE FIXO EM
+      *==               0150-PROCESSA; NOVO DESTINO PASSA A SER SO
+      *==               UMA LINHA NOVA NO ARQUIVO
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== TABELA DE DESTINOS E VALOR BASE DA VIAGEM
+           SELECT CIDADES ASSIGN
+           TO "..\dados\CIDADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CIDADES.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  CIDADES.
+       01  REG-CIDADE.
+           05  REG-CIDADE-COD          PIC X(002).
+           05  REG-CIDADE-VALOR        PIC 9(004)V99.
+
        WORKING-STORAGE       SECTION.
       *==== VARIAVEIS DE APOIO
        77  WRK-NOME                  PIC X(30)      VALUE SPACES.
        77  WRK-CIDADE                PIC X(02)      VALUE SPACES.
        77  WRK-VALOR-LITRO           PIC 9(02)V99   VALUE ZEROS.
        77  WRK-VALOR-VIAGEM          PIC 9(04)V99   VALUE ZEROS.
-      
+
       *==== VARIAVEIS DE EDICAO
        77  WRK-VALOR-VIAGEM-ED       PIC ZZZ9,99    VALUE ZEROS.
+
+       77  FS-CIDADES                PIC 9(002) VALUE ZEROS.
+
+      *=== TABELA COM OS DESTINOS LIDOS DE CIDADES.DAT
+       01  WRK-TAB-CIDADES.
+           05  WRK-TAB-CID-ITEM  OCCURS 50 TIMES.
+               10  WRK-TAB-CID-COD     PIC X(002).
+               10  WRK-TAB-CID-VALOR   PIC 9(004)V99.
+       77  WRK-QTD-CIDADES            PIC 9(002) VALUE ZEROS.
+       77  WRK-IND-CIDADE             PIC 9(002) VALUE ZEROS.
+
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
            DISPLAY "DIGITE O NOME................ ".
@@ -31,17 +62,37 @@
 
            DISPLAY "DIGITE O VALOR DO LITRO...... ".
            ACCEPT WRK-VALOR-LITRO.
-       
-       0150-PROCESSA         SECTION.
-           EVALUATE WRK-CIDADE
-               WHEN "PI"
-                   MOVE 220 TO WRK-VALOR-VIAGEM
-               WHEN "CA"
-                   MOVE 180 TO WRK-VALOR-VIAGEM
-               WHEN "JU"
-                   MOVE 120 TO WRK-VALOR-VIAGEM
-           END-EVALUATE.
 
+      *=== LE TODOS OS DESTINOS CADASTRADOS EM CIDADES.DAT PARA A TABELA
+       0140-CARREGAR-CIDADES SECTION.
+           OPEN INPUT CIDADES.
+           IF FS-CIDADES EQUAL 35
+               DISPLAY "CIDADES.DAT NAO ENCONTRADO - NENHUM DESTINO "
+                       "CADASTRADO"
+           ELSE
+               READ CIDADES
+               PERFORM UNTIL FS-CIDADES NOT EQUAL 00
+                   ADD 1 TO WRK-QTD-CIDADES
+                   MOVE REG-CIDADE-COD
+                       TO WRK-TAB-CID-COD(WRK-QTD-CIDADES)
+                   MOVE REG-CIDADE-VALOR
+                       TO WRK-TAB-CID-VALOR(WRK-QTD-CIDADES)
+                   READ CIDADES
+               END-PERFORM
+               CLOSE CIDADES
+           END-IF.
+
+      *=== PROCURA O VALOR BASE DO DESTINO DIGITADO NA TABELA CARREGADA
+       0160-BUSCAR-VALOR-BASE SECTION.
+           PERFORM VARYING WRK-IND-CIDADE FROM 1 BY 1
+                     UNTIL WRK-IND-CIDADE GREATER WRK-QTD-CIDADES
+               IF WRK-CIDADE EQUAL WRK-TAB-CID-COD(WRK-IND-CIDADE)
+                   MOVE WRK-TAB-CID-VALOR(WRK-IND-CIDADE)
+                       TO WRK-VALOR-VIAGEM
+               END-IF
+           END-PERFORM.
+
+       0150-PROCESSA         SECTION.
            IF WRK-VALOR-VIAGEM GREATER 0
                COMPUTE WRK-VALOR-VIAGEM =
                    WRK-VALOR-VIAGEM * (WRK-VALOR-LITRO / 10)
