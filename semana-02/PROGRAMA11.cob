@@ -5,13 +5,69 @@
       *==  OBJETIVO: CALCULO DO FRETE UTILIZANDO EVALUATE
       *==  DATA: 09/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: PEDIDO PARA ESTADO SEM ENTREGA PASSA A SER
+      *==               GRAVADO EM FRETE_EXCECOES.TXT, PARA A EQUIPE
+      *==               DE VENDAS, EM VEZ DE SO APARECER NA TELA
+      *==  13/03/2025 GC: NOVO SEGURO OPCIONAL SOBRE O VALOR DECLARADO,
+      *==               COBRADO PELA TRANSPORTADORA A PARTE DO FRETE,
+      *==               ITEMIZADO JUNTO COM O FRETE EM 0200-MOSTRA
+      *==  13/03/2025 GC: NOVO MODO LOTE, QUE LE OS PEDIDOS PENDENTES DE
+      *==               PEDIDOS11.DAT E GRAVA O FRETE, O SEGURO E O
+      *==               VALOR DE CADA UM, MAIS O TOTAL GERAL, EM
+      *==               FRETE_MANIFESTO11.TXT, PARA COTAR O EMBARQUE DO
+      *==               DIA TODO DE UMA VEZ
+      *==  13/03/2025 GC: RESUMO DE FIM DE LOTE PASSA A TRAZER TAMBEM A
+      *==               QUANTIDADE DE PEDIDOS VALIDOS E REJEITADOS POR
+      *==               ESTADO SEM ENTREGA, PARA CONFERIR O FRETE DO
+      *==               DIA COM UMA SO OLHADA
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== PEDIDOS REJEITADOS POR FALTA DE ENTREGA NO ESTADO
+           SELECT EXCECOES ASSIGN
+           TO "..\dados\FRETE_EXCECOES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCECOES.
+
+      *=== PEDIDOS PENDENTES DE COTACAO NO MODO LOTE
+           SELECT PEDIDOS ASSIGN
+           TO "..\dados\PEDIDOS11.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
+
+      *=== MANIFESTO DE EMBARQUE GERADO PELO MODO LOTE
+           SELECT MANIFESTO ASSIGN
+           TO "..\dados\FRETE_MANIFESTO11.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MANIFESTO.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  EXCECOES.
+       01  REG-EXCECAO.
+           05  REG-EXC-PRODUTO         PIC X(030).
+           05  REG-EXC-SEP1            PIC X(003).
+           05  REG-EXC-ESTADO          PIC X(002).
+           05  REG-EXC-SEP2            PIC X(003).
+           05  REG-EXC-VALOR           PIC 9(008)V99.
+
+       FD  PEDIDOS.
+       01  REG-PEDIDO.
+           05  REG-PED-PRODUTO         PIC X(030).
+           05  REG-PED-VALOR           PIC 9(008)V99.
+           05  REG-PED-ESTADO          PIC X(002).
+           05  REG-PED-SEGURO-PERC     PIC 9(003)V99.
+
+       FD  MANIFESTO.
+       01  REG-MANIFESTO               PIC X(120).
+
        WORKING-STORAGE       SECTION.
       *=============== VARIAVEIS DE APOIO
        77  WRK-PRODUTO   PIC X(30)     VALUES SPACES.
@@ -19,12 +75,73 @@
        01  WRK-VALOR     PIC 9(08)V99  VALUES ZEROS.
        01  WRK-FRETE     PIC 9(08)V99  VALUES ZEROS.
 
+      *=== PERCENTUAL DE SEGURO SOBRE O VALOR DECLARADO, COBRADO PELA
+      *=== TRANSPORTADORA A PARTE DO FRETE; ZERO QUANDO NAO HOUVER
+       77  WRK-SEGURO-PERC PIC 9(003)V99 VALUES ZEROS.
+       01  WRK-SEGURO      PIC 9(08)V99  VALUES ZEROS.
+
       *============== VARIAVEIS DE EDICAO
        01  WRK-NUMERO-ED.
-           05  WRK-VALOR-ED  PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
-           05  WRK-FRETE-ED  PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  WRK-VALOR-ED   PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  WRK-FRETE-ED   PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  WRK-SEGURO-ED  PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77  FS-EXCECOES   PIC 9(002) VALUE ZEROS.
+       77  FS-PEDIDOS    PIC 9(002) VALUE ZEROS.
+       77  FS-MANIFESTO  PIC 9(002) VALUE ZEROS.
+
+      *=== MODO DE OPERACAO: 1-INTERATIVO (1 PEDIDO DIGITADO) /
+      *=== 2-LOTE (VARIOS PEDIDOS LIDOS DE PEDIDOS11.DAT)
+       77  WRK-MODO            PIC X(001) VALUE "1".
+           88  MODO-INTERATIVO             VALUE "1".
+           88  MODO-LOTE                   VALUE "2".
+
+       77  WRK-TOTAL-LOTE          PIC 9(004)    VALUE ZEROS.
+       77  WRK-TOTAL-VALIDOS       PIC 9(004)    VALUE ZEROS.
+       77  WRK-TOTAL-REJEITADOS    PIC 9(004)    VALUE ZEROS.
+       77  WRK-VALOR-TOTAL-LOTE    PIC 9(009)V99 VALUE ZEROS.
+       77  WRK-FRETE-TOTAL-LOTE    PIC 9(009)V99 VALUE ZEROS.
+       77  WRK-SEGURO-TOTAL-LOTE   PIC 9(009)V99 VALUE ZEROS.
+       01  WRK-TOTAL-LOTE-ED.
+           05  WRK-VALOR-TOTAL-ED  PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  WRK-FRETE-TOTAL-ED  PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  WRK-SEGURO-TOTAL-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+      *=== LINHA DE DETALHE DO MANIFESTO, GRAVADA EM
+      *=== FRETE_MANIFESTO11.TXT PARA CADA PEDIDO DO LOTE
+       01  WRK-DET-MANIFESTO.
+           05  WRK-DET-PRODUTO      PIC X(030).
+           05  FILLER               PIC X(003) VALUE " - ".
+           05  WRK-DET-ESTADO       PIC X(002).
+           05  FILLER               PIC X(003) VALUE " - ".
+           05  WRK-DET-VALOR        PIC X(015).
+           05  FILLER               PIC X(003) VALUE " - ".
+           05  WRK-DET-FRETE        PIC X(015).
+           05  FILLER               PIC X(003) VALUE " - ".
+           05  WRK-DET-SEGURO       PIC X(015).
+           05  FILLER               PIC X(031) VALUE SPACES.
+
+       77  WRK-REG-MANIFESTO        PIC X(120) VALUE SPACES.
 
        PROCEDURE             DIVISION.
+
+      *=== ESCOLHE ENTRE O MODO INTERATIVO (1 PEDIDO DIGITADO) E O
+      *=== MODO LOTE (VARIOS PEDIDOS LIDOS DE PEDIDOS11.DAT)
+       0050-ESCOLHER-MODO    SECTION.
+           DISPLAY "MODO (1-INTERATIVO / 2-LOTE): ".
+           ACCEPT WRK-MODO.
+
+           EVALUATE TRUE
+               WHEN MODO-LOTE
+                   PERFORM 0400-PROCESSAR-LOTE
+               WHEN OTHER
+                   PERFORM 0100-RECEBE
+                   PERFORM 0150-PROCESSA
+                   PERFORM 0200-MOSTRA
+           END-EVALUATE.
+
+           PERFORM 0300-FINALIZAR.
+
        0100-RECEBE           SECTION.
            DISPLAY "PRODUTO ".
            ACCEPT WRK-PRODUTO.
@@ -35,6 +152,9 @@
            DISPLAY "ESTADO (SP/RJ/ES)"
            ACCEPT WRK-ESTADO.
 
+           DISPLAY "SEGURO (% DO VALOR DECLARADO, 0 SE NAO HOUVER) "
+           ACCEPT WRK-SEGURO-PERC.
+
        0150-PROCESSA        SECTION.
            EVALUATE WRK-ESTADO
                WHEN "SP"
@@ -44,18 +164,125 @@
                WHEN "ES"
                    COMPUTE WRK-FRETE = WRK-VALOR * (20/100)
                WHEN OTHER
-                   DISPLAY "NAO ENTREGAMOS NO ESTADO " WRK-ESTADO                   
+                   DISPLAY "NAO ENTREGAMOS NO ESTADO " WRK-ESTADO
+                   PERFORM 0060-GRAVAR-EXCECAO
            END-EVALUATE.
 
-           COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
-           MOVE WRK-VALOR TO WRK-VALOR-ED.
-           MOVE WRK-FRETE TO WRK-FRETE-ED.
+           IF WRK-SEGURO-PERC GREATER ZEROS
+               COMPUTE WRK-SEGURO = WRK-VALOR * (WRK-SEGURO-PERC / 100)
+           END-IF.
+
+           COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE + WRK-SEGURO.
+           MOVE WRK-VALOR  TO WRK-VALOR-ED.
+           MOVE WRK-FRETE  TO WRK-FRETE-ED.
+           MOVE WRK-SEGURO TO WRK-SEGURO-ED.
 
        0200-MOSTRA           SECTION.
            DISPLAY "VALOR FINAL..." WRK-VALOR-ED.
            IF WRK-FRETE GREATER 0
-               DISPLAY "FRETE........." WRK-VALOR-ED
+               DISPLAY "FRETE........." WRK-FRETE-ED
            END-IF.
-           
+           IF WRK-SEGURO GREATER 0
+               DISPLAY "SEGURO........" WRK-SEGURO-ED
+           END-IF.
+
        0300-FINALIZAR        SECTION.
            STOP RUN.
+
+      *=== LE CADA PEDIDO PENDENTE DE PEDIDOS11.DAT, COTA O FRETE E O
+      *=== SEGURO E GRAVA O MANIFESTO DE EMBARQUE COM O TOTAL GERAL
+       0400-PROCESSAR-LOTE   SECTION.
+           OPEN INPUT PEDIDOS.
+           IF FS-PEDIDOS NOT EQUAL 00
+               DISPLAY "PEDIDOS11.DAT NAO PODE SER ABERTO - FS "
+                       FS-PEDIDOS
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           OPEN OUTPUT MANIFESTO.
+           IF FS-MANIFESTO NOT EQUAL 00
+               DISPLAY "FRETE_MANIFESTO11.TXT NAO PODE SER CRIADO - FS "
+                       FS-MANIFESTO
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           READ PEDIDOS.
+           PERFORM UNTIL FS-PEDIDOS NOT EQUAL 00
+               MOVE REG-PED-PRODUTO     TO WRK-PRODUTO
+               MOVE REG-PED-VALOR       TO WRK-VALOR
+               MOVE REG-PED-ESTADO      TO WRK-ESTADO
+               MOVE REG-PED-SEGURO-PERC TO WRK-SEGURO-PERC
+               MOVE ZEROS               TO WRK-FRETE
+               MOVE ZEROS               TO WRK-SEGURO
+               PERFORM 0150-PROCESSA
+               IF WRK-FRETE EQUAL ZEROS
+                   ADD 1 TO WRK-TOTAL-REJEITADOS
+               ELSE
+                   ADD 1 TO WRK-TOTAL-VALIDOS
+               END-IF
+               PERFORM 0410-GRAVAR-DET-MANIFESTO
+               ADD 1 TO WRK-TOTAL-LOTE
+               ADD WRK-VALOR  TO WRK-VALOR-TOTAL-LOTE
+               ADD WRK-FRETE  TO WRK-FRETE-TOTAL-LOTE
+               ADD WRK-SEGURO TO WRK-SEGURO-TOTAL-LOTE
+               READ PEDIDOS
+           END-PERFORM.
+
+           PERFORM 0420-GRAVAR-TOTAL-MANIFESTO.
+
+           CLOSE PEDIDOS.
+           CLOSE MANIFESTO.
+
+           DISPLAY "PEDIDOS PROCESSADOS..... " WRK-TOTAL-LOTE.
+           DISPLAY "PEDIDOS VALIDOS......... " WRK-TOTAL-VALIDOS.
+           DISPLAY "PEDIDOS REJEITADOS...... " WRK-TOTAL-REJEITADOS.
+           DISPLAY "FRETE TOTAL ARRECADADO.. " WRK-FRETE-TOTAL-ED.
+
+      *=== GRAVA A LINHA DE DETALHE DO PEDIDO CORRENTE NO MANIFESTO
+       0410-GRAVAR-DET-MANIFESTO SECTION.
+           MOVE WRK-PRODUTO   TO WRK-DET-PRODUTO.
+           MOVE WRK-ESTADO    TO WRK-DET-ESTADO.
+           MOVE WRK-VALOR-ED  TO WRK-DET-VALOR.
+           MOVE WRK-FRETE-ED  TO WRK-DET-FRETE.
+           MOVE WRK-SEGURO-ED TO WRK-DET-SEGURO.
+           MOVE WRK-DET-MANIFESTO TO REG-MANIFESTO.
+           WRITE REG-MANIFESTO.
+
+      *=== GRAVA A LINHA DE TOTAL GERAL AO FINAL DO MANIFESTO
+       0420-GRAVAR-TOTAL-MANIFESTO SECTION.
+           MOVE WRK-VALOR-TOTAL-LOTE  TO WRK-VALOR-TOTAL-ED.
+           MOVE WRK-FRETE-TOTAL-LOTE  TO WRK-FRETE-TOTAL-ED.
+           MOVE WRK-SEGURO-TOTAL-LOTE TO WRK-SEGURO-TOTAL-ED.
+
+           STRING "TOTAL GERAL - VALOR " DELIMITED BY SIZE
+                  WRK-VALOR-TOTAL-ED     DELIMITED BY SIZE
+                  " - FRETE "            DELIMITED BY SIZE
+                  WRK-FRETE-TOTAL-ED     DELIMITED BY SIZE
+                  " - SEGURO "           DELIMITED BY SIZE
+                  WRK-SEGURO-TOTAL-ED    DELIMITED BY SIZE
+                  " - VALIDOS "          DELIMITED BY SIZE
+                  WRK-TOTAL-VALIDOS      DELIMITED BY SIZE
+                  " - REJEITADOS "       DELIMITED BY SIZE
+                  WRK-TOTAL-REJEITADOS   DELIMITED BY SIZE
+                  INTO WRK-REG-MANIFESTO
+           END-STRING.
+
+           MOVE WRK-REG-MANIFESTO TO REG-MANIFESTO.
+           WRITE REG-MANIFESTO.
+
+      *=== ANEXA O PEDIDO REJEITADO EM FRETE_EXCECOES.TXT, CRIANDO O
+      *=== ARQUIVO NA PRIMEIRA EXECUCAO
+       0060-GRAVAR-EXCECAO   SECTION.
+           OPEN EXTEND EXCECOES.
+           IF FS-EXCECOES EQUAL 35
+               OPEN OUTPUT EXCECOES
+           END-IF.
+
+           MOVE WRK-PRODUTO TO REG-EXC-PRODUTO.
+           MOVE " - "       TO REG-EXC-SEP1.
+           MOVE WRK-ESTADO  TO REG-EXC-ESTADO.
+           MOVE " - "       TO REG-EXC-SEP2.
+           MOVE WRK-VALOR   TO REG-EXC-VALOR.
+           WRITE REG-EXCECAO.
+
+           CLOSE EXCECOES.
