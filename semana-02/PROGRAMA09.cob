@@ -9,23 +9,63 @@
 ALT01 *==  ALTERACOES
   .   *==  REMONTEI LOGICA DOS APROVADOS
   .   *==  AUTOR: GABRIEL                  EMPRESA: TOXP
-ALT01 *=================================================================    
+ALT01 *=================================================================
+ALT02 *==  10/03/2025 GC: PASSA A GRAVAR CADA RESULTADO EM ALUNOS.DAT
+ALT03 *==  11/03/2025 GC: CORTE DE APROVACAO PASSA A VIR DE UMA
+  .   *==               TABELA POR NIVEL (FUND/MEDIO/TECNICO), EM
+  .   *==               VEZ DO IF/ELSE FIXO
+ALT04 *==  11/03/2025 GC: LAYOUT DE REG-ALUNO PASSA A VIR DO COPYBOOK
+  .   *==               ALUREG, COMPARTILHADO COM O NOVO RELATORIO
+  .   *==               DE TURMA (PROG015)
+  .   *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+ALT02  INPUT-OUTPUT          SECTION.
+  .
+  .    FILE-CONTROL.
+  .        SELECT ALUNOS ASSIGN
+  .        TO "..\dados\ALUNOS.DAT"
+  .            FILE STATUS IS FS-ALUNOS
+  .            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+ALT02  FILE                  SECTION.
+  .    FD  ALUNOS.
+ALT04      COPY "ALUREG.cpy".
+
        WORKING-STORAGE       SECTION.
+ALT02  77  FS-ALUNOS       PIC 9(002) VALUE ZEROS.
+  .    77  WRK-ID          PIC 9(004) VALUE ZEROS.
+  .    77  WRK-NOME        PIC X(020) VALUE SPACES.
 ALT01  77  WRK-NIVEL       PIC X(10)  VALUE SPACES.
 ALT01  77  WRK-CORTE       PIC 99     VALUE ZEROS.
+      *=== TABELA DE CORTE DE APROVACAO POR NIVEL DE ENSINO
+ALT03  01  WRK-TAB-CORTE-NIVEL.
+  .        05  FILLER      PIC X(006) VALUE "FUND06".
+  .        05  FILLER      PIC X(006) VALUE "MEDI07".
+  .        05  FILLER      PIC X(006) VALUE "TECN06".
+  .
+  .    01  WRK-TAB-CORTE-NIVEL-R REDEFINES WRK-TAB-CORTE-NIVEL.
+  .        05  WRK-CORTE-ITEM  OCCURS 3 TIMES.
+  .            10  WRK-CORTE-NIVEL   PIC X(004).
+  .            10  WRK-CORTE-VALOR   PIC 9(002).
+  .
+  .    77  WRK-CORTE-QTD       PIC 9(002) VALUE 3.
+  .    77  WRK-CORTE-IND       PIC 9(002) VALUE ZEROS.
        77  WRK-NOTA1       PIC 99V99  VALUE ZEROS.
        77  WRK-NOTA2       PIC 99V99  VALUE ZEROS.
        77  WRK-MEDIA       PIC 99V99  VALUE ZEROS.
+ALT02  77  WRK-RESULTADO   PIC X(011) VALUE SPACES.
 
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
-ALT01      DISPLAY "NIVEL (FUND/MEDIO): ".
+ALT02      DISPLAY "ID DO ALUNO: ".
+  .        ACCEPT WRK-ID.
+  .        DISPLAY "NOME DO ALUNO: ".
+  .        ACCEPT WRK-NOME.
+ALT03      DISPLAY "NIVEL (FUND/MEDIO/TECNICO): ".
 ALT01      ACCEPT WRK-NIVEL.
            DISPLAY "NOTA 1: ".
            ACCEPT WRK-NOTA1.
@@ -35,22 +75,48 @@ ALT01      ACCEPT WRK-NIVEL.
        0150-PROCESSA         SECTION.
            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
 
+      *=== PROCURA O CORTE DE APROVACAO NA TABELA WRK-TAB-CORTE-NIVEL
+      *=== PELOS 4 PRIMEIROS CARACTERES DE WRK-NIVEL; SE NAO ACHAR,
+      *=== FICA COM O CORTE DO MEDIO (07) COMO PADRAO
+ALT03  0160-BUSCAR-CORTE     SECTION.
+  .        MOVE 7 TO WRK-CORTE.
+  .        PERFORM VARYING WRK-CORTE-IND FROM 1 BY 1
+  .                  UNTIL WRK-CORTE-IND GREATER WRK-CORTE-QTD
+  .            IF WRK-NIVEL(01:04) EQUAL
+  .                WRK-CORTE-NIVEL(WRK-CORTE-IND)
+  .                MOVE WRK-CORTE-VALOR(WRK-CORTE-IND) TO WRK-CORTE
+  .            END-IF
+  .        END-PERFORM.
+
        0200-MOSTRA           SECTION.
            DISPLAY "MEDIA " WRK-MEDIA.
-           
-ALT01      IF WRK-NIVEL(01:04) EQUAL "FUND"
-  .            MOVE 6 TO WRK-CORTE
-  .        ELSE
-  .            MOVE 7 TO WRK-CORTE
-  .        END-IF.
-  .      
+
   .        IF WRK-MEDIA GREATER THAN OR EQUAL WRK-CORTE
+ALT02          MOVE "APROVADO" TO WRK-RESULTADO
   .            DISPLAY "APROVADO"
 ALT01      ELSE IF WRK-MEDIA GREATER THAN OR EQUAL 2
+ALT02          MOVE "RECUPERACAO" TO WRK-RESULTADO
                DISPLAY "RECUPERACAO"
            ELSE
+ALT02          MOVE "REPROVADO" TO WRK-RESULTADO
                DISPLAY "REPROVADO"
            END-IF.
 
+ALT02  0250-GRAVAR-ALUNO     SECTION.
+  .        OPEN EXTEND ALUNOS.
+  .        IF FS-ALUNOS EQUAL 35
+  .            OPEN OUTPUT ALUNOS
+  .        END-IF.
+  .
+  .        MOVE WRK-ID        TO REG-ALUNO-ID.
+  .        MOVE WRK-NOME      TO REG-ALUNO-NOME.
+  .        MOVE WRK-NOTA1     TO REG-ALUNO-NOTA1.
+  .        MOVE WRK-NOTA2     TO REG-ALUNO-NOTA2.
+  .        MOVE WRK-MEDIA     TO REG-ALUNO-MEDIA.
+  .        MOVE WRK-RESULTADO TO REG-ALUNO-RESULTADO.
+  .        WRITE REG-ALUNO.
+  .
+  .        CLOSE ALUNOS.
+
        0300-FINALIZAR        SECTION.
            STOP RUN.
