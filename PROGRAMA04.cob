@@ -5,6 +5,12 @@
       *==  OBJETIVO: MOVE (EXEMPLOS)
       *==  DATA: 05/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  13/03/2025 GC: WRK-ENDERECO DEIXA DE SER UM BLOCO UNICO DE
+      *==               30 POSICOES E PASSA A SER QUEBRADO EM RUA,
+      *==               NUMERO E CIDADE, DA MESMA FORMA QUE REG-CLIENTES
+      *==               JA QUEBRA O CLIENTE EM ID/NOME/TELEFONE
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -17,8 +23,13 @@
        77  WRK-VALOR1           PIC 9(05)           VALUE ZEROS.
        77  WRK-VALOR2           PIC 9(05)           VALUE ZEROS.
        77  WRK-RESULTADO        PIC S9(05)V99       VALUE ZEROS.
-       77  WRK-ENDERECO         PIC X(30)           VALUE SPACES.
-       77  WRK-NOME-RUA         PIC A(30)           VALUE SPACES.
+
+       01  WRK-ENDERECO.
+           05  WRK-RUA          PIC X(20)           VALUE SPACES.
+           05  WRK-NUMERO       PIC X(05)           VALUE SPACES.
+           05  WRK-CIDADE       PIC X(15)           VALUE SPACES.
+
+       77  WRK-NOME-RUA         PIC A(20)           VALUE SPACES.
 
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
@@ -29,14 +40,20 @@
                ACCEPT WRK-VALOR2.
            COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2.
 
-           DISPLAY "DIGITE O ENDERECO: "
-               ACCEPT WRK-ENDERECO.
-               MOVE WRK-ENDERECO TO WRK-NOME-RUA.
+           DISPLAY "DIGITE A RUA: "
+               ACCEPT WRK-RUA.
+           DISPLAY "DIGITE O NUMERO: "
+               ACCEPT WRK-NUMERO.
+           DISPLAY "DIGITE A CIDADE: "
+               ACCEPT WRK-CIDADE.
+               MOVE WRK-RUA TO WRK-NOME-RUA.
 
        0200-MOSTRA           SECTION.
            DISPLAY "RESULTADO " WRK-RESULTADO.
            DISPLAY "VALOR 0 - TEXTO " WRK-VALOR0.
            DISPLAY "NOME DA RUA " WRK-NOME-RUA.
+           DISPLAY "NUMERO...... " WRK-NUMERO.
+           DISPLAY "CIDADE...... " WRK-CIDADE.
 
        0300-FINALIZAR        SECTION.
            STOP RUN.
