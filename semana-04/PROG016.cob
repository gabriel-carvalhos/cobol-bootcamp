@@ -5,6 +5,14 @@
       *==  OBJETIVO: PRATICAR VETORES
       *==  DATA: 24/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: NOVA REDEFINES DE WRK-TAB-MES EXPONDO A
+      *==               ABREVIACAO DE 3 LETRAS DE CADA MES, PARA OS
+      *==               IMPRESSOS QUE PRECISAM DELA
+      *==  13/03/2025 GC: PASSA A CALCULAR TAMBEM O TOTAL DE DIAS DO
+      *==               MES E SE WRK-ANO E BISSEXTO, PARA CALCULO
+      *==               MANUAL DE INTERVALO DE DATAS NO FATURAMENTO
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -38,6 +46,46 @@
        01  WRK-TAB-MES-R REDEFINES WRK-TAB-MES OCCURS 12 TIMES.
            05 MESES        PIC X(009).
 
+      *=== MESMA STRING, DIVIDIDA NA ABREVIACAO DE 3 LETRAS (JAN, FEV,
+      *=== MARCO ...) E NO RESTANTE DO NOME, PARA IMPRESSOS QUE SO
+      *=== QUEREM A ABREVIACAO
+       01  WRK-TAB-MES-ABREV-R REDEFINES WRK-TAB-MES OCCURS 12 TIMES.
+           05 MESES-ABREV  PIC X(003).
+           05 FILLER       PIC X(006).
+
+      *=== TOTAL DE DIAS DE CADA MES, ASSUMINDO ANO NAO BISSEXTO
+      *=== (FEVEREIRO E AJUSTADO PARA 29 QUANDO WRK-ANO E BISSEXTO)
+       01  WRK-TAB-DIAS-MES.
+           05 FILLER       PIC 9(002)  VALUE 31.
+           05 FILLER       PIC 9(002)  VALUE 28.
+           05 FILLER       PIC 9(002)  VALUE 31.
+           05 FILLER       PIC 9(002)  VALUE 30.
+           05 FILLER       PIC 9(002)  VALUE 31.
+           05 FILLER       PIC 9(002)  VALUE 30.
+           05 FILLER       PIC 9(002)  VALUE 31.
+           05 FILLER       PIC 9(002)  VALUE 31.
+           05 FILLER       PIC 9(002)  VALUE 30.
+           05 FILLER       PIC 9(002)  VALUE 31.
+           05 FILLER       PIC 9(002)  VALUE 30.
+           05 FILLER       PIC 9(002)  VALUE 31.
+
+       01  WRK-TAB-DIAS-R REDEFINES WRK-TAB-DIAS-MES OCCURS 12 TIMES.
+           05 DIAS-MES     PIC 9(002).
+
+      *=== INDICA SE WRK-ANO E BISSEXTO
+       77  WRK-BISSEXTO         PIC X(001) VALUE "N".
+           88  ANO-BISSEXTO                VALUE "S".
+
+      *=== RESTO DAS DIVISOES DO ANO POR 4, 100 E 400, USADOS PARA
+      *=== DECIDIR SE O ANO E BISSEXTO
+       77  WRK-RESTO-4          PIC 9(003) VALUE ZEROS.
+       77  WRK-RESTO-100        PIC 9(003) VALUE ZEROS.
+       77  WRK-RESTO-400        PIC 9(003) VALUE ZEROS.
+
+      *=== TOTAL DE DIAS DO MES CORRENTE (WRK-MES), JA CONSIDERANDO
+      *=== O AJUSTE DE FEVEREIRO EM ANO BISSEXTO
+       77  WRK-TOTAL-DIAS-MES   PIC 9(002) VALUE ZEROS.
+
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
            PERFORM 0100-INICIALIZAR.
@@ -49,6 +97,45 @@
 
        0200-PROCESSAR        SECTION.
            DISPLAY WRK-DIA " DE " MESES(WRK-MES) " DE " WRK-ANO.
+           DISPLAY WRK-DIA "/" MESES-ABREV(WRK-MES) "/" WRK-ANO.
+
+           PERFORM 0210-VERIFICAR-BISSEXTO.
+           PERFORM 0220-CALCULAR-DIAS-MES.
+
+           IF ANO-BISSEXTO
+               DISPLAY WRK-ANO " E BISSEXTO"
+           ELSE
+               DISPLAY WRK-ANO " NAO E BISSEXTO"
+           END-IF.
+
+           DISPLAY MESES(WRK-MES) " TEM " WRK-TOTAL-DIAS-MES " DIAS".
+
+      *=== WRK-ANO E BISSEXTO QUANDO DIVISIVEL POR 4 E NAO DIVISIVEL
+      *=== POR 100, OU QUANDO DIVISIVEL POR 400
+       0210-VERIFICAR-BISSEXTO SECTION.
+           MOVE "N" TO WRK-BISSEXTO.
+
+           COMPUTE WRK-RESTO-4   = FUNCTION MOD(WRK-ANO, 4).
+           COMPUTE WRK-RESTO-100 = FUNCTION MOD(WRK-ANO, 100).
+           COMPUTE WRK-RESTO-400 = FUNCTION MOD(WRK-ANO, 400).
+
+           IF WRK-RESTO-400 EQUAL ZEROS
+               MOVE "S" TO WRK-BISSEXTO
+           ELSE
+               IF WRK-RESTO-4 EQUAL ZEROS AND WRK-RESTO-100 NOT EQUAL
+                       ZEROS
+                   MOVE "S" TO WRK-BISSEXTO
+               END-IF
+           END-IF.
+
+      *=== TOTAL DE DIAS DE WRK-MES, AJUSTANDO FEVEREIRO PARA 29 SE
+      *=== WRK-ANO FOR BISSEXTO
+       0220-CALCULAR-DIAS-MES  SECTION.
+           MOVE DIAS-MES(WRK-MES) TO WRK-TOTAL-DIAS-MES.
+
+           IF WRK-MES EQUAL 02 AND ANO-BISSEXTO
+               MOVE 29 TO WRK-TOTAL-DIAS-MES
+           END-IF.
 
        0300-FINALIZAR        SECTION.
            
