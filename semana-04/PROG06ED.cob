@@ -5,6 +5,11 @@
       *==  OBJETIVO: UTILIZANDO COPYBOOK
       *==  DATA: 24/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: WRK-CODIGO E WRK-SALARIO PASSAM A SER
+      *==               CONFERIDOS CONTRA AS FAIXAS DE #bookval ANTES
+      *==               DE SEREM MOSTRADOS
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -14,14 +19,39 @@
        DATA DIVISION.
        WORKING-STORAGE       SECTION.
        COPY "#bookdat".
+       COPY "#bookval".
+
+       77  WRK-ENTRADA-VALIDA  PIC X(001) VALUE "S".
+           88  ENTRADA-VALIDA            VALUE "S".
 
        PROCEDURE             DIVISION.
        0100-RECEBE           SECTION.
            DISPLAY "ENTRE COM A LINHA DE DADOS".
            ACCEPT WRK-ENTRADA.
+       0150-VALIDAR          SECTION.
+           MOVE "S" TO WRK-ENTRADA-VALIDA.
+
+           IF WRK-CODIGO LESS BOOKVAL-CODIGO-MIN
+              OR WRK-CODIGO GREATER BOOKVAL-CODIGO-MAX
+               DISPLAY "CODIGO FORA DA FAIXA VALIDA ("
+                       BOOKVAL-CODIGO-MIN " A " BOOKVAL-CODIGO-MAX ")"
+               MOVE "N" TO WRK-ENTRADA-VALIDA
+           END-IF.
+
+           IF WRK-SALARIO LESS BOOKVAL-SALARIO-MIN
+              OR WRK-SALARIO GREATER BOOKVAL-SALARIO-MAX
+               DISPLAY "SALARIO FORA DA FAIXA VALIDA ("
+                       BOOKVAL-SALARIO-MIN " A " BOOKVAL-SALARIO-MAX ")"
+               MOVE "N" TO WRK-ENTRADA-VALIDA
+           END-IF.
+
        0200-MOSTRA           SECTION.
-           DISPLAY "CODIGO  : " WRK-CODIGO.
-           DISPLAY "NOME    : " WRK-NOME.
-           DISPLAY "SALARIO : " WRK-SALARIO.
+           IF ENTRADA-VALIDA
+               DISPLAY "CODIGO  : " WRK-CODIGO
+               DISPLAY "NOME    : " WRK-NOME
+               DISPLAY "SALARIO : " WRK-SALARIO
+           ELSE
+               DISPLAY "REGISTRO REJEITADO - VER FAIXAS ACIMA"
+           END-IF.
        0300-FINALIZAR        SECTION.
            STOP RUN.
