@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAMES.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: MODULO DE DATA - DEVOLVE A DATA DE HOJE FORMATADA
+      *==             E UM INDICADOR DE DIA UTIL, PARA QUEM PRECISAR
+      *==             SABER SE PODE DISPARAR UM PROCESSAMENTO NOTURNO
+      *==  DATA: 11/03/2025
+      *==  OBSERVACOES:
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE       SECTION.
+       01  WRK-HOJE.
+           05 WRK-HOJE-ANO     PIC 9(004).
+           05 WRK-HOJE-MES     PIC 9(002).
+           05 WRK-HOJE-DIA     PIC 9(002).
+
+       01  WRK-HOJE-ED.
+           05 WRK-HOJE-ED-DIA  PIC 9(002).
+           05 FILLER           PIC X(001) VALUE "/".
+           05 WRK-HOJE-ED-MES  PIC 9(002).
+           05 FILLER           PIC X(001) VALUE "/".
+           05 WRK-HOJE-ED-ANO  PIC 9(004).
+
+      *=== VARIAVEIS DO CALCULO DO DIA DA SEMANA (CONGRUENCIA DE ZELLER)
+      *=== WRK-Z-H: 0-SABADO 1-DOMINGO 2-SEGUNDA ... 6-SEXTA
+       01  WRK-ZELLER.
+           05 WRK-Z-ANO        PIC S9(004) COMP.
+           05 WRK-Z-MES        PIC S9(002) COMP.
+           05 WRK-Z-K          PIC S9(004) COMP.
+           05 WRK-Z-J          PIC S9(004) COMP.
+           05 WRK-Z-H          PIC S9(004) COMP.
+           05 WRK-Z-TERMO1     PIC S9(004) COMP.
+           05 WRK-Z-TERMO2     PIC S9(004) COMP.
+           05 WRK-Z-TERMO3     PIC S9(004) COMP.
+
+      *=== FERIADOS FIXOS (MMDD) QUE, JUNTO COM O FIM DE SEMANA, TORNAM
+      *=== O DIA NAO UTIL
+       01  WRK-TAB-FERIADO.
+           05 FILLER           PIC X(004) VALUE "0101".
+           05 FILLER           PIC X(004) VALUE "0421".
+           05 FILLER           PIC X(004) VALUE "0501".
+           05 FILLER           PIC X(004) VALUE "0907".
+           05 FILLER           PIC X(004) VALUE "1012".
+           05 FILLER           PIC X(004) VALUE "1102".
+           05 FILLER           PIC X(004) VALUE "1115".
+           05 FILLER           PIC X(004) VALUE "1225".
+
+       01  WRK-TAB-FERIADO-R REDEFINES WRK-TAB-FERIADO OCCURS 8 TIMES.
+           05 WRK-FERIADO-MMDD PIC X(004).
+
+       77  WRK-FERIADO-QTD     PIC 9(002) VALUE 8.
+       77  WRK-FERIADO-IND     PIC 9(002) VALUE ZEROS.
+       77  WRK-HOJE-MMDD       PIC X(004) VALUE SPACES.
+
+       77  WRK-FERIADO-ACHADO  PIC X(001) VALUE "N".
+           88  FERIADO-ACHADO           VALUE "S".
+
+       LINKAGE               SECTION.
+       01  WRK-DATA            PIC X(040).
+       01  WRK-DIA-UTIL        PIC X(001).
+           88  DIA-UTIL                 VALUE "S".
+           88  DIA-NAO-UTIL             VALUE "N".
+
+       PROCEDURE             DIVISION USING WRK-DATA WRK-DIA-UTIL.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           GOBACK.
+
+       0100-INICIALIZAR      SECTION.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+
+       0200-PROCESSAR        SECTION.
+           MOVE WRK-HOJE-DIA TO WRK-HOJE-ED-DIA.
+           MOVE WRK-HOJE-MES TO WRK-HOJE-ED-MES.
+           MOVE WRK-HOJE-ANO TO WRK-HOJE-ED-ANO.
+           MOVE SPACES       TO WRK-DATA.
+           MOVE WRK-HOJE-ED  TO WRK-DATA.
+
+           PERFORM 0210-CALCULAR-DIA-SEMANA.
+           PERFORM 0220-VERIFICAR-FERIADO.
+
+           IF WRK-Z-H EQUAL 0 OR WRK-Z-H EQUAL 1 OR FERIADO-ACHADO
+               MOVE "N" TO WRK-DIA-UTIL
+           ELSE
+               MOVE "S" TO WRK-DIA-UTIL
+           END-IF.
+
+      *=== CONGRUENCIA DE ZELLER - CALCULA O DIA DA SEMANA DE WRK-HOJE
+      *=== SEM DEPENDER DE NENHUMA FUNCAO DE DATA DO COMPILADOR
+       0210-CALCULAR-DIA-SEMANA SECTION.
+           MOVE WRK-HOJE-ANO TO WRK-Z-ANO.
+           MOVE WRK-HOJE-MES TO WRK-Z-MES.
+
+           IF WRK-Z-MES LESS 3
+               SUBTRACT 1 FROM WRK-Z-ANO
+               ADD 12 TO WRK-Z-MES
+           END-IF.
+
+           DIVIDE WRK-Z-ANO BY 100 GIVING WRK-Z-J.
+           COMPUTE WRK-Z-K = WRK-Z-ANO - (WRK-Z-J * 100).
+           COMPUTE WRK-Z-TERMO1 = (13 * (WRK-Z-MES + 1)) / 5.
+           COMPUTE WRK-Z-TERMO2 = WRK-Z-K / 4.
+           COMPUTE WRK-Z-TERMO3 = WRK-Z-J / 4.
+
+           COMPUTE WRK-Z-H = FUNCTION MOD(
+               WRK-HOJE-DIA + WRK-Z-TERMO1 + WRK-Z-K + WRK-Z-TERMO2
+               + WRK-Z-TERMO3 - (2 * WRK-Z-J), 7).
+
+      *=== PROCURA WRK-HOJE-MMDD NA TABELA DE FERIADOS FIXOS
+       0220-VERIFICAR-FERIADO  SECTION.
+           MOVE WRK-HOJE-MES TO WRK-HOJE-MMDD(1:2).
+           MOVE WRK-HOJE-DIA TO WRK-HOJE-MMDD(3:2).
+           MOVE "N" TO WRK-FERIADO-ACHADO.
+
+           PERFORM VARYING WRK-FERIADO-IND FROM 1 BY 1
+               UNTIL WRK-FERIADO-IND GREATER WRK-FERIADO-QTD
+                  OR FERIADO-ACHADO
+               IF WRK-FERIADO-MMDD(WRK-FERIADO-IND) EQUAL WRK-HOJE-MMDD
+                   MOVE "S" TO WRK-FERIADO-ACHADO
+               END-IF
+           END-PERFORM.
+       END PROGRAM DATAMES.
