@@ -5,6 +5,12 @@
       *==  OBJETIVO: EXPLICACAO SOBRE OCCURS
       *==  DATA: 26/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: WRK-NUMEROS DEIXA DE SER FIXO EM 3 POSICOES E
+      *==               PASSA A ACEITAR ATE 50, CONFORME A QUANTIDADE
+      *==               DIGITADA; ALEM DO MAIOR, PASSA A CALCULAR TAMBEM
+      *==               O MENOR E A MEDIA DOS NUMEROS LIDOS
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -13,14 +19,21 @@
 
        DATA DIVISION.
        WORKING-STORAGE       SECTION.
+       77  WRK-QTD         PIC 9(002) VALUES ZEROS.
+
        01  WRK-NUMEROS.
-           05 WRK-NUMERO   PIC 9(003) VALUES ZEROS OCCURS 3 TIMES.
-       
+           05 WRK-NUMERO   PIC 9(003) VALUES ZEROS
+                            OCCURS 1 TO 50 TIMES DEPENDING ON WRK-QTD.
+
        01  WRK-MAIOR       PIC 9(003) VALUES ZEROS.
-       01  WRK-IND         PIC 9(001) VALUES ZEROS.
+       01  WRK-MENOR       PIC 9(003) VALUES 999.
+       01  WRK-SOMA        PIC 9(005) VALUES ZEROS.
+       01  WRK-MEDIA       PIC 9(003)V99 VALUES ZEROS.
+       01  WRK-MEDIA-ED    PIC ZZ9,99 VALUES ZEROS.
+       01  WRK-IND         PIC 9(002) VALUES ZEROS.
 
       *=== VARIAVEIS DE ESTATISTICA
-       01  WRK-LIDOS       PIC 9(001) VALUES ZEROS.
+       01  WRK-LIDOS       PIC 9(002) VALUES ZEROS.
 
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
@@ -28,12 +41,15 @@
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
-           
+
        0100-INICIALIZAR      SECTION.
            DISPLAY "----- PROGRAMA DE NUMEROS -----".
+           DISPLAY "QUANTOS NUMEROS (1 A 50)? ".
+           ACCEPT WRK-QTD.
 
        0200-PROCESSAR        SECTION.
-           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND GREATER 3
+           PERFORM VARYING WRK-IND FROM 1 BY 1
+                   UNTIL WRK-IND GREATER WRK-QTD
                DISPLAY "NUMERO"
                ACCEPT WRK-NUMERO(WRK-IND)
 
@@ -41,15 +57,29 @@
                    MOVE WRK-NUMERO(WRK-IND) TO WRK-MAIOR
                END-IF
 
+               IF WRK-NUMERO(WRK-IND) LESS WRK-MENOR
+                   MOVE WRK-NUMERO(WRK-IND) TO WRK-MENOR
+               END-IF
+
+               ADD WRK-NUMERO(WRK-IND) TO WRK-SOMA
                ADD 1 TO WRK-LIDOS
 
            END-PERFORM.
 
+           IF WRK-LIDOS GREATER 0
+               COMPUTE WRK-MEDIA = WRK-SOMA / WRK-LIDOS
+           END-IF.
+
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+
        0300-FINALIZAR        SECTION.
            DISPLAY "TOTAL DE NUMEROS LIDOS: " WRK-LIDOS
 
-           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND GREATER 3
+           PERFORM VARYING WRK-IND FROM 1 BY 1
+                   UNTIL WRK-IND GREATER WRK-QTD
                DISPLAY "NUMERO " WRK-IND ": " WRK-NUMERO(WRK-IND)
            END-PERFORM.
 
            DISPLAY "MAIOR: " WRK-MAIOR.
+           DISPLAY "MENOR: " WRK-MENOR.
+           DISPLAY "MEDIA: " WRK-MEDIA-ED.
