@@ -5,6 +5,11 @@
       *==  OBJETIVO: TESTAR CONSUMO DO MODULO DATAMES
       *==  DATA: 24/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: DATAMES PASSA A DEVOLVER TAMBEM O INDICADOR DE
+      *==               DIA UTIL, USADO PARA DECIDIR SE O LOTE NOTURNO
+      *==               PODE SER DISPARADO HOJE
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -15,8 +20,19 @@
        WORKING-STORAGE       SECTION.
        77  WRK-DATA        PIC X(040).
 
+       77  WRK-DIA-UTIL    PIC X(001).
+           88  DIA-UTIL              VALUE "S".
+           88  DIA-NAO-UTIL          VALUE "N".
+
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
-           CALL "DATAMES" USING WRK-DATA.
+           CALL "DATAMES" USING WRK-DATA WRK-DIA-UTIL.
            DISPLAY WRK-DATA.
+
+           IF DIA-UTIL
+               DISPLAY "HOJE E DIA UTIL - LOTE NOTURNO LIBERADO"
+           ELSE
+               DISPLAY "HOJE NAO E DIA UTIL - LOTE NOTURNO SUSPENSO"
+           END-IF.
+
            STOP RUN.
