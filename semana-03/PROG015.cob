@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG015.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: RELATORIO DE TURMA A PARTIR DE ALUNOS.DAT: MEDIA
+      *==            DA TURMA, TOTAIS DE APROVADO/RECUPERACAO/REPROVADO
+      *==            E RANKING DA MAIOR PARA A MENOR MEDIA
+      *==  DATA: 11/03/2025
+      *==  OBSERVACOES: LE OS REGISTROS GRAVADOS POR PROGRAMA09 (E SUA
+      *==               VARIANTE ALT01), UM POR ALUNO
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN
+           TO "..\dados\ALUNOS.DAT"
+               FILE STATUS IS FS-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE                  SECTION.
+       FD  ALUNOS.
+           COPY "ALUREG.cpy".
+
+       WORKING-STORAGE       SECTION.
+       77  FS-ALUNOS            PIC 9(002) VALUE ZEROS.
+
+      *=== TABELA COM TODOS OS ALUNOS LIDOS, PARA CALCULO E RANKING
+       01  WRK-TAB-ALUNOS.
+           05  WRK-TAB-ITEM     OCCURS 500 TIMES.
+               10  WRK-TAB-ID          PIC 9(004).
+               10  WRK-TAB-NOME        PIC X(020).
+               10  WRK-TAB-MEDIA       PIC 99V99.
+               10  WRK-TAB-RESULTADO   PIC X(011).
+       77  WRK-QTD-ALUNOS       PIC 9(003) VALUE ZEROS.
+       77  WRK-IND-I            PIC 9(003) VALUE ZEROS.
+       77  WRK-IND-J            PIC 9(003) VALUE ZEROS.
+       77  WRK-IND-MAIOR        PIC 9(003) VALUE ZEROS.
+
+      *=== AREA DE TROCA USADA PELO RANKING (SELECTION SORT)
+       77  WRK-TMP-ID           PIC 9(004) VALUE ZEROS.
+       77  WRK-TMP-NOME         PIC X(020) VALUE SPACES.
+       77  WRK-TMP-MEDIA        PIC 99V99  VALUE ZEROS.
+       77  WRK-TMP-RESULTADO    PIC X(011) VALUE SPACES.
+
+      *=== TOTAIS DO RELATORIO
+       77  WRK-SOMA-MEDIAS      PIC 9(006)V99 VALUE ZEROS.
+       77  WRK-MEDIA-TURMA      PIC 99V99  VALUE ZEROS.
+       77  WRK-TOTAL-APROVADO   PIC 9(003) VALUE ZEROS.
+       77  WRK-TOTAL-RECUPERA   PIC 9(003) VALUE ZEROS.
+       77  WRK-TOTAL-REPROVADO  PIC 9(003) VALUE ZEROS.
+
+       PROCEDURE             DIVISION.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR      SECTION.
+           OPEN INPUT ALUNOS.
+           IF FS-ALUNOS EQUAL 35
+               DISPLAY "ALUNOS.DAT AINDA NAO EXISTE - NENHUM ALUNO "
+                       "CADASTRADO"
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== CARREGA TODOS OS REGISTROS PARA A TABELA EM MEMORIA
+           READ ALUNOS.
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL 00
+               ADD 1 TO WRK-QTD-ALUNOS
+               MOVE REG-ALUNO-ID         TO WRK-TAB-ID(WRK-QTD-ALUNOS)
+               MOVE REG-ALUNO-NOME       TO WRK-TAB-NOME(WRK-QTD-ALUNOS)
+               MOVE REG-ALUNO-MEDIA
+                   TO WRK-TAB-MEDIA(WRK-QTD-ALUNOS)
+               MOVE REG-ALUNO-RESULTADO
+                   TO WRK-TAB-RESULTADO(WRK-QTD-ALUNOS)
+               READ ALUNOS
+           END-PERFORM.
+
+           CLOSE ALUNOS.
+
+       0200-PROCESSAR        SECTION.
+           PERFORM 0210-CALCULAR-TOTAIS.
+           PERFORM 0220-ORDENAR-RANKING.
+           PERFORM 0230-MOSTRAR-RANKING.
+
+      *=== SOMA AS MEDIAS E CONTA QUANTOS ALUNOS CAIRAM EM CADA
+      *=== RESULTADO, PARA O FECHAMENTO DO RELATORIO
+       0210-CALCULAR-TOTAIS  SECTION.
+           PERFORM VARYING WRK-IND-I FROM 1 BY 1
+                     UNTIL WRK-IND-I GREATER WRK-QTD-ALUNOS
+               ADD WRK-TAB-MEDIA(WRK-IND-I) TO WRK-SOMA-MEDIAS
+               EVALUATE WRK-TAB-RESULTADO(WRK-IND-I)
+                   WHEN "APROVADO"
+                       ADD 1 TO WRK-TOTAL-APROVADO
+                   WHEN "RECUPERACAO"
+                       ADD 1 TO WRK-TOTAL-RECUPERA
+                   WHEN OTHER
+                       ADD 1 TO WRK-TOTAL-REPROVADO
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WRK-QTD-ALUNOS GREATER ZERO
+               COMPUTE WRK-MEDIA-TURMA =
+                   WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+           END-IF.
+
+      *=== SELECTION SORT DESCENDENTE POR WRK-TAB-MEDIA
+       0220-ORDENAR-RANKING  SECTION.
+           PERFORM VARYING WRK-IND-I FROM 1 BY 1
+                     UNTIL WRK-IND-I GREATER WRK-QTD-ALUNOS
+               MOVE WRK-IND-I TO WRK-IND-MAIOR
+               PERFORM VARYING WRK-IND-J FROM WRK-IND-I BY 1
+                         UNTIL WRK-IND-J GREATER WRK-QTD-ALUNOS
+                   IF WRK-TAB-MEDIA(WRK-IND-J)
+                       GREATER WRK-TAB-MEDIA(WRK-IND-MAIOR)
+                       MOVE WRK-IND-J TO WRK-IND-MAIOR
+                   END-IF
+               END-PERFORM
+
+               IF WRK-IND-MAIOR NOT EQUAL WRK-IND-I
+                   PERFORM 0225-TROCAR-POSICOES
+               END-IF
+           END-PERFORM.
+
+       0225-TROCAR-POSICOES  SECTION.
+           MOVE WRK-TAB-ID(WRK-IND-I)         TO WRK-TMP-ID.
+           MOVE WRK-TAB-NOME(WRK-IND-I)       TO WRK-TMP-NOME.
+           MOVE WRK-TAB-MEDIA(WRK-IND-I)      TO WRK-TMP-MEDIA.
+           MOVE WRK-TAB-RESULTADO(WRK-IND-I)  TO WRK-TMP-RESULTADO.
+
+           MOVE WRK-TAB-ID(WRK-IND-MAIOR)
+               TO WRK-TAB-ID(WRK-IND-I).
+           MOVE WRK-TAB-NOME(WRK-IND-MAIOR)
+               TO WRK-TAB-NOME(WRK-IND-I).
+           MOVE WRK-TAB-MEDIA(WRK-IND-MAIOR)
+               TO WRK-TAB-MEDIA(WRK-IND-I).
+           MOVE WRK-TAB-RESULTADO(WRK-IND-MAIOR)
+               TO WRK-TAB-RESULTADO(WRK-IND-I).
+
+           MOVE WRK-TMP-ID         TO WRK-TAB-ID(WRK-IND-MAIOR).
+           MOVE WRK-TMP-NOME       TO WRK-TAB-NOME(WRK-IND-MAIOR).
+           MOVE WRK-TMP-MEDIA      TO WRK-TAB-MEDIA(WRK-IND-MAIOR).
+           MOVE WRK-TMP-RESULTADO  TO WRK-TAB-RESULTADO(WRK-IND-MAIOR).
+
+       0230-MOSTRAR-RANKING  SECTION.
+           DISPLAY "=================================================".
+           DISPLAY "RANKING DA TURMA - DA MAIOR PARA A MENOR MEDIA".
+           DISPLAY "=================================================".
+           PERFORM VARYING WRK-IND-I FROM 1 BY 1
+                     UNTIL WRK-IND-I GREATER WRK-QTD-ALUNOS
+               DISPLAY WRK-IND-I "O - " WRK-TAB-NOME(WRK-IND-I)
+                       " (ID " WRK-TAB-ID(WRK-IND-I) ") MEDIA "
+                       WRK-TAB-MEDIA(WRK-IND-I) " - "
+                       WRK-TAB-RESULTADO(WRK-IND-I)
+           END-PERFORM.
+
+       0300-FINALIZAR        SECTION.
+           DISPLAY "=================================================".
+           DISPLAY "ALUNOS NA TURMA......... " WRK-QTD-ALUNOS.
+           DISPLAY "MEDIA DA TURMA.......... " WRK-MEDIA-TURMA.
+           DISPLAY "APROVADOS............... " WRK-TOTAL-APROVADO.
+           DISPLAY "EM RECUPERACAO.......... " WRK-TOTAL-RECUPERA.
+           DISPLAY "REPROVADOS............... " WRK-TOTAL-REPROVADO.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO       SECTION.
+           GOBACK.
