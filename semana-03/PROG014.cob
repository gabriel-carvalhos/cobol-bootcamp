@@ -5,20 +5,81 @@
       *==  OBJETIVO: IMPRESSAO TABUADA 1 A 10
       *==  DATA: 17/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  13/03/2025 GC: NOVO MODO LOTE, QUE LE VARIOS NUMEROS DE
+      *==               NUMEROS.TXT E GRAVA A TABUADA DE CADA UM EM
+      *==               TABUADA.TXT NUMA UNICA EXECUCAO, PARA GERAR
+      *==               O MATERIAL DE TREINAMENTO DE UMA VEZ SO
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== NUMEROS A PROCESSAR NO MODO LOTE, 1 POR LINHA
+           SELECT NUMEROS ASSIGN
+           TO "..\dados\NUMEROS.TXT"
+               FILE STATUS IS FS-NUMEROS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== TABUADA DE CADA NUMERO DO MODO LOTE, TODAS NUM SO ARQUIVO
+           SELECT TABUADA ASSIGN
+           TO "..\dados\TABUADA.TXT"
+               FILE STATUS IS FS-TABUADA
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  NUMEROS.
+       01  REG-NUMERO           PIC 9(002).
+
+       FD  TABUADA.
+       01  REG-TABUADA          PIC X(020).
+
        WORKING-STORAGE       SECTION.
+       77  FS-NUMEROS          PIC 9(002)  VALUE ZEROS.
+       77  FS-TABUADA          PIC 9(002)  VALUE ZEROS.
        77  WRK-NUMERO          PIC 9(002)  VALUE ZEROS.
        77  WRK-CONTADOR        PIC 9(002)  VALUE ZEROS.
        77  WRK-RESULTADO       PIC 9(003)  VALUE ZEROS.
 
+      *=== MODO DE OPERACAO: 1-INTERATIVO (1 NUMERO) / 2-LOTE
+       77  WRK-MODO            PIC X(001) VALUE "1".
+           88  MODO-INTERATIVO             VALUE "1".
+           88  MODO-LOTE                   VALUE "2".
+
+       77  WRK-TOTAL-LOTE      PIC 9(004) VALUE ZEROS.
+
+      *=== LINHA DE DETALHE DA TABUADA GRAVADA EM TABUADA.TXT
+       01  WRK-DET-TABUADA.
+           05  WRK-DET-NUMERO   PIC 9(002).
+           05  FILLER           PIC X(003) VALUE " X ".
+           05  WRK-DET-CONTADOR PIC 9(002).
+           05  FILLER           PIC X(003) VALUE " = ".
+           05  WRK-DET-RESULTADO PIC 9(003).
+           05  FILLER           PIC X(007) VALUE SPACES.
+
        PROCEDURE             DIVISION.
 
+      *=== ESCOLHE ENTRE O MODO INTERATIVO (1 NUMERO DIGITADO) E O
+      *=== MODO LOTE (VARIOS NUMEROS LIDOS DE NUMEROS.TXT)
+       0050-ESCOLHER-MODO    SECTION.
+           DISPLAY "MODO (1-INTERATIVO / 2-LOTE): ".
+           ACCEPT WRK-MODO.
+
+           EVALUATE TRUE
+               WHEN MODO-LOTE
+                   PERFORM 0150-PROCESSAR-LOTE
+               WHEN OTHER
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0200-PROCESSAR
+           END-EVALUATE.
+
+           PERFORM 0300-FINALIZAR.
+
        0100-INICIALIZAR       SECTION.
            DISPLAY "DIGITE UM NUMERO: ".
            ACCEPT WRK-NUMERO.
@@ -49,5 +110,48 @@
                DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
            END-PERFORM.
 
+      *=== LE CADA NUMERO DE NUMEROS.TXT E GRAVA A TABUADA DELE EM
+      *=== TABUADA.TXT, TUDO NUMA UNICA EXECUCAO
+       0150-PROCESSAR-LOTE   SECTION.
+           OPEN INPUT NUMEROS.
+           IF FS-NUMEROS NOT EQUAL 00
+               DISPLAY "NUMEROS.TXT NAO PODE SER ABERTO - FS "
+                       FS-NUMEROS
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           OPEN OUTPUT TABUADA.
+           IF FS-TABUADA NOT EQUAL 00
+               DISPLAY "TABUADA.TXT NAO PODE SER CRIADO - FS "
+                       FS-TABUADA
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           READ NUMEROS.
+           PERFORM UNTIL FS-NUMEROS NOT EQUAL 00
+               MOVE REG-NUMERO TO WRK-NUMERO
+               PERFORM 0160-GRAVAR-TABUADA
+               ADD 1 TO WRK-TOTAL-LOTE
+               READ NUMEROS
+           END-PERFORM.
+
+           CLOSE NUMEROS.
+           CLOSE TABUADA.
+
+           DISPLAY "NUMEROS PROCESSADOS..... " WRK-TOTAL-LOTE.
+
+      *=== GRAVA A TABUADA DE WRK-NUMERO (1 A 50) EM TABUADA.TXT
+       0160-GRAVAR-TABUADA   SECTION.
+           PERFORM VARYING WRK-CONTADOR FROM 50 BY -1
+                      UNTIL WRK-CONTADOR LESS 1
+               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+               MOVE WRK-NUMERO    TO WRK-DET-NUMERO
+               MOVE WRK-CONTADOR  TO WRK-DET-CONTADOR
+               MOVE WRK-RESULTADO TO WRK-DET-RESULTADO
+               MOVE WRK-DET-TABUADA TO REG-TABUADA
+               WRITE REG-TABUADA
+           END-PERFORM.
+
        0300-FINALIZAR        SECTION.
            DISPLAY "FIM DE PROGRAMA".
+           STOP RUN.
