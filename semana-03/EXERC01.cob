@@ -5,13 +5,41 @@
       *==  OBJETIVO: EXERCICIO DE PAGAMENTO DE CONTAS
       *==  DATA: 17/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: SALDO FINAL NEGATIVO PASSA A SER SINALIZADO E
+      *==               RECUSADO (PAGAMENTOS NAO SAO APLICADOS) A NAO
+      *==               SER QUE O OPERADOR CONFIRME EXPLICITAMENTE
+      *==  11/03/2025 GC: CADA PAGAMENTO ACEITO PASSA A SER GRAVADO,
+      *==               COM NUMERO SEQUENCIAL, EM EXTRATO.TXT
+      *==  13/03/2025 GC: OS PAGAMENTOS DIGITADOS PASSAM A FICAR SO EM
+      *==               MEMORIA ATE 0200-PROCESSAR DECIDIR SE O SALDO
+      *==               NEGATIVO FOI CONFIRMADO OU RECUSADO; EXTRATO.TXT
+      *==               SO E GRAVADO SE NAO FOR STATUS-RECUSADO, PARA
+      *==               NAO REGISTRAR COMO ACEITO UM LOTE QUE O OPERADOR
+      *==               RECUSOU
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== EXTRATO COM CADA PAGAMENTO ACEITO, PARA AUDITORIA DO TOTAL
+           SELECT EXTRATO ASSIGN
+           TO "..\dados\EXTRATO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  EXTRATO.
+       01  REG-EXTRATO.
+           05  REG-EXT-SEQ             PIC 9(004).
+           05  REG-EXT-SEP             PIC X(003).
+           05  REG-EXT-VALOR           PIC 9(004)V99.
+
        WORKING-STORAGE       SECTION.
       *=== VARIAVEIS DE APOIO
        77  WRK-SALDO           PIC 9(004)V99   VALUES ZEROS.
@@ -24,6 +52,26 @@
        77  WRK-PAGAMENTOS-ED   PIC ZZZ9,99     VALUES ZEROS.
        77  WRK-FINAL-ED        PIC -ZZZ9,99    VALUES ZEROS.
 
+      *=== SITUACAO DO SALDO APOS OS PAGAMENTOS
+       77  WRK-STATUS          PIC X(001) VALUE "1".
+           88  STATUS-OK                   VALUE "1".
+           88  STATUS-NEGATIVO-CONFIRMADO  VALUE "2".
+           88  STATUS-RECUSADO             VALUE "3".
+
+      *=== CONFIRMACAO DO OPERADOR PARA DEIXAR O SALDO NEGATIVO
+       77  WRK-CONFIRMA        PIC X(001) VALUE "N".
+           88  CONFIRMA-NEGATIVO           VALUE "S" "s".
+
+       77  FS-EXTRATO          PIC 9(002) VALUE ZEROS.
+       77  WRK-SEQ-PAGAMENTO   PIC 9(004) VALUE ZEROS.
+
+      *=== PAGAMENTOS DIGITADOS, GUARDADOS EM MEMORIA ATE SE SABER SE
+      *=== O LOTE FOI ACEITO OU RECUSADO (VER 0210-GRAVAR-EXTRATO)
+       01  WRK-TAB-PAGAMENTOS.
+           05  WRK-TAB-PAG-VALOR   PIC 9(004)V99 OCCURS 500 TIMES.
+       77  WRK-QTD-PAGAMENTOS  PIC 9(004) VALUE ZEROS.
+       77  WRK-IND-PAGAMENTO   PIC 9(004) VALUE ZEROS.
+
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
            PERFORM 0100-INICIALIZAR.
@@ -39,17 +87,71 @@
                DISPLAY "DIGITE PAGAMENTO"
                ACCEPT WRK-PAGAMENTO
                ADD WRK-PAGAMENTO TO WRK-PAGAMENTOS
+               IF WRK-PAGAMENTO NOT EQUAL 0
+                   ADD 1 TO WRK-QTD-PAGAMENTOS
+                   MOVE WRK-PAGAMENTO
+                       TO WRK-TAB-PAG-VALOR(WRK-QTD-PAGAMENTOS)
+               END-IF
            END-PERFORM.
 
        0200-PROCESSAR           SECTION.
            COMPUTE WRK-FINAL = WRK-SALDO - WRK-PAGAMENTOS.
 
+           IF WRK-FINAL LESS 0
+               MOVE WRK-FINAL TO WRK-FINAL-ED
+               DISPLAY "ATENCAO: OS PAGAMENTOS DEIXARIAM O SALDO "
+                       "NEGATIVO EM " WRK-FINAL-ED
+               DISPLAY "CONFIRMA OS PAGAMENTOS MESMO ASSIM (S/N)? "
+               ACCEPT WRK-CONFIRMA
+               IF CONFIRMA-NEGATIVO
+                   MOVE "2" TO WRK-STATUS
+               ELSE
+                   MOVE "3" TO WRK-STATUS
+                   MOVE WRK-SALDO TO WRK-FINAL
+               END-IF
+           END-IF.
+
+      *=== SO GRAVA O EXTRATO SE O LOTE NAO FOI RECUSADO, PARA NAO
+      *=== REGISTRAR COMO ACEITO UM PAGAMENTO QUE NAO FOI APLICADO
+           IF NOT STATUS-RECUSADO
+               PERFORM 0210-GRAVAR-EXTRATO
+           END-IF.
+
            MOVE WRK-SALDO TO WRK-SALDO-ED.
            MOVE WRK-PAGAMENTOS TO WRK-PAGAMENTOS-ED.
            MOVE WRK-FINAL TO WRK-FINAL-ED.
 
+      *=== GRAVA EM EXTRATO.TXT CADA PAGAMENTO DIGITADO, JA CONFIRMADO
+      *=== QUE O LOTE NAO FOI RECUSADO
+       0210-GRAVAR-EXTRATO   SECTION.
+           OPEN EXTEND EXTRATO.
+           IF FS-EXTRATO EQUAL 35
+               OPEN OUTPUT EXTRATO
+           END-IF.
+
+           PERFORM VARYING WRK-IND-PAGAMENTO FROM 1 BY 1
+                     UNTIL WRK-IND-PAGAMENTO GREATER WRK-QTD-PAGAMENTOS
+               ADD 1 TO WRK-SEQ-PAGAMENTO
+               MOVE WRK-SEQ-PAGAMENTO TO REG-EXT-SEQ
+               MOVE " - "             TO REG-EXT-SEP
+               MOVE WRK-TAB-PAG-VALOR(WRK-IND-PAGAMENTO)
+                   TO REG-EXT-VALOR
+               WRITE REG-EXTRATO
+           END-PERFORM.
+
+           CLOSE EXTRATO.
+
        0300-FINALIZAR        SECTION.
            DISPLAY "SALDO INICIAL..... " WRK-SALDO-ED.
            DISPLAY "PAGAMENTOS........ " WRK-PAGAMENTOS-ED.
            DISPLAY "SALDO FINAL....... " WRK-FINAL-ED.
-           
+
+           EVALUATE TRUE
+               WHEN STATUS-NEGATIVO-CONFIRMADO
+                   DISPLAY "AVISO: SALDO NEGATIVO CONFIRMADO PELO "
+                           "OPERADOR"
+               WHEN STATUS-RECUSADO
+                   DISPLAY "PAGAMENTOS RECUSADOS - SALDO MANTIDO NO "
+                           "VALOR INICIAL"
+           END-EVALUATE.
+
