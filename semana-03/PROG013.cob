@@ -5,7 +5,12 @@
       *==  OBJETIVO: ADAPTAR AS BOAS PRATICAS COM PERFORM
       *==  DATA: 17/02/2025
       *==  OBSERVACOES:
-      *=================================================================   
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: PASSA A CALCULAR A MEDIA COM 3 NOTAS E PESOS
+      *==               CONFIGURAVEIS (WRK-PESO1/2/3), EM VEZ DE MEDIA
+      *==               SIMPLES DE 2 NOTAS
+      *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
@@ -15,6 +20,11 @@
        WORKING-STORAGE       SECTION.
        77  WRK-NOTA1       PIC 99V99  VALUE ZEROS.
        77  WRK-NOTA2       PIC 99V99  VALUE ZEROS.
+       77  WRK-NOTA3       PIC 99V99  VALUE ZEROS.
+      *=== PESOS DE CADA NOTA NA MEDIA FINAL, EM PERCENTUAL (SOMAM 100)
+       77  WRK-PESO1       PIC 9(003) VALUE 20.
+       77  WRK-PESO2       PIC 9(003) VALUE 30.
+       77  WRK-PESO3       PIC 9(003) VALUE 50.
        77  WRK-MEDIA       PIC 99V99  VALUE ZEROS.
 
        PROCEDURE             DIVISION.
@@ -23,16 +33,20 @@
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
-       
+
 
        0100-INICIALIZAR       SECTION.
-           DISPLAY "NOTA 1: ".
+           DISPLAY "NOTA 1 (PESO " WRK-PESO1 "): ".
            ACCEPT WRK-NOTA1.
-           DISPLAY "NOTA 2: ".
+           DISPLAY "NOTA 2 (PESO " WRK-PESO2 "): ".
            ACCEPT WRK-NOTA2.
+           DISPLAY "NOTA 3 (PESO " WRK-PESO3 "): ".
+           ACCEPT WRK-NOTA3.
 
        0200-PROCESSAR        SECTION.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           COMPUTE WRK-MEDIA =
+               (WRK-NOTA1 * WRK-PESO1 + WRK-NOTA2 * WRK-PESO2 +
+                WRK-NOTA3 * WRK-PESO3) / 100.
            DISPLAY "MEDIA " WRK-MEDIA.
       
       *=== QUANDO TRUE E PASSADO NO EVALUATE, PODEMOS FAZER COMPARACOES
