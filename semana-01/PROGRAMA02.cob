@@ -5,14 +5,35 @@
       *==  OBJETIVO: APRENDENDO VARIAVEIS NO COBOL
       *==  DATA: 04/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  13/03/2025 GC: PASSA A GRAVAR NOME/IDADE/SALARIO DIGITADOS
+      *==               EM CADASTRO.DAT, PARA NAO PRECISAR REDIGITAR
+      *==               O CADASTRO EM OUTRO SISTEMA DEPOIS
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== CADASTRO GRAVADO A CADA EXECUCAO, 1 LINHA POR EXECUCAO
+           SELECT CADASTRO ASSIGN
+           TO "..\dados\CADASTRO.DAT"
+               FILE STATUS IS FS-CADASTRO
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  CADASTRO.
+       01  REG-CADASTRO.
+           05  REG-CADASTRO-NOME       PIC X(30).
+           05  REG-CADASTRO-IDADE      PIC 9(03).
+           05  REG-CADASTRO-SALARIO    PIC 9(08)V9(02).
+
        WORKING-STORAGE       SECTION.
+       77  FS-CADASTRO          PIC 9(002) VALUE ZEROS.
       *                             X -> CARACTERES ALFANUMERICOS
        77  WRK-NOME             PIC X(30)       VALUE SPACES.
       *                             9 -> NUMEROS
@@ -34,6 +55,21 @@
            DISPLAY "NOME  DIGITADO: " WRK-NOME " IDADE " WRK-IDADE
            DISPLAY "SALARIO DIGITADO: " WRK-SALARIO.
 
+      *=== GRAVA O CADASTRO DIGITADO EM CADASTRO.DAT, SEM SUBSTITUIR
+      *=== OS CADASTROS DE EXECUCOES ANTERIORES
+       0250-GRAVAR-CADASTRO  SECTION.
+           OPEN EXTEND CADASTRO.
+           IF FS-CADASTRO EQUAL 35
+               OPEN OUTPUT CADASTRO
+           END-IF.
+
+           MOVE WRK-NOME    TO REG-CADASTRO-NOME.
+           MOVE WRK-IDADE   TO REG-CADASTRO-IDADE.
+           MOVE WRK-SALARIO TO REG-CADASTRO-SALARIO.
+           WRITE REG-CADASTRO.
+
+           CLOSE CADASTRO.
+
        0300-FINALIZAR        SECTION.
            STOP RUN.
        END PROGRAM PROGRAMA02.
