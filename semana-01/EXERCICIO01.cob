@@ -5,32 +5,241 @@
       *==  OBJETIVO: EXERCICIO DE CONVERSAO DE DOLAR EM REAL
       *==  DATA: 05/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: NOVO MODO LOTE, QUE LE A COTACAO DO DIA E UM
+      *==               ARQUIVO COM VARIOS VALORES EM DOLAR E GRAVA O
+      *==               CONVERTIDO DE CADA UM EM UM ARQUIVO DE SAIDA
+      *==  11/03/2025 GC: TODA COTACAO USADA (NOS 2 MODOS) PASSA A SER
+      *==               GRAVADA COM A DATA EM COTACAO_HIST.TXT
+      *==  13/03/2025 GC: MODO INTERATIVO DEIXA DE PEDIR A COTACAO NA
+      *==               MAO E PASSA A PEDIR A MOEDA (USD/EUR/GBP),
+      *==               BUSCANDO A COTACAO NUMA TABELA; O HISTORICO
+      *==               PASSA A REGISTRAR TAMBEM A MOEDA USADA. O MODO
+      *==               LOTE CONTINUA SO EM DOLAR, POIS COTACAO.TXT E
+      *==               DOLARES.TXT SAO ESPECIFICOS PARA ESSA MOEDA
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== COTACAO DO DIA, 1 UNICO REGISTRO
+           SELECT COTACAO ASSIGN
+           TO "..\dados\COTACAO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-COTACAO.
+
+      *=== VALORES EM DOLAR A CONVERTER NO MODO LOTE
+           SELECT DOLARES ASSIGN
+           TO "..\dados\DOLARES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DOLARES.
+
+      *=== RELATORIO COM O VALOR CONVERTIDO DE CADA REGISTRO DE DOLARES
+           SELECT CONVERTIDO ASSIGN
+           TO "..\dados\CONVERTIDO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONVERTIDO.
+
+      *=== HISTORICO DE TODA COTACAO USADA, PARA CONSULTA DA FINANCEIRO
+           SELECT HISTCOTACAO ASSIGN
+           TO "..\dados\COTACAO_HIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HISTCOTACAO.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  COTACAO.
+       01  REG-COTACAO             PIC 9(002)V99.
+
+       FD  DOLARES.
+       01  REG-DOLARES             PIC 9(006)V99.
+
+       FD  CONVERTIDO.
+       01  REG-CONVERTIDO.
+           05  REG-CONV-VALOR-DOLAR    PIC 9(006)V99.
+           05  REG-CONV-SEP1           PIC X(003).
+           05  REG-CONV-COTACAO        PIC 9(002)V99.
+           05  REG-CONV-SEP2           PIC X(003).
+           05  REG-CONV-VALOR-REAL     PIC 9(007)V99.
+
+       FD  HISTCOTACAO.
+       01  REG-HISTORICO.
+           05  REG-HIST-DATA           PIC 9(008).
+           05  REG-HIST-SEP1           PIC X(001).
+           05  REG-HIST-MOEDA          PIC X(003).
+           05  REG-HIST-SEP2           PIC X(001).
+           05  REG-HIST-COTACAO        PIC 9(002)V99.
+           05  REG-HIST-SEP3           PIC X(001).
+           05  REG-HIST-MODO           PIC X(001).
+
        WORKING-STORAGE       SECTION.
        77  WRK-COTACAO         PIC 9(2)V99       VALUE   ZERO.
        77  WRK-VALOR-DOLAR     PIC 9(2)V99       VALUE   ZERO.
        77  WRK-VALOR-REAL      PIC 9(2)V99       VALUE   ZERO.
        77  WRK-VALOR-REAL-ED   PIC Z9,99         VALUE   ZERO.
 
+      *=== TABELA DE COTACAO POR MOEDA, PARA O MODO INTERATIVO PODER
+      *=== CONVERTER MAIS DO QUE SO DOLAR
+       01  WRK-TAB-MOEDA.
+           05  FILLER              PIC X(007) VALUE "USD0500".
+           05  FILLER              PIC X(007) VALUE "EUR0540".
+           05  FILLER              PIC X(007) VALUE "GBP0630".
+
+       01  WRK-TAB-MOEDA-R REDEFINES WRK-TAB-MOEDA OCCURS 3 TIMES.
+           05  WRK-MOEDA-COD       PIC X(003).
+           05  WRK-MOEDA-COTACAO   PIC 9(002)V99.
+
+       77  WRK-MOEDA-QTD       PIC 9(002) VALUE 3.
+       77  WRK-MOEDA-IND       PIC 9(002) VALUE ZEROS.
+       77  WRK-MOEDA           PIC X(003) VALUE SPACES.
+       77  WRK-MOEDA-HIST      PIC X(003) VALUE SPACES.
+
+       77  WRK-MOEDA-ACHADA    PIC X(001) VALUE "N".
+           88  MOEDA-ACHADA                VALUE "S".
+
+      *=== MODO DE OPERACAO: 1-INTERATIVO (1 CONVERSAO) / 2-LOTE
+       77  WRK-MODO            PIC X(001) VALUE "1".
+           88  MODO-INTERATIVO             VALUE "1".
+           88  MODO-LOTE                   VALUE "2".
+
+       77  FS-COTACAO          PIC 9(002) VALUE ZEROS.
+       77  FS-DOLARES          PIC 9(002) VALUE ZEROS.
+       77  FS-CONVERTIDO       PIC 9(002) VALUE ZEROS.
+       77  FS-HISTCOTACAO      PIC 9(002) VALUE ZEROS.
+       77  WRK-COTACAO-LOTE    PIC 9(002)V99 VALUE ZEROS.
+       77  WRK-VALOR-REAL-LOTE PIC 9(007)V99 VALUE ZEROS.
+       77  WRK-TOTAL-CONVERTIDOS PIC 9(004) VALUE ZEROS.
+       77  WRK-COTACAO-HIST    PIC 9(002)V99 VALUE ZEROS.
+       77  WRK-HIST-DATA       PIC 9(008) VALUE ZEROS.
+
        PROCEDURE             DIVISION.
+       0050-ESCOLHER-MODO    SECTION.
+           DISPLAY "MODO (1-INTERATIVO / 2-LOTE): ".
+           ACCEPT WRK-MODO.
+
+           EVALUATE TRUE
+               WHEN MODO-LOTE
+                   PERFORM 0150-PROCESSAR-LOTE
+               WHEN OTHER
+                   PERFORM 0100-RECEBE
+                   PERFORM 0200-MOSTRA
+           END-EVALUATE.
+
+           PERFORM 0300-FINALIZAR.
+
        0100-RECEBE           SECTION.
-           DISPLAY "DIGITE O VALOR DO DOLAR ATUAL: ".
-               ACCEPT WRK-COTACAO.
-           DISPLAY "DIGITE A QUANTIDADE DE DOLARES PARA CONVERSAO: ".
+           DISPLAY "DIGITE A MOEDA (USD/EUR/GBP): ".
+               ACCEPT WRK-MOEDA.
+           PERFORM 0110-BUSCAR-COTACAO-MOEDA.
+
+           DISPLAY "DIGITE A QUANTIDADE PARA CONVERSAO: ".
                ACCEPT WRK-VALOR-DOLAR.
 
            COMPUTE WRK-VALOR-REAL = WRK-VALOR-DOLAR * WRK-COTACAO.
            MOVE WRK-VALOR-REAL TO WRK-VALOR-REAL-ED.
 
+           MOVE WRK-COTACAO TO WRK-COTACAO-HIST.
+           MOVE WRK-MOEDA   TO WRK-MOEDA-HIST.
+           PERFORM 0060-GRAVAR-HISTORICO-COTACAO.
+
        0200-MOSTRA           SECTION.
            DISPLAY "VALOR CONVERTIDO: " WRK-VALOR-REAL-ED.
 
+      *=== PROCURA A MOEDA DIGITADA NA TABELA E TRAZ A COTACAO DELA
+      *=== PARA WRK-COTACAO; SE NAO ACHAR, AVISA E ZERA A COTACAO
+       0110-BUSCAR-COTACAO-MOEDA SECTION.
+           MOVE ZEROS TO WRK-COTACAO.
+           MOVE "N"   TO WRK-MOEDA-ACHADA.
+
+           PERFORM VARYING WRK-MOEDA-IND FROM 1 BY 1
+               UNTIL WRK-MOEDA-IND GREATER WRK-MOEDA-QTD
+                  OR MOEDA-ACHADA
+               IF WRK-MOEDA-COD(WRK-MOEDA-IND) EQUAL WRK-MOEDA
+                   MOVE WRK-MOEDA-COTACAO(WRK-MOEDA-IND) TO WRK-COTACAO
+                   MOVE "S" TO WRK-MOEDA-ACHADA
+               END-IF
+           END-PERFORM.
+
+           IF NOT MOEDA-ACHADA
+               DISPLAY "MOEDA NAO CADASTRADA - COTACAO ZERADA: "
+                       WRK-MOEDA
+           END-IF.
+
+      *=== ANEXA A COTACAO USADA (COM A DATA DO DIA E O MODO) EM
+      *=== COTACAO_HIST.TXT, CRIANDO O ARQUIVO NA PRIMEIRA EXECUCAO
+       0060-GRAVAR-HISTORICO-COTACAO SECTION.
+           ACCEPT WRK-HIST-DATA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND HISTCOTACAO.
+           IF FS-HISTCOTACAO EQUAL 35
+               OPEN OUTPUT HISTCOTACAO
+           END-IF.
+
+           MOVE WRK-HIST-DATA     TO REG-HIST-DATA.
+           MOVE SPACE             TO REG-HIST-SEP1.
+           MOVE WRK-MOEDA-HIST    TO REG-HIST-MOEDA.
+           MOVE SPACE             TO REG-HIST-SEP2.
+           MOVE WRK-COTACAO-HIST  TO REG-HIST-COTACAO.
+           MOVE SPACE             TO REG-HIST-SEP3.
+           MOVE WRK-MODO          TO REG-HIST-MODO.
+           WRITE REG-HISTORICO.
+
+           CLOSE HISTCOTACAO.
+
+      *=== LE A COTACAO DO DIA EM COTACAO.TXT E CONVERTE CADA VALOR DE
+      *=== DOLARES.TXT, GRAVANDO O RESULTADO EM CONVERTIDO.TXT
+       0150-PROCESSAR-LOTE   SECTION.
+           OPEN INPUT COTACAO.
+           IF FS-COTACAO NOT EQUAL 00
+               DISPLAY "COTACAO.TXT NAO PODE SER ABERTO - FS "
+                       FS-COTACAO
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           READ COTACAO INTO WRK-COTACAO-LOTE.
+           CLOSE COTACAO.
+
+           MOVE WRK-COTACAO-LOTE TO WRK-COTACAO-HIST.
+           MOVE "USD"            TO WRK-MOEDA-HIST.
+           PERFORM 0060-GRAVAR-HISTORICO-COTACAO.
+
+           OPEN INPUT DOLARES.
+           IF FS-DOLARES NOT EQUAL 00
+               DISPLAY "DOLARES.TXT NAO PODE SER ABERTO - FS "
+                       FS-DOLARES
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           OPEN OUTPUT CONVERTIDO.
+           IF FS-CONVERTIDO NOT EQUAL 00
+               DISPLAY "CONVERTIDO.TXT NAO PODE SER CRIADO - FS "
+                       FS-CONVERTIDO
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           READ DOLARES.
+           PERFORM UNTIL FS-DOLARES NOT EQUAL 00
+               COMPUTE WRK-VALOR-REAL-LOTE =
+                   REG-DOLARES * WRK-COTACAO-LOTE
+               MOVE REG-DOLARES        TO REG-CONV-VALOR-DOLAR
+               MOVE " x "              TO REG-CONV-SEP1
+               MOVE WRK-COTACAO-LOTE   TO REG-CONV-COTACAO
+               MOVE " = "              TO REG-CONV-SEP2
+               MOVE WRK-VALOR-REAL-LOTE TO REG-CONV-VALOR-REAL
+               WRITE REG-CONVERTIDO
+               ADD 1 TO WRK-TOTAL-CONVERTIDOS
+               READ DOLARES
+           END-PERFORM.
+
+           CLOSE DOLARES.
+           CLOSE CONVERTIDO.
+
+           DISPLAY "VALORES CONVERTIDOS..... " WRK-TOTAL-CONVERTIDOS.
+
        0300-FINALIZAR        SECTION.
            STOP RUN.
        END PROGRAM PROGRAMA03.
