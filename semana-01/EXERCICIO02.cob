@@ -5,19 +5,78 @@
       *==  OBJETIVO: EXERCICIO DE CALCULO DE IMC
       *==  DATA: 05/02/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  11/03/2025 GC: PASSA A CLASSIFICAR O IMC (ABAIXO DO PESO/
+      *==               NORMAL/SOBREPESO/OBESIDADE) E GANHA UM MODO
+      *==               LOTE QUE LE UM ARQUIVO DE PESO/ALTURA E GRAVA
+      *==               O IMC E A CLASSIFICACAO DE CADA UM
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== ROSTER DE PESO/ALTURA PARA O MODO LOTE
+           SELECT ROSTER ASSIGN
+           TO "..\dados\ROSTER_IMC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER.
 
+      *=== RELATORIO COM O IMC E A CLASSIFICACAO DE CADA UM DO ROSTER
+           SELECT IMCROSTER ASSIGN
+           TO "..\dados\IMC_ROSTER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IMCROSTER.
 
        DATA DIVISION.
+       FILE                  SECTION.
+       FD  ROSTER.
+       01  REG-ROSTER.
+           05  REG-ROSTER-PESO         PIC 9(3)V9(2).
+           05  REG-ROSTER-ALTURA       PIC 99V99.
+
+       FD  IMCROSTER.
+       01  REG-IMCROSTER.
+           05  REG-IMCR-PESO           PIC 9(3)V99.
+           05  REG-IMCR-SEP1           PIC X(003).
+           05  REG-IMCR-ALTURA         PIC 99V99.
+           05  REG-IMCR-SEP2           PIC X(003).
+           05  REG-IMCR-IMC            PIC 9(3)V99.
+           05  REG-IMCR-SEP3           PIC X(003).
+           05  REG-IMCR-CLASSIFICACAO  PIC X(020).
+
        WORKING-STORAGE       SECTION.
        77  WRK-PESO            PIC 9(3)V9(2)     VALUE   ZERO.
        77  WRK-ALTURA          PIC 99V99         VALUE   ZERO.
        77  WRK-IMC             PIC 9(3)V99       VALUE   ZERO.
        77  WRK-IMC-ED          PIC ZZ9.99        VALUE   ZERO.
+       77  WRK-CLASSIFICACAO   PIC X(020)        VALUE   SPACES.
+
+      *=== MODO DE OPERACAO: 1-INTERATIVO (1 PESSOA) / 2-LOTE (ROSTER)
+       77  WRK-MODO            PIC X(001) VALUE "1".
+           88  MODO-INTERATIVO             VALUE "1".
+           88  MODO-LOTE                   VALUE "2".
+
+       77  FS-ROSTER           PIC 9(002) VALUE ZEROS.
+       77  FS-IMCROSTER        PIC 9(002) VALUE ZEROS.
+       77  WRK-TOTAL-ROSTER    PIC 9(004) VALUE ZEROS.
 
        PROCEDURE             DIVISION.
+       0050-ESCOLHER-MODO    SECTION.
+           DISPLAY "MODO (1-INTERATIVO / 2-LOTE): ".
+           ACCEPT WRK-MODO.
+
+           EVALUATE TRUE
+               WHEN MODO-LOTE
+                   PERFORM 0150-PROCESSAR-LOTE
+               WHEN OTHER
+                   PERFORM 0100-RECEBE
+                   PERFORM 0200-MOSTRA
+           END-EVALUATE.
+
+           PERFORM 0300-FINALIZAR.
+
        0100-RECEBE           SECTION.
            DISPLAY "DIGITE O PESO: ".
                ACCEPT WRK-PESO.
@@ -26,9 +85,65 @@
 
            COMPUTE WRK-IMC = WRK-PESO / (WRK-ALTURA * WRK-ALTURA).
            MOVE WRK-IMC TO WRK-IMC-ED.
+           PERFORM 0210-CLASSIFICAR-IMC.
 
        0200-MOSTRA           SECTION.
-           DISPLAY "SEU IMC = " WRK-IMC-ED.
+           DISPLAY "SEU IMC = " WRK-IMC-ED " - " WRK-CLASSIFICACAO.
+
+      *=== CLASSIFICA O WRK-IMC JA CALCULADO EM UMA DAS 4 FAIXAS
+      *=== USADAS PELA SAUDE OCUPACIONAL
+       0210-CLASSIFICAR-IMC  SECTION.
+           EVALUATE TRUE
+               WHEN WRK-IMC LESS 18.5
+                   MOVE "ABAIXO DO PESO" TO WRK-CLASSIFICACAO
+               WHEN WRK-IMC LESS 25
+                   MOVE "PESO NORMAL" TO WRK-CLASSIFICACAO
+               WHEN WRK-IMC LESS 30
+                   MOVE "SOBREPESO" TO WRK-CLASSIFICACAO
+               WHEN OTHER
+                   MOVE "OBESIDADE" TO WRK-CLASSIFICACAO
+           END-EVALUATE.
+
+      *=== LE CADA PAR PESO/ALTURA DE ROSTER_IMC.TXT E GRAVA O IMC E A
+      *=== CLASSIFICACAO DE CADA UM EM IMC_ROSTER.TXT
+       0150-PROCESSAR-LOTE   SECTION.
+           OPEN INPUT ROSTER.
+           IF FS-ROSTER NOT EQUAL 00
+               DISPLAY "ROSTER_IMC.TXT NAO PODE SER ABERTO - FS "
+                       FS-ROSTER
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           OPEN OUTPUT IMCROSTER.
+           IF FS-IMCROSTER NOT EQUAL 00
+               DISPLAY "IMC_ROSTER.TXT NAO PODE SER CRIADO - FS "
+                       FS-IMCROSTER
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           READ ROSTER.
+           PERFORM UNTIL FS-ROSTER NOT EQUAL 00
+               MOVE REG-ROSTER-PESO   TO WRK-PESO
+               MOVE REG-ROSTER-ALTURA TO WRK-ALTURA
+               COMPUTE WRK-IMC = WRK-PESO / (WRK-ALTURA * WRK-ALTURA)
+               PERFORM 0210-CLASSIFICAR-IMC
+
+               MOVE WRK-PESO           TO REG-IMCR-PESO
+               MOVE " - "              TO REG-IMCR-SEP1
+               MOVE WRK-ALTURA         TO REG-IMCR-ALTURA
+               MOVE " - "              TO REG-IMCR-SEP2
+               MOVE WRK-IMC            TO REG-IMCR-IMC
+               MOVE " - "              TO REG-IMCR-SEP3
+               MOVE WRK-CLASSIFICACAO  TO REG-IMCR-CLASSIFICACAO
+               WRITE REG-IMCROSTER
+               ADD 1 TO WRK-TOTAL-ROSTER
+               READ ROSTER
+           END-PERFORM.
+
+           CLOSE ROSTER.
+           CLOSE IMCROSTER.
+
+           DISPLAY "FUNCIONARIOS PROCESSADOS. " WRK-TOTAL-ROSTER.
 
        0300-FINALIZAR        SECTION.
            STOP RUN.
