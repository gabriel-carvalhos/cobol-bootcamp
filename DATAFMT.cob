@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAFMT.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: MODULO DE DATA - DEVOLVE A DATA DE HOJE FORMATADA
+      *==             EM DD/MM/YYYY, PARA QUEM PRECISAR DELA SEM
+      *==             DUPLICAR O LAYOUT DE CAMPOS DE PROGRAMA05
+      *==  DATA: 13/03/2025
+      *==  OBSERVACOES:
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE       SECTION.
+       01  WRK-HOJE.
+           05 WRK-HOJE-ANO     PIC 9(004).
+           05 WRK-HOJE-MES     PIC 9(002).
+           05 WRK-HOJE-DIA     PIC 9(002).
+
+       LINKAGE               SECTION.
+       01  WRK-HOJE-FMT.
+           05 WRK-HOJE-DIA     PIC 9(002).
+           05 WRK-HOJE-SEP1    PIC X(001).
+           05 WRK-HOJE-MES     PIC 9(002).
+           05 WRK-HOJE-SEP2    PIC X(001).
+           05 WRK-HOJE-ANO     PIC 9(004).
+
+       PROCEDURE             DIVISION USING WRK-HOJE-FMT.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           GOBACK.
+
+       0100-INICIALIZAR      SECTION.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+
+       0200-PROCESSAR        SECTION.
+           MOVE CORR WRK-HOJE TO WRK-HOJE-FMT.
+           MOVE "/"           TO WRK-HOJE-SEP1.
+           MOVE "/"           TO WRK-HOJE-SEP2.
+       END PROGRAM DATAFMT.
