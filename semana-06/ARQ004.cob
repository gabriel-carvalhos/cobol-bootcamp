@@ -6,30 +6,130 @@
       *==  OBJETIVO: GRAVAÇÃO DE REGISTRO DO ARQUIVO CLIENTES.DAT
       *==  DATA: 05/03/2025
       *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  10/03/2025 GC: LISTA DE DDDS ACEITOS PASSA A VIR DO ARQUIVO
+      *==               DE CONTROLE DDD.CTL, EM VEZ DE FIXA NO CODIGO
+      *==  09/03/2025 GC: MENSAGEM DE FILE STATUS PASSA A VIR DA
+      *==               TABELA COMPARTILHADA (COPYBOOKS FSMSGWS/FSMSGPR)
+      *==  09/03/2025 GC: LAYOUT DE REG-CLIENTES PASSA A VIR DO
+      *==               COPYBOOK CLIREG (EMAIL/ENDERECO/DATA-CADASTRO).
+      *==               A CARGA NAO TRAZ EMAIL/ENDERECO DE ENTRADA.TXT,
+      *==               GRAVADOS EM BRANCO, E A DATA DE CADASTRO E A
+      *==               DATA DO SISTEMA NO MOMENTO DA CARGA
+      *==  10/03/2025 GC: CLIENTES.DAT PASSA A SER INDEXADO POR REG-ID
+      *==  10/03/2025 GC: PASSA A GRAVAR UM BACKUP DE CLIENTES.DAT, COM
+      *==               DATA E HORA NO NOME, ANTES DO OPEN OUTPUT QUE
+      *==               APAGA O ARQUIVO PARA A NOVA CARGA
+      *==  10/03/2025 GC: PASSA A VALIDAR REG-ENTRADA-ID (NUMERICO) E
+      *==               REG-ENTRADA-TELEFONE (11 POSICOES PREENCHIDAS)
+      *==               ANTES DA CARGA, GRAVANDO O QUE FALHAR EM
+      *==               REJEITADOS.TXT COM O MOTIVO DA REJEICAO
+      *==  10/03/2025 GC: ALEM DE CLIENTES.DAT (CONSOLIDADO, USADO POR
+      *==               TODOS OS OUTROS PROGRAMAS ARQ0XX), PASSA A
+      *==               GERAR TAMBEM UM ARQUIVO REGIONAL POR DDD, PARA
+      *==               AS FILIAIS QUE SO QUEREM OS PROPRIOS CLIENTES
+      *==  11/03/2025 GC: STOP RUN TROCADO POR GOBACK PARA PERMITIR SER
+      *==               CHAMADO PELO MENU ARQMENU
+      *==  11/03/2025 GC: PASSA A GRAVAR CHECKPOINT PERIODICO COM O
+      *==               ULTIMO REGISTRO DE ENTRADA.TXT PROCESSADO, PARA
+      *==               PODER RETOMAR UMA CARGA INTERROMPIDA EM VEZ DE
+      *==               COMECAR DE NOVO DO REGISTRO 1
+      *==  12/03/2025 GC: PASSA A GRAVAR 1 LINHA EM CLIENTES.LOG A CADA
+      *==               REGISTRO INCLUIDO EM CLIENTES.DAT, COM DATA,
+      *==               HORA, PROGRAMA E O ID DO REGISTRO, PARA RASTREAR
+      *==               SE UM REGISTRO VEIO DA CARGA OU DE UM APPEND
+      *==               AVULSO PELO ARQ007
+      *==  13/03/2025 GC: ERRO DE LEITURA DE ENTRADA.TXT (FORA DO FIM DE
+      *==               ARQUIVO) PASSA A GRAVAR A POSICAO E O FILE
+      *==               STATUS EM DESCARTES.TXT, EM VEZ DE SO UM DISPLAY
+      *==  13/03/2025 GC: PASSA A CONFERIR FS-CLIENTES APOS O WRITE EM
+      *==               CLIENTES.DAT; UM ID JA EXISTENTE NO ARQUIVO
+      *==               (CHAVE DUPLICADA) IA PARA CLIENTES.LOG COMO
+      *==               CARGA CONCLUIDA MESMO SEM GRAVAR NADA - AGORA
+      *==               VAI PARA REJEITADOS.TXT, IGUAL AS DEMAIS FALHAS
+      *==               DE VALIDACAO
+      *==  13/03/2025 GC: WRK-QTD-DDDS E OS CONTADORES DE TOTAIS PASSAM
+      *==               A SER ZERADOS NO INICIO DE 0100-INICIALIZAR; UM
+      *==               CALL REPETIDO PELO ARQMENU NAO REINICIALIZA O
+      *==               WORKING-STORAGE, ENTAO CADA CARGA REPETIDA NA
+      *==               MESMA SESSAO IA SOMANDO DDD.CTL DE NOVO EM CIMA
+      *==               DE WRK-TAB-DDDS ATE ESTOURAR AS 50 POSICOES
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT          SECTION.
- 
+
        FILE-CONTROL.
       *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
       *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
            SELECT CLIENTES ASSIGN
            TO "..\dados\CLIENTES.DAT"
-               FILE STATUS IS FS-CLIENTES
-               ORGANIZATION IS LINE SEQUENTIAL.
- 
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
            SELECT ENTRADA ASSIGN
            TO "..\dados\ENTRADA.TXT"
                FILE STATUS IS FS-ENTRADA
-               ORGANIZATION IS LINE SEQUENTIAL.       
-     
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== ARQUIVO DE CONTROLE COM OS DDDS ACEITOS NA CARGA, 1 POR LINHA
+           SELECT DDDCTL ASSIGN
+           TO "..\dados\DDD.CTL"
+               FILE STATUS IS FS-DDDCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== BACKUP DE CLIENTES.DAT GRAVADO ANTES DO OPEN OUTPUT MAIS
+      *=== ABAIXO, NOME MONTADO EM TEMPO DE EXECUCAO COM DATA E HORA
+           SELECT BACKUP ASSIGN
+           TO WRK-BACKUP-PATH
+               FILE STATUS IS FS-BACKUP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== ARQUIVO COM OS REGISTROS DE ENTRADA.TXT QUE FALHAM NA
+      *=== VALIDACAO, CADA LINHA COM O REGISTRO ORIGINAL E O MOTIVO
+           SELECT REJEITADOS ASSIGN
+           TO "..\dados\REJEITADOS.TXT"
+               FILE STATUS IS FS-REJEITADOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== REGISTROS DE ENTRADA.TXT QUE NEM CHEGAM A SER LIDOS (ERRO DE
+      *=== LEITURA FORA DO FIM DE ARQUIVO), CADA LINHA COM A POSICAO E
+      *=== O FILE STATUS DA FALHA
+           SELECT DESCARTE ASSIGN
+           TO "..\dados\DESCARTES.TXT"
+               FILE STATUS IS FS-DESCARTE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== ARQUIVO REGIONAL, 1 POR DDD, GERADO A PARTIR DE CLIENTES.DAT
+      *=== JA CONSOLIDADO; NOME MONTADO EM TEMPO DE EXECUCAO COM O DDD
+           SELECT REGIONAL ASSIGN
+           TO WRK-REGIONAL-PATH
+               FILE STATUS IS FS-REGIONAL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== GUARDA O NUMERO DO ULTIMO REGISTRO DE ENTRADA.TXT PROCESSADO
+      *=== COM SUCESSO, PARA UMA CARGA INTERROMPIDA PODER RETOMAR DALI
+           SELECT CHECKPOINT ASSIGN
+           TO "..\dados\ARQ004.CKP"
+               FILE STATUS IS FS-CHECKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *=== TRILHA DE AUDITORIA DE TODO WRITE EM CLIENTES.DAT, COMPARTI-
+      *=== LHADA COM O ARQ007; NUNCA E TRUNCADA, SO CRESCE
+           SELECT AUDITORIA ASSIGN
+           TO "..\dados\CLIENTES.LOG"
+               FILE STATUS IS FS-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *=== DEFINE O LAYOUT DO ARQUIVO
        FILE                  SECTION.
-       FD  ENTRADA.           
+       FD  ENTRADA.
       *-------------------
       *---- TAMANHO -> 35
       *-------------------
@@ -37,70 +137,499 @@
            05  REG-ENTRADA-ID           PIC 9(004).
            05  REG-ENTRADA-NOME         PIC X(020).
            05  REG-ENTRADA-TELEFONE     PIC X(011).
-       
+
        FD  CLIENTES.
-      *-------------------
-      *---- TAMANHO -> 35
-      *-------------------
-       01  REG-CLIENTES         PIC X(35).
- 
+           COPY "CLIREG.cpy".
+
+       FD  DDDCTL.
+       01  REG-DDD              PIC X(002).
+
+      *=== LAYOUT PLANO, DO TAMANHO DE REG-CLIENTES (CLIREG.cpy), USADO
+      *=== SO PARA GRAVAR A COPIA DE BACKUP LINHA A LINHA
+       FD  BACKUP.
+       01  REG-BACKUP           PIC X(123).
+
+      *=== REGISTRO ORIGINAL (35) + " - " + MOTIVO (030)
+       FD  REJEITADOS.
+       01  REG-REJEITADO        PIC X(068).
+
+      *=== POSICAO + FILE STATUS + MENSAGEM DO ERRO DE LEITURA
+       FD  DESCARTE.
+       01  REG-DESCARTE         PIC X(070).
+
+      *=== LAYOUT PLANO, DO TAMANHO DE REG-CLIENTES (CLIREG.cpy), USADO
+      *=== SO PARA GRAVAR O EXTRATO REGIONAL LINHA A LINHA
+       FD  REGIONAL.
+       01  REG-REGIONAL          PIC X(123).
+
+      *=== REGISTRO UNICO, COM O NUMERO DO ULTIMO REGISTRO DE
+      *=== ENTRADA.TXT JA PROCESSADO NESTA CARGA
+       FD  CHECKPOINT.
+       01  REG-CHECKPOINT        PIC 9(006).
+
+       FD  AUDITORIA.
+           COPY "AUDITLOG.cpy".
+
        WORKING-STORAGE       SECTION.
        77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
        77  FS-ENTRADA           PIC 9(002) VALUE ZEROS.
+       77  FS-DDDCTL            PIC 9(002) VALUE ZEROS.
+       77  FS-BACKUP            PIC 9(002) VALUE ZEROS.
+       77  FS-REJEITADOS        PIC 9(002) VALUE ZEROS.
+       77  FS-DESCARTE          PIC 9(002) VALUE ZEROS.
+       77  FS-REGIONAL          PIC 9(002) VALUE ZEROS.
+       77  FS-CHECKPOINT        PIC 9(002) VALUE ZEROS.
+       77  FS-AUDITORIA         PIC 9(002) VALUE ZEROS.
        77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
- 
+       COPY "FSMSGWS.cpy".
+
+      *=== NOME DO ARQUIVO REGIONAL DO DDD SENDO EXTRAIDO
+       77  WRK-REGIONAL-PATH    PIC X(040) VALUE SPACES.
+       77  WRK-TOTAL-REGIONAL   PIC 9(004) VALUE ZEROS.
+
+      *=== VALIDACAO DE ENTRADA.TXT ANTES DA CARGA
+       77  WRK-ENTRADA-OK       PIC X(001) VALUE "S".
+           88  ENTRADA-VALIDA               VALUE "S".
+       77  WRK-MOTIVO-REJEICAO  PIC X(030) VALUE SPACES.
+       77  WRK-TOTAL-REJEITADOS PIC 9(004) VALUE ZEROS.
+
+      *=== ERROS DE LEITURA DE ENTRADA.TXT (FORA DO FIM DE ARQUIVO)
+       77  WRK-TOTAL-DESCARTES  PIC 9(004) VALUE ZEROS.
+       77  WRK-DESCARTE-POS     PIC 9(006) VALUE ZEROS.
+       77  WRK-REG-DESCARTE     PIC X(070) VALUE SPACES.
+
+      *=== NOME DO ARQUIVO DE BACKUP, MONTADO COM A DATA/HORA DA CARGA
+       77  WRK-BACKUP-DATA      PIC 9(008) VALUE ZEROS.
+       77  WRK-BACKUP-HORA      PIC 9(008) VALUE ZEROS.
+       77  WRK-BACKUP-PATH      PIC X(040) VALUE SPACES.
+       77  WRK-TOTAL-BACKUP     PIC 9(004) VALUE ZEROS.
+
+      *=== TABELA COM OS DDDS ACEITOS, CARREGADA DE DDD.CTL
+       01  WRK-TAB-DDDS.
+           05  WRK-DDD          PIC X(002) OCCURS 50 TIMES.
+       77  WRK-QTD-DDDS         PIC 9(003) VALUE ZEROS.
+       77  WRK-IND-DDD          PIC 9(003) VALUE ZEROS.
+       77  WRK-DDD-OK           PIC X(001) VALUE "N".
+           88  DDD-ACEITO                  VALUE "S".
+
+      *=== DATA DE CADASTRO GRAVADA EM TODOS OS REGISTROS DESTA CARGA
+       77  WRK-DATA-CADASTRO    PIC 9(008) VALUE ZEROS.
+
+      *=== CONTROLE DE RETOMADA DA CARGA A PARTIR DO CHECKPOINT
+       77  WRK-REG-NUM          PIC 9(006) VALUE ZEROS.
+       77  WRK-CKP-RETOMAR      PIC 9(006) VALUE ZEROS.
+       77  WRK-CKP-INTERVALO    PIC 9(003) VALUE 050.
+       77  WRK-CKP-CONTADOR     PIC 9(003) VALUE ZEROS.
+
        PROCEDURE             DIVISION.
        0001-PRINCIPAL        SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR UNTIL FS-ENTRADA EQUAL 10.
            PERFORM 0300-FINALIZAR.
- 
-           STOP RUN.
-           
+
+           GOBACK.
+
        0100-INICIALIZAR      SECTION.
-      *=== ABRE O ARQUIVO NO MODO LEITURA 
-           OPEN INPUT ENTRADA
-      *=== ABRE O ARQUIVO NO MODO GRAVACAO, O 'OUTPUT' DEFINE QUE O
-      *=== NOVO CONTEUDO SERA SUBSTITUIDO PELO ANTIGO
-           OPEN OUTPUT CLIENTES.
-
-           EVALUATE FS-ENTRADA
-             WHEN 30
-                 MOVE "CAMINHO NAO RESOLVIDO" TO WRK-MSG-ERRO
-                 PERFORM 9000-TRATA-ERRO
-             WHEN 35    
-                 MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-                 PERFORM 9000-TRATA-ERRO
-             WHEN 42   
-                 MOVE "ARQUIVO CORROMPIDO    " TO WRK-MSG-ERRO
-                 PERFORM 9000-TRATA-ERRO
-           END-EVALUATE.
-      *----------  TESTAR VAZIO         
+      *=== ZERA OS CONTADORES DESTA EXECUCAO; NECESSARIO PORQUE O
+      *=== VALUE ZEROS DO WORKING-STORAGE SO VALE NA 1A CHAMADA - UM
+      *=== CALL REPETIDO (VIA ARQMENU) MANTEM O VALOR ANTERIOR. SEM
+      *=== ISSO, WRK-QTD-DDDS EM PARTICULAR IRIA SOMANDO DDD.CTL EM
+      *=== CIMA DA TABELA JA CARREGADA, ATE ESTOURAR WRK-TAB-DDDS
+           MOVE ZEROS TO WRK-QTD-DDDS.
+           MOVE ZEROS TO WRK-TOTAL-REJEITADOS.
+           MOVE ZEROS TO WRK-TOTAL-DESCARTES.
+           MOVE ZEROS TO WRK-TOTAL-BACKUP.
+           MOVE ZEROS TO WRK-TOTAL-REGIONAL.
+           MOVE ZEROS TO WRK-CKP-CONTADOR.
+
+      *=== ABRE O ARQUIVO NO MODO LEITURA
+           OPEN INPUT ENTRADA.
+
+           IF FS-ENTRADA NOT EQUAL 00
+               MOVE FS-ENTRADA TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== VERIFICA SE HA UMA CARGA ANTERIOR INTERROMPIDA A RETOMAR
+           PERFORM 0102-VERIFICAR-CHECKPOINT.
+
+      *=== NUMA CARGA NOVA (SEM CHECKPOINT), FAZ O BACKUP E ABRE
+      *=== CLIENTES.DAT NO MODO GRAVACAO, SUBSTITUINDO O CONTEUDO
+      *=== ANTIGO; NUMA RETOMADA, OS REGISTROS JA GRAVADOS PRECISAM
+      *=== SER PRESERVADOS, ENTAO O ARQUIVO E ABERTO EM I-O
+           IF WRK-CKP-RETOMAR EQUAL ZEROS
+               PERFORM 0105-BACKUP-CLIENTES
+               OPEN OUTPUT CLIENTES
+           ELSE
+               OPEN I-O CLIENTES
+           END-IF.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== ABRE O ARQUIVO DE REJEITADOS, ONDE VAO OS REGISTROS DE
+      *=== ENTRADA.TXT QUE NAO PASSAREM NA VALIDACAO; NUMA RETOMADA
+      *=== OS REJEITADOS DA EXECUCAO ANTERIOR SAO PRESERVADOS
+           IF WRK-CKP-RETOMAR EQUAL ZEROS
+               OPEN OUTPUT REJEITADOS
+           ELSE
+               OPEN EXTEND REJEITADOS
+               IF FS-REJEITADOS EQUAL 35
+                   OPEN OUTPUT REJEITADOS
+               END-IF
+           END-IF.
+
+           IF FS-REJEITADOS NOT EQUAL 00
+               MOVE FS-REJEITADOS TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== ABRE O ARQUIVO DE DESCARTES, ONDE VAO OS ERROS DE LEITURA DE
+      *=== ENTRADA.TXT; NUMA RETOMADA OS DESCARTES DA EXECUCAO ANTERIOR
+      *=== SAO PRESERVADOS, IGUAL A REJEITADOS
+           IF WRK-CKP-RETOMAR EQUAL ZEROS
+               OPEN OUTPUT DESCARTE
+           ELSE
+               OPEN EXTEND DESCARTE
+               IF FS-DESCARTE EQUAL 35
+                   OPEN OUTPUT DESCARTE
+               END-IF
+           END-IF.
+
+           IF FS-DESCARTE NOT EQUAL 00
+               MOVE FS-DESCARTE TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== ABRE A TRILHA DE AUDITORIA; DIFERENTE DE REJEITADOS, ELA
+      *=== NUNCA E TRUNCADA, NEM MESMO NUMA CARGA NOVA, ENTAO SEMPRE
+      *=== TENTA EXTEND PRIMEIRO, CRIANDO O ARQUIVO SO NA 1A EXECUCAO
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUDITORIA EQUAL 35
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           IF FS-AUDITORIA NOT EQUAL 00
+               MOVE FS-AUDITORIA TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== CARREGA A LISTA DE DDDS ACEITOS PARA A TABELA EM MEMORIA
+           OPEN INPUT DDDCTL.
+           IF FS-DDDCTL EQUAL 00
+               READ DDDCTL
+               PERFORM UNTIL FS-DDDCTL NOT EQUAL 00
+                   ADD 1 TO WRK-QTD-DDDS
+                   MOVE REG-DDD TO WRK-DDD(WRK-QTD-DDDS)
+                   READ DDDCTL
+               END-PERFORM
+               CLOSE DDDCTL
+           ELSE
+               MOVE "DDD.CTL NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== TODOS OS REGISTROS CRIADOS NESTA EXECUCAO RECEBEM A MESMA
+      *=== DATA DE CADASTRO, A DATA DO SISTEMA NO INICIO DA CARGA
+           ACCEPT WRK-DATA-CADASTRO FROM DATE YYYYMMDD.
+
+      *=== NUMA RETOMADA, PULA OS REGISTROS JA PROCESSADOS NA EXECUCAO
+      *=== ANTERIOR ANTES DE LER O PRIMEIRO REGISTRO PENDENTE
+           IF WRK-CKP-RETOMAR GREATER ZEROS
+               PERFORM 0103-PULAR-REGISTRO
+                   UNTIL WRK-REG-NUM EQUAL WRK-CKP-RETOMAR
+                      OR FS-ENTRADA NOT EQUAL 00
+               DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+                       WRK-CKP-RETOMAR " + 1"
+           END-IF.
+
+      *----------  TESTAR VAZIO
+           READ ENTRADA.
+           IF FS-ENTRADA EQUAL 00
+               ADD 1 TO WRK-REG-NUM
+           END-IF.
+
+      *=== VERIFICA SE HA CHECKPOINT DE UMA CARGA ANTERIOR AINDA NAO
+      *=== CONCLUIDA; SE HOUVER, WRK-CKP-RETOMAR RECEBE O NUMERO DO
+      *=== ULTIMO REGISTRO DE ENTRADA.TXT JA PROCESSADO
+       0102-VERIFICAR-CHECKPOINT SECTION.
+           MOVE ZEROS TO WRK-CKP-RETOMAR.
+           OPEN INPUT CHECKPOINT.
+           IF FS-CHECKPOINT EQUAL 00
+               READ CHECKPOINT
+               IF FS-CHECKPOINT EQUAL 00
+                   MOVE REG-CHECKPOINT TO WRK-CKP-RETOMAR
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+      *=== LE E DESCARTA 1 REGISTRO DE ENTRADA.TXT, JA PROCESSADO NA
+      *=== EXECUCAO ANTERIOR
+       0103-PULAR-REGISTRO   SECTION.
            READ ENTRADA.
-           
+           IF FS-ENTRADA EQUAL 00
+               ADD 1 TO WRK-REG-NUM
+           END-IF.
+
+      *=== SE CLIENTES.DAT JA EXISTE, COPIA TODOS OS REGISTROS PARA UM
+      *=== ARQUIVO DE BACKUP COM DATA/HORA NO NOME; SE O ARQUIVO AINDA
+      *=== NAO EXISTE (PRIMEIRA CARGA), NAO HA O QUE FAZER BACKUP
+       0105-BACKUP-CLIENTES  SECTION.
+           OPEN INPUT CLIENTES.
+
+           IF FS-CLIENTES EQUAL 35
+               DISPLAY "CLIENTES.DAT AINDA NAO EXISTE, "
+                       "BACKUP DISPENSADO"
+           ELSE
+               IF FS-CLIENTES NOT EQUAL 00
+                   MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+                   PERFORM 9010-BUSCAR-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               END-IF
+
+               ACCEPT WRK-BACKUP-DATA FROM DATE YYYYMMDD
+               ACCEPT WRK-BACKUP-HORA FROM TIME
+
+               STRING "..\dados\CLIENTES_" DELIMITED BY SIZE
+                      WRK-BACKUP-DATA      DELIMITED BY SIZE
+                      "_"                  DELIMITED BY SIZE
+                      WRK-BACKUP-HORA      DELIMITED BY SIZE
+                      ".BAK"               DELIMITED BY SIZE
+                      INTO WRK-BACKUP-PATH
+               END-STRING
+
+               OPEN OUTPUT BACKUP
+               IF FS-BACKUP NOT EQUAL 00
+                   MOVE "FALHA AO CRIAR O ARQUIVO DE BACKUP"
+                       TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               END-IF
+
+               READ CLIENTES
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   MOVE REG-CLIENTES TO REG-BACKUP
+                   WRITE REG-BACKUP
+                   ADD 1 TO WRK-TOTAL-BACKUP
+                   READ CLIENTES
+               END-PERFORM
+
+               CLOSE BACKUP
+               DISPLAY "BACKUP GRAVADO EM......... " WRK-BACKUP-PATH
+               DISPLAY "REGISTROS COPIADOS........ " WRK-TOTAL-BACKUP
+           END-IF.
+
+           CLOSE CLIENTES.
+
        0200-PROCESSAR        SECTION.
-       
-           IF REG-ENTRADA-TELEFONE(01:02) EQUAL "11"
-               MOVE REG-ENTRADA-CLIENTES TO REG-CLIENTES
-               
-               DISPLAY "ID........ " REG-ENTRADA-ID
-               DISPLAY "NOME...... " REG-ENTRADA-NOME
-               DISPLAY "TELEFONE.. " REG-ENTRADA-TELEFONE
-               DISPLAY "----------"
-               WRITE REG-CLIENTES
-           END-IF.
-                
+           PERFORM 0205-VALIDAR-ENTRADA.
+
+           IF ENTRADA-VALIDA
+               PERFORM 0210-VERIFICAR-DDD
+
+               IF DDD-ACEITO
+                   MOVE REG-ENTRADA-ID       TO REG-ID
+                   MOVE REG-ENTRADA-NOME     TO REG-NOME
+                   MOVE REG-ENTRADA-TELEFONE TO REG-TELEFONE
+                   MOVE SPACES               TO REG-EMAIL
+                   MOVE SPACES               TO REG-ENDERECO
+                   MOVE WRK-DATA-CADASTRO    TO REG-DATA-CADASTRO
+
+                   DISPLAY "ID........ " REG-ENTRADA-ID
+                   DISPLAY "NOME...... " REG-ENTRADA-NOME
+                   DISPLAY "TELEFONE.. " REG-ENTRADA-TELEFONE
+                   DISPLAY "----------"
+                   WRITE REG-CLIENTES
+
+                   IF FS-CLIENTES EQUAL 00
+                       PERFORM 0240-GRAVAR-AUDITORIA
+                   ELSE
+                       MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+                       PERFORM 9010-BUSCAR-MSG-ERRO
+                       MOVE WRK-MSG-ERRO TO WRK-MOTIVO-REJEICAO
+                       PERFORM 0212-REJEITAR-ENTRADA
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 0212-REJEITAR-ENTRADA
+           END-IF.
+
+      *=== A CADA WRK-CKP-INTERVALO REGISTROS PROCESSADOS, GRAVA O
+      *=== NUMERO DESTE REGISTRO NO ARQUIVO DE CHECKPOINT
+           PERFORM 0230-GRAVAR-CHECKPOINT-SE-PRECISO.
+
            READ ENTRADA.
-           IF FS-ENTRADA NOT EQUAL 00
-               DISPLAY "ERRO DE LEITURA"
+           IF FS-ENTRADA EQUAL 00
+               ADD 1 TO WRK-REG-NUM
+           ELSE
+               IF FS-ENTRADA NOT EQUAL 10
+                   PERFORM 0215-DESCARTAR-LEITURA
+               END-IF
            END-IF.
- 
+
+      *=== GRAVA A POSICAO E O FILE STATUS DE UM ERRO DE LEITURA DE
+      *=== ENTRADA.TXT (FORA DO FIM DE ARQUIVO) EM DESCARTES.TXT
+       0215-DESCARTAR-LEITURA SECTION.
+           COMPUTE WRK-DESCARTE-POS = WRK-REG-NUM + 1.
+           MOVE FS-ENTRADA TO WRK-FS-COD-BUSCA.
+           PERFORM 9010-BUSCAR-MSG-ERRO.
+
+           STRING "POSICAO "       DELIMITED BY SIZE
+                  WRK-DESCARTE-POS DELIMITED BY SIZE
+                  " - FS "         DELIMITED BY SIZE
+                  FS-ENTRADA       DELIMITED BY SIZE
+                  " - "            DELIMITED BY SIZE
+                  WRK-MSG-ERRO     DELIMITED BY SIZE
+                  INTO WRK-REG-DESCARTE
+           END-STRING.
+
+           MOVE WRK-REG-DESCARTE TO REG-DESCARTE.
+           WRITE REG-DESCARTE.
+           ADD 1 TO WRK-TOTAL-DESCARTES.
+           DISPLAY "REGISTRO DESCARTADO POR ERRO DE LEITURA... "
+                   REG-DESCARTE.
+
+      *=== VALIDA REG-ENTRADA-ID (TEM QUE SER NUMERICO) E
+      *=== REG-ENTRADA-TELEFONE (TEM QUE VIR COM AS 11 POSICOES
+      *=== PREENCHIDAS) ANTES DE SEGUIR PARA O FILTRO DE DDD
+       0205-VALIDAR-ENTRADA  SECTION.
+           MOVE "S" TO WRK-ENTRADA-OK.
+           MOVE SPACES TO WRK-MOTIVO-REJEICAO.
+
+           EVALUATE TRUE
+               WHEN REG-ENTRADA-ID NOT NUMERIC
+                   MOVE "N" TO WRK-ENTRADA-OK
+                   MOVE "ID NAO NUMERICO" TO WRK-MOTIVO-REJEICAO
+               WHEN REG-ENTRADA-TELEFONE(11:01) EQUAL SPACE
+                   MOVE "N" TO WRK-ENTRADA-OK
+                   MOVE "TELEFONE INCOMPLETO" TO WRK-MOTIVO-REJEICAO
+           END-EVALUATE.
+
+      *=== GRAVA O REGISTRO ORIGINAL E O MOTIVO EM REJEITADOS.TXT
+       0212-REJEITAR-ENTRADA SECTION.
+           STRING REG-ENTRADA-CLIENTES DELIMITED BY SIZE
+                  " - "                DELIMITED BY SIZE
+                  WRK-MOTIVO-REJEICAO  DELIMITED BY SIZE
+                  INTO REG-REJEITADO
+           END-STRING.
+
+           WRITE REG-REJEITADO.
+           ADD 1 TO WRK-TOTAL-REJEITADOS.
+           DISPLAY "REGISTRO REJEITADO... " WRK-MOTIVO-REJEICAO.
+
+      *=== CONTA OS REGISTROS PROCESSADOS DESDE O ULTIMO CHECKPOINT E
+      *=== GRAVA UM NOVO AO ATINGIR WRK-CKP-INTERVALO
+       0230-GRAVAR-CHECKPOINT-SE-PRECISO SECTION.
+           ADD 1 TO WRK-CKP-CONTADOR.
+           IF WRK-CKP-CONTADOR GREATER THAN OR EQUAL WRK-CKP-INTERVALO
+               PERFORM 0235-GRAVAR-CHECKPOINT
+               MOVE ZEROS TO WRK-CKP-CONTADOR
+           END-IF.
+
+      *=== GRAVA WRK-REG-NUM (ULTIMO REGISTRO PROCESSADO) NO ARQUIVO
+      *=== DE CHECKPOINT, SUBSTITUINDO O CONTEUDO ANTERIOR
+       0235-GRAVAR-CHECKPOINT SECTION.
+           MOVE WRK-REG-NUM TO REG-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+      *=== GRAVA 1 LINHA EM CLIENTES.LOG PARA O REGISTRO QUE ACABOU DE
+      *=== SER GRAVADO EM CLIENTES.DAT
+       0240-GRAVAR-AUDITORIA SECTION.
+           MOVE SPACE TO AUD-SEP-1 AUD-SEP-2 AUD-SEP-3 AUD-SEP-4.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "ARQ004"  TO AUD-PROGRAMA.
+           MOVE "CARGA"   TO AUD-OPERACAO.
+           MOVE REG-ID    TO AUD-REG-ID.
+           WRITE REG-AUDITORIA.
+
+      *=== VERIFICA SE O DDD DO REGISTRO ESTA NA TABELA DE DDDS ACEITOS
+       0210-VERIFICAR-DDD    SECTION.
+           MOVE "N" TO WRK-DDD-OK.
+           PERFORM VARYING WRK-IND-DDD FROM 1 BY 1
+                     UNTIL WRK-IND-DDD GREATER WRK-QTD-DDDS
+               IF REG-ENTRADA-TELEFONE(01:02) EQUAL WRK-DDD(WRK-IND-DDD)
+                   MOVE "S" TO WRK-DDD-OK
+               END-IF
+           END-PERFORM.
+
        0300-FINALIZAR        SECTION.
            DISPLAY "FIM DE PROGRAMA".
+           DISPLAY "REGISTROS REJEITADOS.. " WRK-TOTAL-REJEITADOS.
+           DISPLAY "ERROS DE LEITURA...... " WRK-TOTAL-DESCARTES.
       *=== FECHA O ARQUIVO
            CLOSE CLIENTES
-                 ENTRADA.
+                 ENTRADA
+                 REJEITADOS
+                 DESCARTE
+                 AUDITORIA.
+
+      *=== CARGA CONCLUIDA COM SUCESSO: ZERA O CHECKPOINT PARA QUE A
+      *=== PROXIMA EXECUCAO SEJA UMA CARGA NOVA, NAO UMA RETOMADA
+           MOVE ZEROS TO WRK-REG-NUM.
+           PERFORM 0235-GRAVAR-CHECKPOINT.
+
+      *=== A PARTIR DO CLIENTES.DAT JA CONSOLIDADO, GERA UM EXTRATO
+      *=== REGIONAL POR DDD PARA AS FILIAIS
+           PERFORM 0320-GERAR-ARQUIVOS-REGIONAIS.
+
+      *=== PERCORRE A TABELA DE DDDS ACEITOS, GERANDO 1 ARQUIVO
+      *=== REGIONAL POR DDD
+       0320-GERAR-ARQUIVOS-REGIONAIS SECTION.
+           PERFORM VARYING WRK-IND-DDD FROM 1 BY 1
+                     UNTIL WRK-IND-DDD GREATER WRK-QTD-DDDS
+               PERFORM 0325-GERAR-REGIONAL-DDD
+           END-PERFORM.
+
+      *=== GERA O ARQUIVO REGIONAL DE 1 DDD, RELENDO CLIENTES.DAT DO
+      *=== INICIO E SEPARANDO SO OS REGISTROS DAQUELE DDD
+       0325-GERAR-REGIONAL-DDD SECTION.
+           MOVE 0 TO WRK-TOTAL-REGIONAL.
+
+           STRING "..\dados\CLIENTES_"     DELIMITED BY SIZE
+                  WRK-DDD(WRK-IND-DDD)     DELIMITED BY SIZE
+                  ".DAT"                   DELIMITED BY SIZE
+                  INTO WRK-REGIONAL-PATH
+           END-STRING.
+
+           OPEN OUTPUT REGIONAL.
+           IF FS-REGIONAL NOT EQUAL 00
+               MOVE "FALHA AO CRIAR O ARQUIVO REGIONAL" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 00
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           READ CLIENTES.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               IF REG-TELEFONE(01:02) EQUAL WRK-DDD(WRK-IND-DDD)
+                   MOVE REG-CLIENTES TO REG-REGIONAL
+                   WRITE REG-REGIONAL
+                   ADD 1 TO WRK-TOTAL-REGIONAL
+               END-IF
+               READ CLIENTES
+           END-PERFORM.
+
+           CLOSE CLIENTES.
+           CLOSE REGIONAL.
+           DISPLAY "ARQUIVO REGIONAL......... " WRK-REGIONAL-PATH.
+           DISPLAY "REGISTROS NESTE REGIONAL.. " WRK-TOTAL-REGIONAL.
        
        9000-TRATA-ERRO       SECTION.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
+
+       COPY "FSMSGPR.cpy".
