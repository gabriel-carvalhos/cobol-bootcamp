@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ006.
+      *=================================================================
+      *==  AUTOR: Gabriel           EMPRESA: XPTO
+      *==  OBJETIVO: CONVERSAO, DE UMA UNICA VEZ, DO LAYOUT ANTIGO DE
+      *==            CLIENTES.DAT (ID/NOME/TELEFONE) PARA O LAYOUT NOVO
+      *==            DO COPYBOOK CLIREG (COM EMAIL/ENDERECO/CADASTRO)
+      *==  DATA: 09/03/2025
+      *==  OBSERVACOES: LE CLIENTES.DAT NO LAYOUT ANTIGO E GRAVA
+      *==               CLIENTES.NEW NO LAYOUT NOVO, JA QUE NAO DA PARA
+      *==               LER E GRAVAR O MESMO ARQUIVO AO MESMO TEMPO.
+      *==               DEPOIS DE CONFERIDO, CLIENTES.NEW DEVE SUBSTITUIR
+      *==               CLIENTES.DAT MANUALMENTE. EMAIL E ENDERECO NAO
+      *==               EXISTIAM NO LAYOUT ANTIGO E SAO GRAVADOS EM
+      *==               BRANCO; A DATA DE CADASTRO DOS REGISTROS JA
+      *==               EXISTENTES E A DATA DESTA CONVERSAO, POR FALTA
+      *==               DE UM VALOR ORIGINAL
+      *==  10/03/2025 GC: CLIENTES.NEW JA SAI GRAVADO COMO ARQUIVO
+      *==               INDEXADO POR REG-ID, NO MESMO PASSO, JA QUE
+      *==               CLIENTES.DAT TAMBEM PASSOU A SER INDEXADO
+      *==  13/03/2025 GC: SELECT DE CLIENTES-ANTIGO ESTAVA COM
+      *==               ORGANIZATION IS LINE SEQUENTIAL, QUE NAO
+      *==               CORRESPONDE AO CLIENTES.DAT REAL (SEQUENCIAL
+      *==               BINARIO, SEM ESSA CLAUSULA); CORRIGIDO PARA
+      *==               PODER LER O ARQUIVO DE PRODUCAO
+      *=================================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT          SECTION.
+
+       FILE-CONTROL.
+      *=== ARQUIVO DE ENTRADA, NO LAYOUT ANTIGO, SOMENTE LEITURA. SEM
+      *=== CLAUSULA ORGANIZATION (SEQUENCIAL BINARIO DE TAMANHO FIXO),
+      *=== DO JEITO QUE O ARQ001/ARQ007 GRAVAVAM CLIENTES.DAT ANTES DO
+      *=== LAYOUT ATUAL (COPYBOOK CLIREG) - NAO E TEXTO LINE SEQUENTIAL
+           SELECT CLIENTES-ANTIGO ASSIGN
+           TO "..\dados\CLIENTES.DAT"
+               FILE STATUS IS FS-ANTIGO.
+
+      *=== ARQUIVO DE SAIDA, NO LAYOUT NOVO, GERADO DO ZERO, JA INDEXADO
+           SELECT CLIENTES-NOVO ASSIGN
+           TO "..\dados\CLIENTES.NEW"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-NOVO.
+
+       DATA DIVISION.
+       FILE                  SECTION.
+       FD  CLIENTES-ANTIGO.
+      *-------------------
+      *---- TAMANHO -> 35
+      *-------------------
+       01  REG-CLIENTES-ANTIGO.
+           05  REG-ANTIGO-ID           PIC 9(004).
+           05  REG-ANTIGO-NOME         PIC X(020).
+           05  REG-ANTIGO-TELEFONE     PIC X(011).
+
+       FD  CLIENTES-NOVO.
+           COPY "CLIREG.cpy".
+
+       WORKING-STORAGE       SECTION.
+       77  FS-ANTIGO            PIC 9(002) VALUE ZEROS.
+       77  FS-NOVO              PIC 9(002) VALUE ZEROS.
+       77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
+       COPY "FSMSGWS.cpy".
+
+      *=== DATA DE CADASTRO ATRIBUIDA AOS REGISTROS CONVERTIDOS
+       77  WRK-DATA-CONVERSAO   PIC 9(008) VALUE ZEROS.
+       77  WRK-TOTAL-CONVERTIDOS PIC 9(004) VALUE ZEROS.
+
+       PROCEDURE             DIVISION.
+       0001-PRINCIPAL        SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FS-ANTIGO EQUAL 10.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR      SECTION.
+      *=== ABRE O ARQUIVO ANTIGO NO MODO LEITURA
+           OPEN INPUT CLIENTES-ANTIGO.
+
+           IF FS-ANTIGO NOT EQUAL 00
+               MOVE FS-ANTIGO TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *=== ABRE O ARQUIVO NOVO NO MODO GRAVACAO
+           OPEN OUTPUT CLIENTES-NOVO.
+
+           IF FS-NOVO NOT EQUAL 00
+               MOVE FS-NOVO TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           ACCEPT WRK-DATA-CONVERSAO FROM DATE YYYYMMDD.
+
+      *----------  TESTAR VAZIO
+           READ CLIENTES-ANTIGO.
+           IF FS-ANTIGO EQUAL 00
+               DISPLAY "CONVERTENDO CLIENTES.DAT PARA O NOVO LAYOUT..."
+           ELSE
+               DISPLAY "ARQUIVO VAZIO"
+           END-IF.
+
+       0200-PROCESSAR        SECTION.
+           MOVE REG-ANTIGO-ID           TO REG-ID.
+           MOVE REG-ANTIGO-NOME         TO REG-NOME.
+           MOVE REG-ANTIGO-TELEFONE     TO REG-TELEFONE.
+           MOVE SPACES                  TO REG-EMAIL.
+           MOVE SPACES                  TO REG-ENDERECO.
+           MOVE WRK-DATA-CONVERSAO      TO REG-DATA-CADASTRO.
+           WRITE REG-CLIENTES.
+
+           ADD 1 TO WRK-TOTAL-CONVERTIDOS.
+
+           READ CLIENTES-ANTIGO.
+           IF FS-ANTIGO NOT EQUAL 00 AND FS-ANTIGO NOT EQUAL 10
+               MOVE FS-ANTIGO TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0300-FINALIZAR        SECTION.
+           DISPLAY "REGISTROS CONVERTIDOS.. " WRK-TOTAL-CONVERTIDOS.
+           DISPLAY "GRAVADOS EM CLIENTES.NEW - CONFIRA E SUBSTITUA".
+           DISPLAY "CLIENTES.DAT MANUALMENTE APOS A CONFERENCIA".
+           DISPLAY "FIM DE PROGRAMA".
+      *=== FECHA OS ARQUIVOS
+           CLOSE CLIENTES-ANTIGO
+                 CLIENTES-NOVO.
+
+       9000-TRATA-ERRO       SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+       COPY "FSMSGPR.cpy".
