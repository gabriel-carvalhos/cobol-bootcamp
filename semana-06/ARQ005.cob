@@ -4,7 +4,37 @@
       *==  AUTOR: Gabriel           EMPRESA: XPTO
       *==  OBJETIVO: PROCURA DE 1 REGISTRO DO ARQUIVO CLIENTES.DAT
       *==  DATA: 05/03/2025
-      *==  OBSERVACOES: 
+      *==  OBSERVACOES:
+      *=================================================================
+      *==  ALTERACOES
+      *==  07/03/2025 GC: NOVO MODO DE PROCURA POR PARTE DO NOME,
+      *==               ALEM DA PROCURA EXATA POR ID
+      *==  09/03/2025 GC: MENSAGEM DE FILE STATUS PASSA A VIR DA
+      *==               TABELA COMPARTILHADA (COPYBOOKS FSMSGWS/FSMSGPR)
+      *==  09/03/2025 GC: LAYOUT DE REG-CLIENTES PASSA A VIR DO
+      *==               COPYBOOK CLIREG (EMAIL/ENDERECO/DATA-CADASTRO)
+      *==  10/03/2025 GC: CLIENTES.DAT PASSA A SER INDEXADO POR REG-ID;
+      *==               A PROCURA POR ID (MODO 1) FAZ LEITURA DIRETA
+      *==               PELA CHAVE, EM VEZ DE PERCORRER O ARQUIVO
+      *==  11/03/2025 GC: STOP RUN TROCADO POR GOBACK PARA PERMITIR SER
+      *==               CHAMADO PELO MENU ARQMENU
+      *==  11/03/2025 GC: PASSA A ATUALIZAR O TOTAL DE BUSCAS/ACHADOS NO
+      *==               ARQUIVO DE CONTROLE COMPARTILHADO COM ARQ003
+      *==               E ARQ007, PARA BALANCEAR CLIENTES.DAT
+      *==  13/03/2025 GC: TELEFONE E ID PASSAM A SER EXIBIDOS NA TELA
+      *==               MASCARADOS POR PADRAO (LGPD), SO MOSTRANDO
+      *==               CHEIOS SE O OPERADOR PEDIR EXPLICITAMENTE
+      *==  13/03/2025 GC: WRK-NOME-BUSCA PASSA A SER CONVERTIDO PARA
+      *==               CAIXA ALTA LOGO APOS O ACCEPT, JA QUE REG-NOME
+      *==               E GRAVADO EM CAIXA ALTA (VER ARQ007); ANTES,
+      *==               UMA BUSCA DIGITADA EM MINUSCULA NUNCA ACHAVA
+      *==               NADA
+      *==  13/03/2025 GC: WRK-ACUM-LIDOS E WRK-ACUM-ACHADOS PASSAM A
+      *==               SER ZERADOS NO INICIO DE 0100-INICIALIZAR; UM
+      *==               CALL REPETIDO PELO ARQMENU NAO REINICIALIZA O
+      *==               WORKING-STORAGE, ENTAO UMA 2A BUSCA NA MESMA
+      *==               SESSAO SOMAVA ACHADOS DA BUSCA ANTERIOR NO
+      *==               TOTAL ACUMULADO DE CONTROLE.DAT
       *=================================================================
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
@@ -15,24 +45,49 @@
        FILE-CONTROL.
       *=== DEFINE QUAL ARQUIVO SERA ABERTO, PASSANDO SEU CAMINHO,
       *=== E ATRIBUI O STATUS DA ABERTURA EM FS-CLIENTES
-           SELECT CLIENTES ASSIGN 
+           SELECT CLIENTES ASSIGN
            TO "D:\cobol-bootcamp\dados\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+      *=== TOTAIS DE CONTROLE COMPARTILHADOS COM ARQ003 E ARQ007, PARA
+      *=== BALANCEAR O NUMERO DE REGISTROS DE CLIENTES.DAT
+           SELECT CONTROLE ASSIGN
+           TO "..\dados\CONTROLE.DAT"
+               FILE STATUS IS FS-CONTROLE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *=== DEFINE O LAYOUT DO ARQUIVO
        FILE                  SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05  REG-ID           PIC 9(004).
-           05  REG-NOME         PIC X(020).
-           05  REG-TELEFONE     PIC X(011).
+           COPY "CLIREG.cpy".
+
+       FD  CONTROLE.
+           COPY "CTLTOT.cpy".
 
        WORKING-STORAGE       SECTION.
        77  WRK-ID               PIC 9(004) VALUE ZEROS.
        77  FS-CLIENTES          PIC 9(002) VALUE ZEROS.
+       77  FS-CONTROLE          PIC 9(002) VALUE ZEROS.
        77  WRK-MSG-ERRO         PIC X(030) VALUE SPACES.
-      
+       COPY "FSMSGWS.cpy".
+       COPY "MASCWS.cpy".
+
+      *=== MODO DE PROCURA: 1-POR ID (EXATO) / 2-POR NOME (PARCIAL)
+       77  WRK-MODO             PIC X(001) VALUE "1".
+           88  MODO-ID                     VALUE "1".
+           88  MODO-NOME                   VALUE "2".
+
+      *=== VARIAVEIS DA PROCURA POR PARTE DO NOME
+       77  WRK-NOME-BUSCA       PIC X(020) VALUE SPACES.
+       77  WRK-TAM-BUSCA        PIC 9(002) VALUE ZEROS.
+       77  WRK-POS              PIC 9(002) VALUE ZEROS.
+       77  WRK-ACHOU-NOME       PIC X(001) VALUE "N".
+           88  NOME-ACHADO                 VALUE "S".
+
       *=== ACUMULADORES
        77  WRK-ACUM-LIDOS       PIC 9(004) VALUE ZEROS.
        77  WRK-ACUM-ACHADOS     PIC 9(004) VALUE ZEROS.
@@ -42,41 +97,121 @@
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
-           
+           GOBACK.
+
        0100-INICIALIZAR      SECTION.
+      *=== ZERA OS ACUMULADORES DESTA EXECUCAO; NECESSARIO PORQUE O
+      *=== VALUE ZEROS DO WORKING-STORAGE SO VALE NA 1A CHAMADA - UM
+      *=== CALL REPETIDO (VIA ARQMENU) MANTEM O VALOR ANTERIOR
+           MOVE ZEROS TO WRK-ACUM-LIDOS.
+           MOVE ZEROS TO WRK-ACUM-ACHADOS.
+
       *=== ABRE O ARQUIVO NO MODO LEITURA
            OPEN INPUT CLIENTES.
-      
+
       *=== VERIFICA SE O ARQUIVO NAO PODE SER ABERTO
            IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               MOVE FS-CLIENTES TO WRK-FS-COD-BUSCA
+               PERFORM 9010-BUSCAR-MSG-ERRO
                PERFORM 9000-TRATA-ERRO
            END-IF.
-           
-           DISPLAY "DIGITE O ID: ".
-           ACCEPT WRK-ID.
+
+           DISPLAY "MODO DE PROCURA (1-POR ID / 2-POR NOME): ".
+           ACCEPT WRK-MODO.
+
+      *=== POR PADRAO, TELEFONE E ID SO APARECEM MASCARADOS NA TELA
+           DISPLAY "MOSTRAR TELEFONE/ID SEM MASCARA NA TELA (S/N)? ".
+           ACCEPT WRK-MASC-MODO.
+
+           EVALUATE TRUE
+               WHEN MODO-ID
+                   DISPLAY "DIGITE O ID: "
+                   ACCEPT WRK-ID
+               WHEN MODO-NOME
+                   DISPLAY "DIGITE PARTE DO NOME: "
+                   ACCEPT WRK-NOME-BUSCA
+                   MOVE FUNCTION UPPER-CASE(WRK-NOME-BUSCA)
+                       TO WRK-NOME-BUSCA
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-BUSCA))
+                       TO WRK-TAM-BUSCA
+               WHEN OTHER
+                   MOVE "MODO DE PROCURA INVALIDO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
 
        0200-PROCESSAR        SECTION.
-      *=== LE UM REGISTRO DO ARQUIVO, E CASO ESTAVA VAZIO, ATRIBUI O
-      *=== VALOR 10 PARA FS-CLIENTES    
-           READ CLIENTES.
-           IF FS-CLIENTES EQUAL 0
+           EVALUATE TRUE
+               WHEN MODO-ID
+                   PERFORM 0210-BUSCAR-POR-ID
+               WHEN MODO-NOME
+                   PERFORM 0215-BUSCAR-POR-NOME
+           END-EVALUATE.
+
+      *=== LEITURA DIRETA PELA CHAVE REG-ID, SEM PERCORRER O ARQUIVO
+       0210-BUSCAR-POR-ID   SECTION.
+           MOVE WRK-ID TO REG-ID.
+           ADD 1 TO WRK-ACUM-LIDOS.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "REGISTRO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0230-MOSTRAR-ACHADO
+                   ADD 1 TO WRK-ACUM-ACHADOS
+           END-READ.
+
+      *=== PROCURA POR PARTE DO NOME AINDA PRECISA PERCORRER O ARQUIVO
+      *=== INTEIRO EM ORDEM DE CHAVE, JA QUE REG-NOME NAO E CHAVE
+       0215-BUSCAR-POR-NOME SECTION.
+           MOVE ZEROS TO REG-ID.
+           START CLIENTES KEY IS NOT LESS THAN REG-ID
+               INVALID KEY DISPLAY "ARQUIVO VAZIO"
+           END-START.
+
+           IF FS-CLIENTES EQUAL 00
+               READ CLIENTES NEXT RECORD
                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
                    ADD 1 TO WRK-ACUM-LIDOS
-                   IF REG-ID EQUAL WRK-ID
-                       DISPLAY "ID.......... " REG-ID
-                       DISPLAY "NOME........ " REG-NOME
-                       DISPLAY "TELEFONE.... " REG-TELEFONE
-                       DISPLAY "=========================="
+                   PERFORM 0220-VERIFICAR-NOME
+                   IF NOME-ACHADO
+                       PERFORM 0230-MOSTRAR-ACHADO
                        ADD 1 TO WRK-ACUM-ACHADOS
                    END-IF
-                   READ CLIENTES
+                   READ CLIENTES NEXT RECORD
                END-PERFORM
-           ELSE
-               DISPLAY "ARQUIVO VAZIO"
            END-IF.
-           
+
+      *=== PROCURA WRK-NOME-BUSCA EM QUALQUER POSICAO DE REG-NOME
+       0220-VERIFICAR-NOME   SECTION.
+           MOVE "N" TO WRK-ACHOU-NOME.
+           IF WRK-TAM-BUSCA GREATER 0
+               PERFORM VARYING WRK-POS FROM 1 BY 1
+                         UNTIL WRK-POS GREATER (21 - WRK-TAM-BUSCA)
+                   IF REG-NOME(WRK-POS:WRK-TAM-BUSCA)
+                       EQUAL FUNCTION TRIM(WRK-NOME-BUSCA)
+                       MOVE "S" TO WRK-ACHOU-NOME
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       0230-MOSTRAR-ACHADO   SECTION.
+           MOVE REG-ID  TO WRK-MASC-ENTRADA.
+           MOVE 4       TO WRK-MASC-TAM-TOTAL.
+           MOVE 2       TO WRK-MASC-QTD-VISIVEL.
+           PERFORM 9050-MASCARAR-VALOR.
+           DISPLAY "ID.......... " WRK-MASC-SAIDA(1:4).
+
+           DISPLAY "NOME........ " REG-NOME.
+
+           MOVE REG-TELEFONE TO WRK-MASC-ENTRADA.
+           MOVE 11           TO WRK-MASC-TAM-TOTAL.
+           MOVE 4            TO WRK-MASC-QTD-VISIVEL.
+           PERFORM 9050-MASCARAR-VALOR.
+           DISPLAY "TELEFONE.... " WRK-MASC-SAIDA(1:11).
+
+           DISPLAY "EMAIL....... " REG-EMAIL.
+           DISPLAY "ENDERECO.... " REG-ENDERECO.
+           DISPLAY "CADASTRO.... " REG-DATA-CADASTRO.
+           DISPLAY "==========================".
 
        0300-FINALIZAR        SECTION.
       *=== FECHA O ARQUIVO
@@ -87,7 +222,49 @@
        0310-ESTATISTICA      SECTION.
            DISPLAY "REGISTROS LIDOS.... " WRK-ACUM-LIDOS.
            DISPLAY "REGISTROS ACHADOS.. " WRK-ACUM-ACHADOS.
-       
+
+      *=== CADA EXECUCAO DE ARQ005 CONTA COMO 1 BUSCA; OS REGISTROS
+      *=== ACHADOS NESTA EXECUCAO SE SOMAM AO TOTAL ACUMULADO
+           PERFORM 9020-LER-CONTROLE.
+           ADD 1               TO CTL-TOTAL-BUSCAS.
+           ADD WRK-ACUM-ACHADOS TO CTL-TOTAL-ACHADOS.
+           PERFORM 9030-GRAVAR-CONTROLE.
+           PERFORM 9040-MOSTRAR-CONTROLE.
+
+      *=== LE OS TOTAIS DE CONTROLE ATUAIS DE CONTROLE.DAT; SE O
+      *=== ARQUIVO AINDA NAO EXISTE, PARTE DE TODOS OS TOTAIS EM ZERO
+       9020-LER-CONTROLE     SECTION.
+           OPEN INPUT CONTROLE.
+           IF FS-CONTROLE EQUAL 00
+               READ CONTROLE
+               CLOSE CONTROLE
+           ELSE
+               MOVE ZEROS TO CTL-TOTAL-CLIENTES
+                             CTL-TOTAL-INCLUSOES
+                             CTL-TOTAL-BUSCAS
+                             CTL-TOTAL-ACHADOS
+                             CTL-DATA-ATUALIZACAO
+           END-IF.
+
+      *=== REGRAVA CONTROLE.DAT POR INTEIRO COM OS TOTAIS ATUALIZADOS
+       9030-GRAVAR-CONTROLE  SECTION.
+           ACCEPT CTL-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           OPEN OUTPUT CONTROLE.
+           WRITE REG-CONTROLE.
+           CLOSE CONTROLE.
+
+      *=== MOSTRA OS TOTAIS DE CONTROLE COMPARTILHADOS, PARA CONFERENCIA
+       9040-MOSTRAR-CONTROLE SECTION.
+           DISPLAY "==== TOTAIS DE CONTROLE (CONTROLE.DAT) ====".
+           DISPLAY "TOTAL DE CLIENTES (ARQ003) " CTL-TOTAL-CLIENTES.
+           DISPLAY "TOTAL DE INCLUSOES (ARQ007) " CTL-TOTAL-INCLUSOES.
+           DISPLAY "TOTAL DE BUSCAS........... " CTL-TOTAL-BUSCAS.
+           DISPLAY "TOTAL ACHADOS.............. " CTL-TOTAL-ACHADOS.
+           DISPLAY "ATUALIZADO EM............. " CTL-DATA-ATUALIZACAO.
+
        9000-TRATA-ERRO       SECTION.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
+
+       COPY "FSMSGPR.cpy".
+       COPY "MASCPR.cpy".
